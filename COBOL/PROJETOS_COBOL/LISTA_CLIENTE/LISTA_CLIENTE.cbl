@@ -1,68 +1,596 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. LISTA_CLIENTE.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       FILE-CONTROL.
-           SELECT ENTRADA ASSIGN TO "CLIENTE.TXT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS CLIENTE-CEP
-           FILE STATUS IS FS-CLIENTE.
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       FD ENTRADA.
-       01  REG-CLIENTE.
-           02 CLIENTE-NOME     PIC X(040).
-           02 CLIENTE-RUA      PIC X(080).
-           02 CLIENTE-BAIRRO   PIC X(040).
-           02 CLIENTE-CIDADE   PIC X(040).
-           02 CLIENTE-UF       PIC X(003).
-           02 CLIENTE-CEP      PIC 9(008).
-
-       WORKING-STORAGE SECTION.
-       77   STOP_PGM PIC 9(001).
-
-       01  FS-CLIENTE.
-           02 FS-CLIENTE-1  PIC X(001).
-           02 FS-CLIENTE-2  PIC X(001).
-           02 FS-CLIENTE-R REDEFINES FS-CLIENTE-2 PIC 99 COMP-X.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-           OPEN INPUT ENTRADA
-           MOVE "SP" TO CLIENTE-UF
-
-
-
-           IF FS-CLIENTE EQUAL ZEROS
-               DISPLAY FS-CLIENTE
-               READ ENTRADA NEXT
-               PERFORM UNTIL FS-CLIENTE EQUAL "03" OR CLIENTE-UF <> "SP"
-                 DISPLAY CLIENTE-NOME " - " CLIENTE-RUA
-                 READ ENTRADA NEXT
-               END-PERFORM
-           END-IF
-           CLOSE ENTRADA
-
-      *      DISPLAY "FIM PROGRAMA. PRECIONE ENTER PARA FECHAR."
-      *      ACCEPT STOP_PGM.
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM LISTA_CLIENTE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. LISTA_CLIENTE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO "CLIENTE.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLIENTE-CEP
+           FILE STATUS IS FS-CLIENTE.
+
+           SELECT RELATORIO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO.
+
+           SELECT WORK-SORT ASSIGN TO "WSLCLI".
+
+           SELECT NOVOS ASSIGN TO "CLIENTES_NOVOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-NOVOS.
+
+           SELECT DUPLIC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DUPLIC.
+
+           SELECT WORK-SORT-CEP ASSIGN TO "WSLCEP".
+
+           SELECT OPERADOR ASSIGN TO "OPERADOR.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OPERADOR.
+
+           SELECT ASSINANTES ASSIGN TO "ASSINANTES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ASSINANTES.
+
+           SELECT CRUZAMENTO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CRUZAMENTO.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD ENTRADA.
+       01  REG-CLIENTE.
+           02 CLIENTE-NOME     PIC X(040).
+           02 CLIENTE-RUA      PIC X(080).
+           02 CLIENTE-BAIRRO   PIC X(040).
+           02 CLIENTE-CIDADE   PIC X(040).
+           02 CLIENTE-UF       PIC X(003).
+           02 CLIENTE-CEP      PIC 9(008).
+
+       FD  RELATORIO
+           VALUE OF FILE-ID IS "LISTA_CLIENTE.TXT".
+       01  REG-RELATORIO       PIC X(132).
+
+      *-----------------------------------------------------------
+      *    ARQUIVO DE TRABALHO DO SORT, USADO PARA REORDENAR OS
+      *    CLIENTES DA UF POR CIDADE/BAIRRO ANTES DE IMPRIMIR A
+      *    LISTAGEM COM QUEBRAS E SUBTOTAIS.
+      *-----------------------------------------------------------
+       SD  WORK-SORT.
+       01  SORT-REC.
+           02 SORT-CIDADE      PIC X(040).
+           02 SORT-BAIRRO      PIC X(040).
+           02 SORT-NOME        PIC X(040).
+           02 SORT-RUA         PIC X(080).
+
+      *-----------------------------------------------------------
+      *    EXTRATO DE CLIENTES NOVOS A CONFERIR CONTRA O CADASTRO
+      *    (CLIENTE.TXT) ANTES DE SEREM CARREGADOS, PARA A
+      *    RECONCILIACAO DE CEP DUPLICADO.
+      *-----------------------------------------------------------
+       FD  NOVOS.
+       01  REG-NOVO.
+           02 NOVO-NOME        PIC X(040).
+           02 NOVO-RUA         PIC X(080).
+           02 NOVO-BAIRRO      PIC X(040).
+           02 NOVO-CIDADE      PIC X(040).
+           02 NOVO-UF          PIC X(003).
+           02 NOVO-CEP         PIC 9(008).
+
+       FD  DUPLIC
+           VALUE OF FILE-ID IS "CEP_DUPLICADO.TXT".
+       01  REG-DUPLIC          PIC X(132).
+
+       SD  WORK-SORT-CEP.
+       01  SORTCEP-REC.
+           02 SORTCEP-CEP      PIC 9(008).
+           02 SORTCEP-NOME     PIC X(040).
+
+      *-----------------------------------------------------------
+      *    LISTA DE CODIGOS DE OPERADOR AUTORIZADOS A RODAR ESTE
+      *    PROGRAMA (GERA/LISTA O CADASTRO DE CLIENTES).
+      *-----------------------------------------------------------
+       FD  OPERADOR.
+       01  REG-OPERADOR         PIC X(004).
+
+      *-----------------------------------------------------------
+      *    EXTRATO DE ASSINANTES (NOME + CEP, NOS MESMOS MOLDES DE
+      *    E-NOME-ASS/E-CEP5-ASS/E-CEP3-ASS DO XPGR47), GERADO A
+      *    PARTE PARA CRUZAR CONTRA O CADASTRO DE CLIENTES SEM
+      *    ACOPLAR ESTE PROGRAMA AO LAYOUT COMPLETO DE ENTRADA
+      *    DAQUELE SISTEMA.
+      *-----------------------------------------------------------
+       FD  ASSINANTES.
+       01  REG-ASSINANTE.
+           02 ASS-NOME         PIC X(030).
+           02 ASS-CEP5         PIC 9(005).
+           02 ASS-CEP3         PIC 9(003).
+
+       FD  CRUZAMENTO
+           VALUE OF FILE-ID IS "CRUZAMENTO_ASSINANTE.TXT".
+       01  REG-CRUZAMENTO      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77   STOP_PGM PIC 9(001).
+       77   W-UF     PIC X(002) VALUE "SP".
+       77   W-SORT-FIM      PIC X(001) VALUE "N".
+       77   W-CIDADE-ANT    PIC X(040) VALUE SPACES.
+       77   W-BAIRRO-ANT    PIC X(040) VALUE SPACES.
+       77   W-CONT-BAIRRO   PIC 9(005) VALUE ZEROS.
+       77   W-CONT-CIDADE   PIC 9(005) VALUE ZEROS.
+
+       77   W-OPCAO         PIC X(001) VALUE SPACES.
+           88  OPCAO-LISTAR              VALUE "1".
+           88  OPCAO-MANUTENCAO          VALUE "2".
+           88  OPCAO-DUPLICIDADE         VALUE "3".
+           88  OPCAO-CRUZAMENTO          VALUE "4".
+       77   W-OPCAO-MANUT   PIC X(001) VALUE SPACES.
+       77   W-SAIR-MANUT    PIC X(001) VALUE "N".
+       77   W-CEP-PROCURA   PIC 9(008) VALUE ZEROS.
+       77   W-SORTCEP-FIM   PIC X(001) VALUE "N".
+       77   W-CEP-ANT       PIC 9(008) VALUE ZEROS.
+       77   W-QTDE-DUPLIC   PIC 9(005) VALUE ZEROS.
+
+       01  FS-CLIENTE.
+           02 FS-CLIENTE-1  PIC X(001).
+           02 FS-CLIENTE-2  PIC X(001).
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTE-2 PIC 99 COMP-X.
+
+       77   FS-RELATORIO  PIC X(002) VALUE SPACES.
+       77   FS-NOVOS      PIC X(002) VALUE SPACES.
+       77   FS-DUPLIC     PIC X(002) VALUE SPACES.
+
+       77   FS-OPERADOR      PIC X(002) VALUE SPACES.
+       77   W-COD-OPERADOR   PIC X(004) VALUE SPACES.
+       77   W-ACHOU-OPERADOR PIC X(001) VALUE "N".
+           88  OPERADOR-AUTORIZADO        VALUE "S".
+       77   W-TENT-ACESSO    PIC 9(002) VALUE ZEROS.
+       77   W-ACESSO-OK      PIC X(001) VALUE "N".
+
+       77   FS-ASSINANTES    PIC X(002) VALUE SPACES.
+       77   FS-CRUZAMENTO    PIC X(002) VALUE SPACES.
+       77   W-CEP-ASSINANTE  PIC 9(008) VALUE ZEROS.
+       77   W-QTDE-ASS-OK    PIC 9(005) VALUE ZEROS.
+       77   W-QTDE-ASS-NAO   PIC 9(005) VALUE ZEROS.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM VALIDA-ACESSO
+           IF W-ACESSO-OK NOT EQUAL "S"
+               DISPLAY "ACESSO NEGADO - ENCERRANDO"
+           ELSE
+               DISPLAY "1=LISTAR CLIENTES   2=MANUTENCAO DE CLIENTES"
+               DISPLAY "3=RELATORIO DE CEPS DUPLICADOS"
+               DISPLAY "4=CRUZAMENTO COM ASSINANTES (ASSINANTES.TXT)"
+               ACCEPT W-OPCAO
+
+               EVALUATE TRUE
+                   WHEN OPCAO-MANUTENCAO
+                       PERFORM MANUTENCAO
+                   WHEN OPCAO-DUPLICIDADE
+                       PERFORM RELATORIO-CEP-DUPLICADO
+                   WHEN OPCAO-CRUZAMENTO
+                       PERFORM CRUZAMENTO-ASSINANTE
+                   WHEN OTHER
+                       PERFORM LISTAGEM
+               END-EVALUATE
+           END-IF
+
+      *      DISPLAY "FIM PROGRAMA. PRECIONE ENTER PARA FECHAR."
+      *      ACCEPT STOP_PGM.
+            STOP RUN.
+      ** add other procedures here
+
+      *---------------------------------------------------------
+      *    CONFERE O CODIGO DO OPERADOR CONTRA OPERADOR.TXT ANTES
+      *    DE DEIXAR GERAR OU LISTAR O CADASTRO DE CLIENTES. NA
+      *    AUSENCIA DO ARQUIVO (INSTALACAO SEM CONTROLE DE ACESSO
+      *    CONFIGURADO), LIBERA NORMALMENTE - MESMO CRITERIO JA
+      *    USADO PARA OS DEMAIS ARQUIVOS OPCIONAIS DESTE SISTEMA.
+      *---------------------------------------------------------
+       VALIDA-ACESSO.
+           OPEN INPUT OPERADOR
+           IF FS-OPERADOR NOT EQUAL "00"
+               MOVE "S" TO W-ACESSO-OK
+           ELSE
+               MOVE ZEROS TO W-TENT-ACESSO
+               MOVE "N"   TO W-ACESSO-OK
+               PERFORM UNTIL W-ACESSO-OK EQUAL "S"
+                               OR W-TENT-ACESSO NOT < 3
+                   DISPLAY "CODIGO DO OPERADOR: "
+                   ACCEPT W-COD-OPERADOR
+                   CLOSE OPERADOR
+                   OPEN INPUT OPERADOR
+                   MOVE "N" TO W-ACHOU-OPERADOR
+                   READ OPERADOR NEXT
+                   PERFORM UNTIL FS-OPERADOR EQUAL "10"
+                       IF REG-OPERADOR EQUAL W-COD-OPERADOR
+                           MOVE "S" TO W-ACHOU-OPERADOR
+                       END-IF
+                       READ OPERADOR NEXT
+                   END-PERFORM
+                   IF OPERADOR-AUTORIZADO
+                       MOVE "S" TO W-ACESSO-OK
+                   ELSE
+                       ADD 1 TO W-TENT-ACESSO
+                       DISPLAY "CODIGO INVALIDO"
+                   END-IF
+               END-PERFORM
+               CLOSE OPERADOR
+           END-IF.
+
+      *---------------------------------------------------------
+      *    LISTAGEM POR UF, ORDENADA E SUBTOTALIZADA POR CIDADE
+      *    E BAIRRO (COMPORTAMENTO ORIGINAL DO PROGRAMA).
+      *---------------------------------------------------------
+       LISTAGEM.
+           DISPLAY "UF PARA LISTAGEM (SIGLA, EX: SP)..: "
+           ACCEPT W-UF
+           IF W-UF EQUAL SPACES
+               MOVE "SP" TO W-UF.
+
+           OPEN OUTPUT RELATORIO
+
+           SORT WORK-SORT
+               ASCENDING KEY SORT-CIDADE SORT-BAIRRO
+               INPUT PROCEDURE IS CARREGA-ORDENACAO
+               OUTPUT PROCEDURE IS IMPRIME-ORDENADO
+
+           CLOSE RELATORIO.
+
+      *---------------------------------------------------------
+      *    MENU DE MANUTENCAO DO CADASTRO DE CLIENTES (INCLUSAO,
+      *    ALTERACAO E EXCLUSAO DIRETO NO CLIENTE.TXT).
+      *---------------------------------------------------------
+       MANUTENCAO.
+           MOVE "N" TO W-SAIR-MANUT
+           PERFORM UNTIL W-SAIR-MANUT EQUAL "S"
+               DISPLAY "1=INCLUIR 2=ALTERAR 3=EXCLUIR 4=VOLTAR"
+               ACCEPT W-OPCAO-MANUT
+               EVALUATE W-OPCAO-MANUT
+                   WHEN "1"
+                       PERFORM INCLUI-CLIENTE
+                   WHEN "2"
+                       PERFORM ALTERA-CLIENTE
+                   WHEN "3"
+                       PERFORM EXCLUI-CLIENTE
+                   WHEN "4"
+                       MOVE "S" TO W-SAIR-MANUT
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+
+      *---------------------------------------------------------
+      *    INCLUI UM NOVO CLIENTE. O PROPRIO WRITE INDEXADO
+      *    REJEITA (INVALID KEY) UM CEP JA CADASTRADO, EVITANDO
+      *    QUE UM REGISTRO EXISTENTE SEJA SOBRESCRITO.
+      *---------------------------------------------------------
+       INCLUI-CLIENTE.
+           OPEN I-O ENTRADA
+           IF FS-CLIENTE EQUAL "35"
+               OPEN OUTPUT ENTRADA
+               CLOSE ENTRADA
+               OPEN I-O ENTRADA
+           END-IF
+
+           DISPLAY "CEP (8 DIGITOS)...: "
+           ACCEPT CLIENTE-CEP
+           DISPLAY "NOME..............: "
+           ACCEPT CLIENTE-NOME
+           DISPLAY "RUA...............: "
+           ACCEPT CLIENTE-RUA
+           DISPLAY "BAIRRO............: "
+           ACCEPT CLIENTE-BAIRRO
+           DISPLAY "CIDADE............: "
+           ACCEPT CLIENTE-CIDADE
+           DISPLAY "UF................: "
+           ACCEPT CLIENTE-UF
+
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY "CEP " CLIENTE-CEP
+                       " JA CADASTRADO - INCLUSAO REJEITADA"
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE INCLUIDO COM SUCESSO"
+           END-WRITE
+           CLOSE ENTRADA.
+
+      *---------------------------------------------------------
+      *    ALTERA OS DADOS DE UM CLIENTE EXISTENTE, LOCALIZADO
+      *    PELO CEP (CHAVE DO ARQUIVO INDEXADO).
+      *---------------------------------------------------------
+       ALTERA-CLIENTE.
+           OPEN I-O ENTRADA
+           DISPLAY "CEP DO CLIENTE A ALTERAR..........: "
+           ACCEPT W-CEP-PROCURA
+           MOVE W-CEP-PROCURA TO CLIENTE-CEP
+           READ ENTRADA
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL........: " CLIENTE-NOME
+                   DISPLAY "NOVO NOME.........: "
+                   ACCEPT CLIENTE-NOME
+                   DISPLAY "RUA ATUAL.........: " CLIENTE-RUA
+                   DISPLAY "NOVA RUA..........: "
+                   ACCEPT CLIENTE-RUA
+                   DISPLAY "BAIRRO ATUAL......: " CLIENTE-BAIRRO
+                   DISPLAY "NOVO BAIRRO.......: "
+                   ACCEPT CLIENTE-BAIRRO
+                   DISPLAY "CIDADE ATUAL......: " CLIENTE-CIDADE
+                   DISPLAY "NOVA CIDADE.......: "
+                   ACCEPT CLIENTE-CIDADE
+                   DISPLAY "UF ATUAL..........: " CLIENTE-UF
+                   DISPLAY "NOVA UF...........: "
+                   ACCEPT CLIENTE-UF
+                   REWRITE REG-CLIENTE
+                   DISPLAY "CLIENTE ALTERADO COM SUCESSO"
+           END-READ
+           CLOSE ENTRADA.
+
+      *---------------------------------------------------------
+      *    EXCLUI UM CLIENTE EXISTENTE, LOCALIZADO PELO CEP.
+      *---------------------------------------------------------
+       EXCLUI-CLIENTE.
+           OPEN I-O ENTRADA
+           DISPLAY "CEP DO CLIENTE A EXCLUIR..........: "
+           ACCEPT W-CEP-PROCURA
+           MOVE W-CEP-PROCURA TO CLIENTE-CEP
+           READ ENTRADA
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DELETE ENTRADA
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR CLIENTE"
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE EXCLUIDO COM SUCESSO"
+                   END-DELETE
+           END-READ
+           CLOSE ENTRADA.
+
+      *---------------------------------------------------------
+      *    LE OS CLIENTES DA UF SOLICITADA E ALIMENTA O SORT.
+      *---------------------------------------------------------
+       CARREGA-ORDENACAO.
+           OPEN INPUT ENTRADA
+           READ ENTRADA NEXT
+           PERFORM UNTIL FS-CLIENTE EQUAL "10"
+               IF CLIENTE-UF EQUAL W-UF
+                   MOVE CLIENTE-CIDADE TO SORT-CIDADE
+                   MOVE CLIENTE-BAIRRO TO SORT-BAIRRO
+                   MOVE CLIENTE-NOME   TO SORT-NOME
+                   MOVE CLIENTE-RUA    TO SORT-RUA
+                   RELEASE SORT-REC
+               END-IF
+               READ ENTRADA NEXT
+           END-PERFORM
+           CLOSE ENTRADA.
+
+      *---------------------------------------------------------
+      *    IMPRIME OS CLIENTES JA ORDENADOS POR CIDADE/BAIRRO,
+      *    COM QUEBRA E CONTAGEM POR BAIRRO E POR CIDADE.
+      *---------------------------------------------------------
+       IMPRIME-ORDENADO.
+           MOVE SPACES TO W-CIDADE-ANT W-BAIRRO-ANT
+           MOVE ZEROS  TO W-CONT-BAIRRO W-CONT-CIDADE
+           MOVE "N"    TO W-SORT-FIM
+           RETURN WORK-SORT AT END MOVE "S" TO W-SORT-FIM
+           PERFORM UNTIL W-SORT-FIM EQUAL "S"
+               IF SORT-CIDADE NOT EQUAL W-CIDADE-ANT
+                   IF W-CIDADE-ANT NOT EQUAL SPACES
+                       PERFORM QUEBRA-BAIRRO
+                       PERFORM QUEBRA-CIDADE
+                   END-IF
+                   MOVE SORT-CIDADE TO W-CIDADE-ANT
+                   MOVE SPACES      TO W-BAIRRO-ANT
+                   MOVE ZEROS       TO W-CONT-CIDADE
+               END-IF
+               IF SORT-BAIRRO NOT EQUAL W-BAIRRO-ANT
+                   IF W-BAIRRO-ANT NOT EQUAL SPACES
+                       PERFORM QUEBRA-BAIRRO
+                   END-IF
+                   MOVE SORT-BAIRRO TO W-BAIRRO-ANT
+                   MOVE ZEROS       TO W-CONT-BAIRRO
+               END-IF
+
+               DISPLAY "  " SORT-NOME " - " SORT-RUA
+               MOVE SPACES TO REG-RELATORIO
+               STRING "  " SORT-NOME DELIMITED BY SIZE
+                      " - " DELIMITED BY SIZE
+                      SORT-RUA DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               ADD 1 TO W-CONT-BAIRRO W-CONT-CIDADE
+               RETURN WORK-SORT AT END MOVE "S" TO W-SORT-FIM
+           END-PERFORM
+
+           IF W-CIDADE-ANT NOT EQUAL SPACES
+               PERFORM QUEBRA-BAIRRO
+               PERFORM QUEBRA-CIDADE
+           END-IF.
+
+       QUEBRA-BAIRRO.
+           DISPLAY "  BAIRRO " W-BAIRRO-ANT " - CLIENTES: "
+               W-CONT-BAIRRO
+           MOVE SPACES TO REG-RELATORIO
+           STRING "  BAIRRO " W-BAIRRO-ANT DELIMITED BY SIZE
+                  " - CLIENTES: " DELIMITED BY SIZE
+                  W-CONT-BAIRRO DELIMITED BY SIZE
+                  INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+
+       QUEBRA-CIDADE.
+           DISPLAY "CIDADE " W-CIDADE-ANT " - TOTAL CLIENTES: "
+               W-CONT-CIDADE
+           MOVE SPACES TO REG-RELATORIO
+           STRING "CIDADE " W-CIDADE-ANT DELIMITED BY SIZE
+                  " - TOTAL CLIENTES: " DELIMITED BY SIZE
+                  W-CONT-CIDADE DELIMITED BY SIZE
+                  INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+
+      *---------------------------------------------------------
+      *    RECONCILIACAO DE CEP: CONFERE O EXTRATO DE CLIENTES
+      *    NOVOS (CLIENTES_NOVOS.TXT) CONTRA O CADASTRO ATUAL E
+      *    CONTRA ELE MESMO, GRAVANDO EM CEP_DUPLICADO.TXT TODO
+      *    CEP QUE JA EXISTE EM CLIENTE.TXT OU SE REPETE DENTRO
+      *    DO PROPRIO LOTE, ANTES QUE UMA CARGA POSSA SOBRESCREVER
+      *    UM CLIENTE EXISTENTE.
+      *---------------------------------------------------------
+       RELATORIO-CEP-DUPLICADO.
+           MOVE ZEROS TO W-QTDE-DUPLIC
+           OPEN OUTPUT DUPLIC
+           OPEN INPUT ENTRADA
+
+           SORT WORK-SORT-CEP
+               ASCENDING KEY SORTCEP-CEP
+               INPUT PROCEDURE IS CARREGA-NOVOS
+               OUTPUT PROCEDURE IS VERIFICA-DUPLICIDADE
+
+           CLOSE ENTRADA
+           CLOSE DUPLIC
+           DISPLAY "CEPS DUPLICADOS/EM CONFLITO ENCONTRADOS: "
+               W-QTDE-DUPLIC.
+
+      *---------------------------------------------------------
+      *    LE CLIENTES_NOVOS.TXT E ALIMENTA O SORT POR CEP.
+      *---------------------------------------------------------
+       CARREGA-NOVOS.
+           OPEN INPUT NOVOS
+           IF FS-NOVOS EQUAL "00"
+               READ NOVOS
+               PERFORM UNTIL FS-NOVOS EQUAL "10"
+                   MOVE NOVO-CEP  TO SORTCEP-CEP
+                   MOVE NOVO-NOME TO SORTCEP-NOME
+                   RELEASE SORTCEP-REC
+                   READ NOVOS
+               END-PERFORM
+           END-IF
+           CLOSE NOVOS.
+
+      *---------------------------------------------------------
+      *    PERCORRE O LOTE ORDENADO POR CEP E GRAVA NO RELATORIO
+      *    TODO CEP REPETIDO NO PROPRIO LOTE OU JA CADASTRADO.
+      *---------------------------------------------------------
+       VERIFICA-DUPLICIDADE.
+           MOVE ZEROS TO W-CEP-ANT
+           MOVE "N"   TO W-SORTCEP-FIM
+           RETURN WORK-SORT-CEP AT END MOVE "S" TO W-SORTCEP-FIM
+           PERFORM UNTIL W-SORTCEP-FIM EQUAL "S"
+               IF SORTCEP-CEP EQUAL W-CEP-ANT
+                   ADD 1 TO W-QTDE-DUPLIC
+                   MOVE SPACES TO REG-DUPLIC
+                   STRING "CEP REPETIDO NO LOTE: " DELIMITED BY SIZE
+                          SORTCEP-CEP DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          SORTCEP-NOME DELIMITED BY SIZE
+                          INTO REG-DUPLIC
+                   WRITE REG-DUPLIC
+               ELSE
+                   MOVE SORTCEP-CEP TO CLIENTE-CEP
+                   READ ENTRADA
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD 1 TO W-QTDE-DUPLIC
+                           MOVE SPACES TO REG-DUPLIC
+                           STRING "CEP JA CADASTRADO: "
+                               DELIMITED BY SIZE
+                             SORTCEP-CEP DELIMITED BY SIZE
+                             " - " DELIMITED BY SIZE
+                             SORTCEP-NOME DELIMITED BY SIZE
+                             " (EXISTENTE: " DELIMITED BY SIZE
+                             CLIENTE-NOME DELIMITED BY SIZE
+                             ")" DELIMITED BY SIZE
+                             INTO REG-DUPLIC
+                           WRITE REG-DUPLIC
+                   END-READ
+               END-IF
+               MOVE SORTCEP-CEP TO W-CEP-ANT
+               RETURN WORK-SORT-CEP AT END MOVE "S" TO W-SORTCEP-FIM
+           END-PERFORM.
+
+      *---------------------------------------------------------
+      *    CRUZA O EXTRATO DE ASSINANTES (ASSINANTES.TXT, NOME E
+      *    CEP NO MESMO FORMATO CEP5/CEP3 USADO PELO XPGR47) CONTRA
+      *    O CADASTRO DE CLIENTES, LOCALIZANDO CADA ASSINANTE PELO
+      *    CEP (CHAVE DO ARQUIVO INDEXADO) E GRAVANDO EM
+      *    CRUZAMENTO_ASSINANTE.TXT O RESULTADO DE CADA CONFRONTO.
+      *---------------------------------------------------------
+       CRUZAMENTO-ASSINANTE.
+           MOVE ZEROS TO W-QTDE-ASS-OK W-QTDE-ASS-NAO
+           OPEN INPUT ASSINANTES
+           IF FS-ASSINANTES NOT EQUAL "00"
+               DISPLAY "ASSINANTES.TXT NAO ENCONTRADO"
+           ELSE
+               OPEN INPUT ENTRADA
+               OPEN OUTPUT CRUZAMENTO
+
+               READ ASSINANTES
+               PERFORM UNTIL FS-ASSINANTES EQUAL "10"
+                   PERFORM CONFRONTA-ASSINANTE
+                   READ ASSINANTES
+               END-PERFORM
+
+               CLOSE ENTRADA
+               CLOSE CRUZAMENTO
+               DISPLAY "ASSINANTES CADASTRADOS COMO CLIENTE..: "
+                   W-QTDE-ASS-OK
+               DISPLAY "ASSINANTES SEM CADASTRO DE CLIENTE...: "
+                   W-QTDE-ASS-NAO
+           END-IF
+           CLOSE ASSINANTES.
+
+      *---------------------------------------------------------
+      *    MONTA O CEP DE 8 DIGITOS A PARTIR DO PAR CEP5/CEP3 DO
+      *    ASSINANTE (MESMA MONTAGEM DO VALIDA-CEP DO XPGR47) E
+      *    CONFRONTA CONTRA O CADASTRO DE CLIENTES PELA CHAVE.
+      *---------------------------------------------------------
+       CONFRONTA-ASSINANTE.
+           STRING ASS-CEP5 ASS-CEP3 DELIMITED BY SIZE
+               INTO W-CEP-ASSINANTE
+           MOVE W-CEP-ASSINANTE TO CLIENTE-CEP
+           READ ENTRADA
+               INVALID KEY
+                   ADD 1 TO W-QTDE-ASS-NAO
+                   MOVE SPACES TO REG-CRUZAMENTO
+                   STRING "SEM CADASTRO: " DELIMITED BY SIZE
+                       ASS-NOME DELIMITED BY SIZE
+                       " - CEP " DELIMITED BY SIZE
+                       W-CEP-ASSINANTE DELIMITED BY SIZE
+                       INTO REG-CRUZAMENTO
+                   WRITE REG-CRUZAMENTO
+               NOT INVALID KEY
+                   ADD 1 TO W-QTDE-ASS-OK
+                   MOVE SPACES TO REG-CRUZAMENTO
+                   STRING "CADASTRADO: " DELIMITED BY SIZE
+                       ASS-NOME DELIMITED BY SIZE
+                       " = " DELIMITED BY SIZE
+                       CLIENTE-NOME DELIMITED BY SIZE
+                       " - CEP " DELIMITED BY SIZE
+                       W-CEP-ASSINANTE DELIMITED BY SIZE
+                       INTO REG-CRUZAMENTO
+                   WRITE REG-CRUZAMENTO
+           END-READ.
+
+       END PROGRAM LISTA_CLIENTE.
