@@ -1,100 +1,435 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. TABELA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       77  INDEXTAB              PIC 9(002) VALUE ZEROS.
-       77  CONTADOR              PIC 9(003) VALUE ZEROS.
-       77  DIA-MES               PIC 9(002) VALUE ZEROS.
-       77  DIA-SEMANA            PIC 9(001) VALUE ZEROS.
-       77  ANO-BISSEXTO          PIC 9(004) VALUE ZEROS.
-       77  ANO-BISS-PROVA        PIC 9(008) VALUE ZEROS.
-       77  INTEIRODATA           PIC 9(008) VALUE ZEROS.
-
-       01  TABELA.
-           02 TABMES             PIC 9(001) VALUE ZEROS OCCURS 31 TIMES.
-
-       01  DATA-SISTEMA.
-           02 ANO-SISTEMA  PIC 9(004).
-           02 MES-SISTEMA  PIC 9(002).
-           02 DIA-SISTEMA  PIC 9(002).
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-           ACCEPT   DATA-SISTEMA FROM DATE YYYYMMDD
-
-           EVALUATE MES-SISTEMA
-           WHEN 1
-             MOVE 31 TO DIA-MES
-           WHEN 2
-             MOVE 28 TO DIA-MES
-             MOVE ZEROS TO ANO-BISSEXTO
-             DIVIDE ANO-SISTEMA BY 4 GIVING ANO-BISSEXTO
-             MOVE ANO-BISSEXTO TO ANO-BISS-PROVA
-             SUBTRACT ANO-BISSEXTO FROM ANO-BISSEXTO
-             IF ANO-BISSEXTO EQUALS ZEROS
-                 MOVE 29 TO DIA-MES
-             END-IF
-           WHEN 3
-             MOVE 31 TO DIA-MES
-           WHEN 4
-             MOVE 30 TO DIA-MES
-           WHEN 5
-             MOVE 31 TO DIA-MES
-           WHEN 6
-             MOVE 30 TO DIA-MES
-           WHEN 7
-             MOVE 31 TO DIA-MES
-           WHEN 8
-             MOVE 31 TO DIA-MES
-           WHEN 9
-             MOVE 30 TO DIA-MES
-           WHEN 10
-             MOVE 31 TO DIA-MES
-           WHEN 11
-             MOVE 30 TO DIA-MES
-           WHEN 12
-             MOVE 31 TO DIA-MES
-           END-EVALUATE
-
-           PERFORM VARYING INDEXTAB FROM 1 BY 1 UNTIL INDEXTAB > DIA-MES
-               MOVE INDEXTAB TO DIA-SISTEMA
-               MOVE DATA-SISTEMA TO INTEIRODATA
-               MOVE FUNCTION REM(
-               FUNCTION INTEGER-OF-DATE(INTEIRODATA), 7) TO DIA-SEMANA
-           IF DIA-SEMANA >= 1 AND DIA-SEMANA <= 5
-               MOVE 1 TO TABMES(INDEXTAB)
-           END-IF
-
-           END-PERFORM
-
-           DISPLAY DATA-SISTEMA " - " MES-SISTEMA
-
-           MOVE 1 TO CONTADOR
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 31
-             DISPLAY CONTADOR " " TABMES(CONTADOR)
-           END-PERFORM
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM TABELA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TABELA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------
+      *    CALENDARIO DE FERIADOS: UM PIC 9(008) (AAAAMMDD) POR
+      *    LINHA. ARQUIVO OPCIONAL - SE NAO EXISTIR, TABELA SE
+      *    COMPORTA COMO ANTES (SO DIA UTIL/FIM DE SEMANA).
+      *-----------------------------------------------------------
+           SELECT FERIADOS ASSIGN TO "FERIADOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-FERIADOS.
+      *-----------------------------------------------------------
+      *    TABELA.TXT/TABELA_ANO.TXT DEIXAM A CLASSIFICACAO
+      *    DIA-UTIL/NAO-UTIL DISPONIVEL EM DISCO PARA OUTROS JOBS
+      *    (P.EX. LACO RODANDO EM OUTRO PASSO) SEM PRECISAR CHAMAR
+      *    TABELA DE NOVO.
+      *-----------------------------------------------------------
+           SELECT TAB-SAIDA ASSIGN TO "TABELA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TAB-SAIDA.
+
+           SELECT TAB-ANO-SAIDA ASSIGN TO "TABELA_ANO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TAB-ANO-SAIDA.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+       FILE SECTION.
+      *-----------------------
+       FD  FERIADOS.
+       01  REG-FERIADO           PIC 9(008).
+
+       FD  TAB-SAIDA.
+       01  REG-TAB-SAIDA         PIC X(020).
+
+       FD  TAB-ANO-SAIDA.
+       01  REG-TAB-ANO-SAIDA     PIC X(020).
+
+       WORKING-STORAGE SECTION.
+       77  INDEXTAB              PIC 9(002) VALUE ZEROS.
+       77  CONTADOR              PIC 9(003) VALUE ZEROS.
+       77  DIA-MES               PIC 9(002) VALUE ZEROS.
+       77  DIA-SEMANA            PIC 9(001) VALUE ZEROS.
+       77  ANO-BISSEXTO          PIC 9(004) VALUE ZEROS.
+       77  ANO-BISS-PROVA        PIC 9(008) VALUE ZEROS.
+       77  INTEIRODATA           PIC 9(008) VALUE ZEROS.
+       77  FS-FERIADOS           PIC X(002) VALUE SPACES.
+       77  W-QT-FERIADOS         PIC 9(003) VALUE ZEROS.
+       77  W-IND-FERIADO         PIC 9(003) VALUE ZEROS.
+       77  W-E-FERIADO           PIC X(001) VALUE "N".
+       01  TAB-FERIADOS.
+           02 FERIADO-DATA       PIC 9(008) OCCURS 100 TIMES
+                                  VALUE ZEROS.
+       77  W-CLASSIFICACAO       PIC 9(001) VALUE ZEROS.
+       77  W-DIA-ANO             PIC 9(003) VALUE ZEROS.
+       77  FS-TAB-SAIDA          PIC X(002) VALUE SPACES.
+       77  FS-TAB-ANO-SAIDA      PIC X(002) VALUE SPACES.
+       77  W-INT-DATA            PIC 9(008) VALUE ZEROS.
+       77  W-TENTATIVAS          PIC 9(004) VALUE ZEROS.
+       77  W-ACHOU-PROX-UTIL     PIC X(001) VALUE "N".
+       77  W-CONT-UTIL           PIC 9(002) VALUE ZEROS.
+      *---------------------------------------------------------
+      *    COPIA LOCAL DO DIA/MES/ANO USADA POR CLASSIFICA-DIA NA
+      *    VARREDURA DO MES - EVITA ESCREVER EM DIA-SISTEMA, QUE E'
+      *    SUBCAMPO DO PARAMETRO LK-DATA-SISTEMA (PASSADO POR
+      *    REFERENCIA E COMPARTILHADO PELOS TRES PONTOS DE ENTRADA
+      *    QUE CHAMAM CLASSIFICA-DIA); ESCREVER DIRETO EM DIA-SISTEMA
+      *    DEIXARIA O PARAMETRO DO CHAMADOR ALTERADO APOS O RETORNO.
+      *---------------------------------------------------------
+       01  W-DATA-CLASSIF.
+           02 W-ANO-CLASSIF      PIC 9(004).
+           02 W-MES-CLASSIF      PIC 9(002).
+           02 W-DIA-CLASSIF      PIC 9(002).
+
+      *-----------------------------------------------------------
+      *    LK-DATA-SISTEMA/LK-TABELA ARE PASSED BY REFERENCE WHEN
+      *    TABELA IS CALLED AS A SUBPROGRAM (E.G. BY LACO) SO THE
+      *    SAME DAY-CLASSIFICATION LOGIC CAN BE REUSED WITHOUT
+      *    DUPLICATING IT. WHEN RUN STANDALONE, LK-DATA-SISTEMA
+      *    COMES IN ZERO AND THE CURRENT SYSTEM DATE IS USED, SO
+      *    EXISTING STANDALONE BEHAVIOR IS UNCHANGED.
+      *-----------------------------------------------------------
+       LINKAGE SECTION.
+       01  LK-DATA-SISTEMA.
+           02 ANO-SISTEMA  PIC 9(004).
+           02 MES-SISTEMA  PIC 9(002).
+           02 DIA-SISTEMA  PIC 9(002).
+
+       01  LK-TABELA.
+           02 TABMES             PIC 9(001) VALUE ZEROS OCCURS 31 TIMES.
+
+      *-----------------------------------------------------------
+      *    LK-TABELA-ANO IS USED BY THE TABELA-ANO ENTRY POINT TO
+      *    RETURN THE DIA-UTIL/NAO-UTIL CLASSIFICATION FOR EVERY
+      *    DAY OF THE YEAR (PLANNING/STAFFING BATCH WINDOWS), REUSING
+      *    THE SAME MONTH-BY-MONTH LOGIC AS THE MAIN ENTRY POINT.
+      *-----------------------------------------------------------
+       01  LK-TABELA-ANO.
+           02 TABANO             PIC 9(001) VALUE ZEROS OCCURS 366 TIMES.
+
+      *-----------------------------------------------------------
+      *    LK-DATA-PROX-UTIL/LK-N-UTIL-MES SAO USADOS PELOS PONTOS
+      *    DE ENTRADA TABELA-PROX-UTIL E TABELA-ENESIMO-UTIL PARA
+      *    LOCALIZAR O PROXIMO DIA UTIL (OU O N-ESIMO DIA UTIL DO
+      *    MES) A PARTIR DE LK-DATA-SISTEMA.
+      *-----------------------------------------------------------
+       01  LK-DATA-PROX-UTIL.
+           02 ANO-PROX-UTIL       PIC 9(004).
+           02 MES-PROX-UTIL       PIC 9(002).
+           02 DIA-PROX-UTIL       PIC 9(002).
+
+       77  LK-N-UTIL-MES          PIC 9(002).
+      *-----------------------
+       PROCEDURE DIVISION USING LK-DATA-SISTEMA LK-TABELA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           IF LK-DATA-SISTEMA EQUAL ZEROS
+               ACCEPT   LK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM CARREGA-FERIADOS
+
+           PERFORM CALCULA-DIA-MES
+
+           PERFORM VARYING INDEXTAB FROM 1 BY 1 UNTIL INDEXTAB > DIA-MES
+               PERFORM CLASSIFICA-DIA
+               MOVE W-CLASSIFICACAO TO TABMES(INDEXTAB)
+           END-PERFORM
+
+           PERFORM GRAVA-TABELA
+
+           DISPLAY LK-DATA-SISTEMA " - " MES-SISTEMA
+
+           MOVE 1 TO CONTADOR
+           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 31
+             DISPLAY CONTADOR " " TABMES(CONTADOR)
+           END-PERFORM
+
+            GOBACK.
+      ** add other procedures here
+
+      *---------------------------------------------------------
+      *    PONTO DE ENTRADA ALTERNATIVO: MONTA A CLASSIFICACAO
+      *    DIA-UTIL/NAO-UTIL DO ANO INTEIRO (JAN A DEZ), PARA USO
+      *    EM PLANEJAMENTO DE JANELAS DE PROCESSAMENTO/ESCALA. NAO
+      *    ALTERA A ASSINATURA DO PONTO DE ENTRADA PRINCIPAL USADO
+      *    POR LACO.
+      *---------------------------------------------------------
+       ENTRY "TABELA-ANO" USING LK-DATA-SISTEMA LK-TABELA-ANO.
+       ANO-PROCEDURE.
+           IF LK-DATA-SISTEMA EQUAL ZEROS
+               ACCEPT   LK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM CARREGA-FERIADOS
+
+           MOVE ZEROS TO W-DIA-ANO
+           PERFORM VARYING MES-SISTEMA FROM 1 BY 1 UNTIL MES-SISTEMA > 12
+               PERFORM CALCULA-DIA-MES
+               PERFORM VARYING INDEXTAB FROM 1 BY 1
+                       UNTIL INDEXTAB > DIA-MES
+                   ADD 1 TO W-DIA-ANO
+                   PERFORM CLASSIFICA-DIA
+                   MOVE W-CLASSIFICACAO TO TABANO(W-DIA-ANO)
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM GRAVA-TABELA-ANO
+
+           GOBACK.
+
+      *---------------------------------------------------------
+      *    PONTO DE ENTRADA ALTERNATIVO: A PARTIR DE LK-DATA-SISTEMA,
+      *    LOCALIZA O PROXIMO DIA UTIL (ESTRITAMENTE POSTERIOR)
+      *    DEVOLVENDO-O EM LK-DATA-PROX-UTIL.
+      *---------------------------------------------------------
+       ENTRY "TABELA-PROX-UTIL" USING LK-DATA-SISTEMA LK-DATA-PROX-UTIL.
+       PROX-UTIL-PROCEDURE.
+           IF LK-DATA-SISTEMA EQUAL ZEROS
+               ACCEPT   LK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM CARREGA-FERIADOS
+
+           MOVE LK-DATA-SISTEMA TO INTEIRODATA
+           COMPUTE W-INT-DATA = FUNCTION INTEGER-OF-DATE(INTEIRODATA)
+           MOVE ZEROS TO W-TENTATIVAS
+           MOVE "N" TO W-ACHOU-PROX-UTIL
+
+           PERFORM UNTIL W-ACHOU-PROX-UTIL EQUAL "S"
+                   OR W-TENTATIVAS > 3650
+               ADD 1 TO W-INT-DATA
+               ADD 1 TO W-TENTATIVAS
+               COMPUTE INTEIRODATA =
+                   FUNCTION DATE-OF-INTEGER(W-INT-DATA)
+               MOVE INTEIRODATA TO LK-DATA-SISTEMA
+               PERFORM VERIFICA-DIA-UTIL
+               IF W-CLASSIFICACAO EQUAL 1
+                   MOVE "S" TO W-ACHOU-PROX-UTIL
+               END-IF
+           END-PERFORM
+
+           MOVE LK-DATA-SISTEMA TO LK-DATA-PROX-UTIL
+
+           GOBACK.
+
+      *---------------------------------------------------------
+      *    PONTO DE ENTRADA ALTERNATIVO: DEVOLVE EM LK-DATA-PROX-UTIL
+      *    O N-ESIMO (LK-N-UTIL-MES) DIA UTIL DO MES/ANO INFORMADO
+      *    EM LK-DATA-SISTEMA. SE O MES TIVER MENOS DIAS UTEIS QUE
+      *    N, LK-DATA-PROX-UTIL VOLTA ZERADO.
+      *---------------------------------------------------------
+       ENTRY "TABELA-ENESIMO-UTIL"
+           USING LK-DATA-SISTEMA LK-N-UTIL-MES LK-DATA-PROX-UTIL.
+       ENESIMO-UTIL-PROCEDURE.
+           IF LK-DATA-SISTEMA EQUAL ZEROS
+               ACCEPT   LK-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM CARREGA-FERIADOS
+           PERFORM CALCULA-DIA-MES
+
+           MOVE ZEROS TO W-CONT-UTIL
+           MOVE ZEROS TO LK-DATA-PROX-UTIL
+
+           PERFORM VARYING INDEXTAB FROM 1 BY 1 UNTIL INDEXTAB > DIA-MES
+               PERFORM CLASSIFICA-DIA
+               IF W-CLASSIFICACAO EQUAL 1
+                   ADD 1 TO W-CONT-UTIL
+                   IF W-CONT-UTIL EQUAL LK-N-UTIL-MES
+                       MOVE ANO-SISTEMA TO ANO-PROX-UTIL
+                       MOVE MES-SISTEMA TO MES-PROX-UTIL
+                       MOVE INDEXTAB TO DIA-PROX-UTIL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+      *---------------------------------------------------------
+      *    DETERMINA A QUANTIDADE DE DIAS DO MES CORRENTE
+      *    (MES-SISTEMA/ANO-SISTEMA), TRATANDO ANO BISSEXTO.
+      *---------------------------------------------------------
+       CALCULA-DIA-MES.
+           EVALUATE MES-SISTEMA
+           WHEN 1
+             MOVE 31 TO DIA-MES
+           WHEN 2
+             MOVE 28 TO DIA-MES
+             MOVE ZEROS TO ANO-BISSEXTO
+             DIVIDE ANO-SISTEMA BY 4 GIVING ANO-BISSEXTO
+             MOVE ANO-BISSEXTO TO ANO-BISS-PROVA
+             SUBTRACT ANO-BISSEXTO FROM ANO-BISSEXTO
+             IF ANO-BISSEXTO EQUAL ZEROS
+                 MOVE 29 TO DIA-MES
+             END-IF
+           WHEN 3
+             MOVE 31 TO DIA-MES
+           WHEN 4
+             MOVE 30 TO DIA-MES
+           WHEN 5
+             MOVE 31 TO DIA-MES
+           WHEN 6
+             MOVE 30 TO DIA-MES
+           WHEN 7
+             MOVE 31 TO DIA-MES
+           WHEN 8
+             MOVE 31 TO DIA-MES
+           WHEN 9
+             MOVE 30 TO DIA-MES
+           WHEN 10
+             MOVE 31 TO DIA-MES
+           WHEN 11
+             MOVE 30 TO DIA-MES
+           WHEN 12
+             MOVE 31 TO DIA-MES
+           END-EVALUATE.
+
+      *---------------------------------------------------------
+      *    CLASSIFICA O DIA INDEXTAB DO MES/ANO CORRENTE COMO
+      *    UTIL (1) OU NAO-UTIL (0) EM W-CLASSIFICACAO, LEVANDO
+      *    EM CONTA FIM DE SEMANA E O CALENDARIO DE FERIADOS.
+      *---------------------------------------------------------
+       CLASSIFICA-DIA.
+           MOVE ANO-SISTEMA TO W-ANO-CLASSIF
+           MOVE MES-SISTEMA TO W-MES-CLASSIF
+           MOVE INDEXTAB    TO W-DIA-CLASSIF
+           PERFORM VERIFICA-DIA-UTIL-LOCAL.
+
+      *---------------------------------------------------------
+      *    VERSAO DE VERIFICA-DIA-UTIL/VERIFICA-FERIADO QUE OPERA
+      *    SOBRE W-DATA-CLASSIF (COPIA LOCAL) EM VEZ DE
+      *    LK-DATA-SISTEMA - USADA SO' POR CLASSIFICA-DIA.
+      *---------------------------------------------------------
+       VERIFICA-DIA-UTIL-LOCAL.
+           MOVE W-DATA-CLASSIF TO INTEIRODATA
+           MOVE FUNCTION REM(
+           FUNCTION INTEGER-OF-DATE(INTEIRODATA), 7) TO DIA-SEMANA
+           IF DIA-SEMANA >= 1 AND DIA-SEMANA <= 5
+               MOVE 1 TO W-CLASSIFICACAO
+           ELSE
+               MOVE ZEROS TO W-CLASSIFICACAO
+           END-IF
+
+           PERFORM VERIFICA-FERIADO-LOCAL
+           IF W-E-FERIADO EQUAL "S"
+               MOVE ZEROS TO W-CLASSIFICACAO
+           END-IF.
+
+      *---------------------------------------------------------
+      *    CLASSIFICA A DATA CORRENTE EM LK-DATA-SISTEMA (JA
+      *    MONTADA PELO CHAMADOR) COMO UTIL (1) OU NAO-UTIL (0)
+      *    EM W-CLASSIFICACAO. USADA PELOS PONTOS DE ENTRADA DE
+      *    BUSCA DE DIA UTIL (QUE AVANCAM A PROPRIA LK-DATA-SISTEMA
+      *    DE PROPOSITO, COMO PARTE DA BUSCA).
+      *---------------------------------------------------------
+       VERIFICA-DIA-UTIL.
+           MOVE LK-DATA-SISTEMA TO INTEIRODATA
+           MOVE FUNCTION REM(
+           FUNCTION INTEGER-OF-DATE(INTEIRODATA), 7) TO DIA-SEMANA
+           IF DIA-SEMANA >= 1 AND DIA-SEMANA <= 5
+               MOVE 1 TO W-CLASSIFICACAO
+           ELSE
+               MOVE ZEROS TO W-CLASSIFICACAO
+           END-IF
+
+           PERFORM VERIFICA-FERIADO
+           IF W-E-FERIADO EQUAL "S"
+               MOVE ZEROS TO W-CLASSIFICACAO
+           END-IF.
+
+      *---------------------------------------------------------
+      *    GRAVA EM TABELA.TXT A CLASSIFICACAO DIA-UTIL/NAO-UTIL DO
+      *    MES CORRENTE, UMA LINHA "DD CLASSIFICACAO" POR DIA.
+      *---------------------------------------------------------
+       GRAVA-TABELA.
+           OPEN OUTPUT TAB-SAIDA
+           IF FS-TAB-SAIDA NOT EQUAL "00"
+               DISPLAY "ERRO NA ABERTURA DE TABELA.TXT = " FS-TAB-SAIDA
+           ELSE
+               PERFORM VARYING INDEXTAB FROM 1 BY 1
+                       UNTIL INDEXTAB > DIA-MES
+                   MOVE SPACES TO REG-TAB-SAIDA
+                   STRING INDEXTAB DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       TABMES(INDEXTAB) DELIMITED BY SIZE
+                       INTO REG-TAB-SAIDA
+                   WRITE REG-TAB-SAIDA
+               END-PERFORM
+               CLOSE TAB-SAIDA
+           END-IF.
+
+      *---------------------------------------------------------
+      *    GRAVA EM TABELA_ANO.TXT A CLASSIFICACAO DIA-UTIL/NAO-UTIL
+      *    DO ANO INTEIRO, UMA LINHA "DDD CLASSIFICACAO" POR DIA.
+      *---------------------------------------------------------
+       GRAVA-TABELA-ANO.
+           OPEN OUTPUT TAB-ANO-SAIDA
+           IF FS-TAB-ANO-SAIDA NOT EQUAL "00"
+               DISPLAY "ERRO NA ABERTURA DE TABELA_ANO.TXT = "
+                   FS-TAB-ANO-SAIDA
+           ELSE
+               PERFORM VARYING W-DIA-ANO FROM 1 BY 1
+                       UNTIL W-DIA-ANO > 366
+                   MOVE SPACES TO REG-TAB-ANO-SAIDA
+                   STRING W-DIA-ANO DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       TABANO(W-DIA-ANO) DELIMITED BY SIZE
+                       INTO REG-TAB-ANO-SAIDA
+                   WRITE REG-TAB-ANO-SAIDA
+               END-PERFORM
+               CLOSE TAB-ANO-SAIDA
+           END-IF.
+
+      *---------------------------------------------------------
+      *    CARREGA O CALENDARIO DE FERIADOS EM TAB-FERIADOS, SE O
+      *    ARQUIVO EXISTIR. NA AUSENCIA DO ARQUIVO, SEGUE SO COM
+      *    A CLASSIFICACAO POR DIA DA SEMANA.
+      *---------------------------------------------------------
+       CARREGA-FERIADOS.
+           MOVE ZEROS TO W-QT-FERIADOS
+           OPEN INPUT FERIADOS
+           IF FS-FERIADOS EQUAL "00"
+               READ FERIADOS
+               PERFORM UNTIL FS-FERIADOS EQUAL "10"
+                   IF W-QT-FERIADOS < 100
+                       ADD 1 TO W-QT-FERIADOS
+                       MOVE REG-FERIADO
+                           TO FERIADO-DATA(W-QT-FERIADOS)
+                   END-IF
+                   READ FERIADOS
+               END-PERFORM
+               CLOSE FERIADOS
+           END-IF.
+
+      *---------------------------------------------------------
+      *    VERIFICA SE O DIA CORRENTE (ANO-SISTEMA/MES-SISTEMA/
+      *    DIA-SISTEMA) CONSTA NO CALENDARIO DE FERIADOS.
+      *---------------------------------------------------------
+       VERIFICA-FERIADO.
+           MOVE "N" TO W-E-FERIADO
+           PERFORM VARYING W-IND-FERIADO FROM 1 BY 1
+                   UNTIL W-IND-FERIADO > W-QT-FERIADOS
+               IF FERIADO-DATA(W-IND-FERIADO) EQUAL LK-DATA-SISTEMA
+                   MOVE "S" TO W-E-FERIADO
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------
+      *    VERIFICA SE O DIA EM W-DATA-CLASSIF CONSTA NO CALENDARIO
+      *    DE FERIADOS - VERSAO DE VERIFICA-FERIADO USADA SO' POR
+      *    VERIFICA-DIA-UTIL-LOCAL.
+      *---------------------------------------------------------
+       VERIFICA-FERIADO-LOCAL.
+           MOVE "N" TO W-E-FERIADO
+           PERFORM VARYING W-IND-FERIADO FROM 1 BY 1
+                   UNTIL W-IND-FERIADO > W-QT-FERIADOS
+               IF FERIADO-DATA(W-IND-FERIADO) EQUAL W-DATA-CLASSIF
+                   MOVE "S" TO W-E-FERIADO
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM TABELA.
