@@ -1,55 +1,87 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. LACO.
-       AUTHOR. EDUARDO.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       77  STOP-PROGRAN    PIC 9(001) VALUES ZEROS.
-       77  CONTADOR        PIC 9(003) VALUES ZEROS.
-       01  DT-SISTEMA.
-           02 ANO-SISTEMA  PIC 9(004) VALUES ZEROS.
-           02 MES-SISTEMA  PIC 9(002) VALUES ZEROS.
-           02 DIA-SISTEMA  PIC 9(002) VALUES ZEROS.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       INICIO.
-      **
-      * The main procedure of the program
-      **
-           PERFORM PEGA-DATA-SISTEMA
-           PERFORM EXIBE-TELA
-
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 10
-               DISPLAY "CONTADOR..: " CONTADOR
-           END-PERFORM
-
-           DISPLAY "FIM DE PROGRAMA. PRECIONE ENTER PARA FECHAR"
-           ACCEPT STOP-PROGRAN
-
-            STOP RUN.
-      ** add other procedures here
-       PEGA-DATA-SISTEMA.
-           ACCEPT DT-SISTEMA FROM DATE YYYYMMDD.
-
-       EXIBE-TELA.
-           DISPLAY "PROGRAMA BATCH....: "
-           DISPLAY "DATA DE EXECUCAO..: " DIA-SISTEMA "/"
-      -                                   MES-SISTEMA "/"
-      -                                   ANO-SISTEMA.
-       END PROGRAM LACO.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. LACO.
+       AUTHOR. EDUARDO.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  STOP-PROGRAN    PIC 9(001) VALUES ZEROS.
+       77  CONTADOR        PIC 9(003) VALUES ZEROS.
+       77  W-DIA-INICIAL   PIC 9(003) VALUE 1.
+       77  W-DIA-FINAL     PIC 9(003) VALUE 10.
+       77  W-DIAS-UTEIS    PIC 9(003) VALUE ZEROS.
+       01  DT-SISTEMA.
+           02 ANO-SISTEMA  PIC 9(004) VALUES ZEROS.
+           02 MES-SISTEMA  PIC 9(002) VALUES ZEROS.
+           02 DIA-SISTEMA  PIC 9(002) VALUES ZEROS.
+      *-----------------------------------------------------------
+      *    TABELA-DE-DIAS RECEBE A CLASSIFICACAO DIA-UTIL/NAO-UTIL
+      *    DO MES CORRENTE, MONTADA PELO SUBPROGRAMA TABELA (MESMA
+      *    LOGICA DE FUNCTION REM(...) USADA EM TABELA.CBL).
+      *-----------------------------------------------------------
+       01  TABELA-DE-DIAS.
+           02 TABMES       PIC 9(001) VALUE ZEROS OCCURS 31 TIMES.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+      **
+      * The main procedure of the program
+      **
+           PERFORM PEGA-DATA-SISTEMA
+           PERFORM EXIBE-TELA
+
+           DISPLAY "DIA INICIAL DA CONTAGEM (01-31)..: "
+           ACCEPT W-DIA-INICIAL
+           DISPLAY "DIA FINAL DA CONTAGEM....(01-31)..: "
+           ACCEPT W-DIA-FINAL
+           IF W-DIA-INICIAL < 1 OR W-DIA-INICIAL > 31
+               MOVE 1 TO W-DIA-INICIAL
+           END-IF
+           IF W-DIA-FINAL < W-DIA-INICIAL OR W-DIA-FINAL > 31
+               MOVE 31 TO W-DIA-FINAL
+           END-IF
+
+           CALL "TABELA" USING DT-SISTEMA TABELA-DE-DIAS
+
+           PERFORM VARYING CONTADOR FROM W-DIA-INICIAL BY 1
+                   UNTIL CONTADOR > W-DIA-FINAL
+               IF TABMES(CONTADOR) EQUAL 1
+                   ADD 1 TO W-DIAS-UTEIS
+                   DISPLAY "CONTADOR..: " CONTADOR " (DIA UTIL)"
+               ELSE
+                   DISPLAY "CONTADOR..: " CONTADOR
+                       " (NAO UTIL - IGNORADO)"
+               END-IF
+           END-PERFORM
+
+           DISPLAY "DIAS UTEIS NO PERIODO.....: " W-DIAS-UTEIS
+
+           DISPLAY "FIM DE PROGRAMA. PRECIONE ENTER PARA FECHAR"
+           ACCEPT STOP-PROGRAN
+
+            STOP RUN.
+      ** add other procedures here
+       PEGA-DATA-SISTEMA.
+           ACCEPT DT-SISTEMA FROM DATE YYYYMMDD.
+
+       EXIBE-TELA.
+           DISPLAY "PROGRAMA BATCH....: "
+           DISPLAY "DATA DE EXECUCAO..: " DIA-SISTEMA "/"
+      -                                   MES-SISTEMA "/"
+      -                                   ANO-SISTEMA.
+       END PROGRAM LACO.
