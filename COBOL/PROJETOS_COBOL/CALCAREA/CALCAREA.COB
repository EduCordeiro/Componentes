@@ -1,46 +1,113 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. CALCAREA.
-       author. EDUARDO
-
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       77  LARGURA       PIC 9(003) VALUE ZEROS.
-       77  ALTURA        PIC 9(003) VALUE ZEROS.
-       77  AREA-RESULT   PIC 9(006) VALUE ZEROS.
-       77  PAUSE_PROGRAN PIC 9(006) VALUE ZEROS.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-      **
-      * The main procedure of the program
-      **
-       INICIO.
-           DISPLAY "CALCULO DE AREA (QUADRADO/RETANGULOS)"
-           DISPLAY "LARGURA..: "
-           ACCEPT LARGURA
-           DISPLAY "ALTURA...: "
-           ACCEPT ALTURA
-           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
-           DISPLAY "AREA.....: " AREA-RESULT
-
-           DISPLAY "FIM DE PROGRAMA, PRECIONE ENTER PARA FECHAR"
-           ACCEPT PAUSE_PROGRAN
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM CALCAREA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CALCAREA.
+       author. EDUARDO
+
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT SAIDA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-SAIDA.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  SAIDA
+           VALUE OF FILE-ID IS "CALCAREA.TXT".
+       01  REG-SAIDA          PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  LARGURA       PIC 9(003) VALUE ZEROS.
+       77  ALTURA        PIC 9(003) VALUE ZEROS.
+       77  RAIO          PIC 9(003) VALUE ZEROS.
+       77  AREA-RESULT   PIC 9(006)V99 VALUE ZEROS.
+       77  PERIMETRO     PIC 9(006)V99 VALUE ZEROS.
+       77  W-TIPO        PIC X(001) VALUE "1".
+           88  TIPO-RETANGULO            VALUE "1".
+           88  TIPO-CIRCULO              VALUE "2".
+       77  W-PI          PIC 9(001)V9(04) VALUE 3.1416.
+       77  ST-SAIDA      PIC X(002) VALUE SPACES.
+       77  PAUSE_PROGRAN PIC 9(006) VALUE ZEROS.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      **
+      * The main procedure of the program
+      **
+       INICIO.
+           DISPLAY "CALCULO DE AREA (QUADRADO/RETANGULOS/CIRCULO)"
+           DISPLAY "TIPO DE FIGURA (1=RETANGULO/QUADRADO 2=CIRCULO): "
+           ACCEPT W-TIPO
+           IF W-TIPO NOT EQUAL "1" AND "2"
+               MOVE "1" TO W-TIPO.
+
+           IF TIPO-RETANGULO
+               PERFORM CALCULA-RETANGULO
+           ELSE
+               PERFORM CALCULA-CIRCULO.
+
+           DISPLAY "AREA.....: " AREA-RESULT
+           DISPLAY "PERIMETRO: " PERIMETRO
+
+           PERFORM GRAVA-RESULTADO
+
+           DISPLAY "FIM DE PROGRAMA, PRECIONE ENTER PARA FECHAR"
+           ACCEPT PAUSE_PROGRAN
+            STOP RUN.
+
+      *---------------------------------------------------------
+      *    CALCULA AREA E PERIMETRO DE QUADRADO/RETANGULO.
+      *---------------------------------------------------------
+       CALCULA-RETANGULO.
+           DISPLAY "LARGURA..: "
+           ACCEPT LARGURA
+           DISPLAY "ALTURA...: "
+           ACCEPT ALTURA
+           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
+           COMPUTE PERIMETRO = 2 * (LARGURA + ALTURA).
+
+      *---------------------------------------------------------
+      *    CALCULA AREA E PERIMETRO (CIRCUNFERENCIA) DE CIRCULO.
+      *---------------------------------------------------------
+       CALCULA-CIRCULO.
+           DISPLAY "RAIO.....: "
+           ACCEPT RAIO
+           COMPUTE AREA-RESULT = W-PI * RAIO * RAIO
+           COMPUTE PERIMETRO = 2 * W-PI * RAIO.
+
+      *---------------------------------------------------------
+      *    GRAVA O RESULTADO DO CALCULO EM CALCAREA.TXT PARA
+      *    MANTER O HISTORICO DOS CALCULOS DO PERIODO.
+      *---------------------------------------------------------
+       GRAVA-RESULTADO.
+           OPEN EXTEND SAIDA
+           IF ST-SAIDA EQUAL "05" OR "35"
+               OPEN OUTPUT SAIDA.
+           IF ST-SAIDA NOT EQUAL "00"
+               DISPLAY "ERRO NA ABERTURA DE CALCAREA.TXT = " ST-SAIDA
+           ELSE
+               MOVE SPACES TO REG-SAIDA
+               IF TIPO-RETANGULO
+                   STRING "RETANGULO L=" LARGURA " A=" ALTURA
+                       " AREA=" AREA-RESULT " PERIM=" PERIMETRO
+                       DELIMITED BY SIZE INTO REG-SAIDA
+               ELSE
+                   STRING "CIRCULO   R=" RAIO
+                       " AREA=" AREA-RESULT " PERIM=" PERIMETRO
+                       DELIMITED BY SIZE INTO REG-SAIDA
+               END-IF
+               WRITE REG-SAIDA
+               CLOSE SAIDA.
+      ** add other procedures here
+       END PROGRAM CALCAREA.
