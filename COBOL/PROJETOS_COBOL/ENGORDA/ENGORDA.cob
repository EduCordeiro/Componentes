@@ -19,13 +19,18 @@
                       ACCESS        MODE   IS SEQUENTIAL
                       FILE          STATUS IS ST-SAIDA
                       RECORD        KEY    IS S-CHAVE.
+           SELECT     SAILOG        ASSIGN TO DISK
+                      ORGANIZATION         IS LINE SEQUENTIAL
+                      ACCESS        MODE   IS SEQUENTIAL
+                      FILE          STATUS IS ST-SAILOG.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
        FD  SAIDA
       *    LABEL  RECORD ARE STANDARD
-           RECORD CONTAINS 209 CHARACTERS
+           RECORD IS VARYING IN SIZE FROM 9 TO 209 CHARACTERS
+                   DEPENDING ON W-REC-LEN
            VALUE OF FILE-ID IS "ENGORDA.DAT".
 
        01  REG-SAIDA.
@@ -33,17 +38,38 @@
              04 S-SEQ  PIC 9(009).
            02 S-CAMPO  PIC X(200).
 
+       FD  SAILOG
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 50  CHARACTERS
+           VALUE OF FILE-ID IS  "SAILOG.TXT".
+       01  REG-SAILOG.
+           02  SL-QTDE       PIC 9(09).
+           02  FILLER        PIC X(02).
+           02  SL-DATA       PIC X(06).
+           02  FILLER        PIC X(02).
+           02  SL-HORA       PIC X(06).
 
        WORKING-STORAGE SECTION.
       *-----------------------
        77  STOP_PGM PIC 9(001).
-       77  ST-SAIDA PIC X(009) VALUE SPACES.
+       77  ST-SAIDA PIC X(002) VALUE SPACES.
+       77  ST-SAILOG PIC X(002) VALUE SPACES.
        77  W-CONT   PIC 9(009) VALUE ZEROS.
        77  W-GRAVA  PIC 9(003) VALUE ZEROS.
        77  W-CAMPO  PIC X(200) VALUE ALL "X".
        77  W-LIMITE PIC 9(009) VALUE ZEROS.
        77  W-SN     PIC X(001) VALUE SPACES.
        77  TECLA    PIC 9(002) VALUE ZEROS.
+       77  W-PADRAO PIC X(001) VALUE "1".
+           88  PADRAO-X                      VALUE "1".
+           88  PADRAO-REPETE                 VALUE "2".
+           88  PADRAO-ALEATORIO              VALUE "3".
+       77  W-POS    PIC 9(003) VALUE ZEROS.
+       77  W-DIG    PIC 9(001) VALUE ZEROS.
+       77  W-TAM-CAMPO PIC 9(003) VALUE 200.
+       77  W-REC-LEN   PIC 9(003) VALUE 209.
+       01  W-PADRAO-REP PIC X(036) VALUE
+           "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
        01  W-DATE.
            02 W-ANO  PIC 9(02).
@@ -63,9 +89,23 @@
       **
            DISPLAY "DIGITE A QUANTIDADE".
            ACCEPT W-LIMITE.
+           DISPLAY "PADRAO DO CAMPO (1=X 2=REPETIDO 3=ALEATORIO)".
+           ACCEPT W-PADRAO.
+           IF W-PADRAO NOT EQUAL "1" AND "2" AND "3"
+               MOVE "1" TO W-PADRAO.
+           DISPLAY "TAMANHO DO CAMPO (003-200)".
+           ACCEPT W-TAM-CAMPO.
+           IF W-TAM-CAMPO LESS 3 OR GREATER 200
+               MOVE 200 TO W-TAM-CAMPO.
 
        CONFIRMA.
 
+           IF PADRAO-REPETE
+               PERFORM MONTA-CAMPO-REPETE.
+      *    O PADRAO ALEATORIO E' GERADO A CADA REGISTRO EM PROCESSA;
+      *    O PADRAO "X" (DEFAULT) JA VEM PRONTO EM W-CAMPO.
+           COMPUTE W-REC-LEN = W-TAM-CAMPO + 9
+
            OPEN OUTPUT SAIDA.
            IF ST-SAIDA EQUAL "00"
                NEXT SENTENCE
@@ -78,17 +118,70 @@
            ACCEPT  W-DATE FROM DATE
            ACCEPT  W-TIME FROM TIME
 
+           OPEN    OUTPUT SAILOG
+           MOVE    SPACES      TO         REG-SAILOG
+           MOVE    W-DATE      TO         SL-DATA
+           MOVE    W-TIME      TO         SL-HORA
+           MOVE    W-CONT      TO         SL-QTDE
+           WRITE   REG-SAILOG
+
            PERFORM PROCESSA THRU PROCESSOU.
 
+           ACCEPT  W-DATE FROM DATE
+           ACCEPT  W-TIME FROM TIME
+           MOVE    SPACES      TO         REG-SAILOG
+           MOVE    W-DATE      TO         SL-DATA
+           MOVE    W-TIME      TO         SL-HORA
+           MOVE    W-CONT      TO         SL-QTDE
+           WRITE   REG-SAILOG
+           CLOSE   SAILOG.
+
+           GO TO FIM-PROGRAMA.
+
+      *---------------------------------------------------------
+      *    MONTA W-CAMPO COM O ALFABETO 0-9/A-Z REPETIDO ATE
+      *    PREENCHER OS 200 BYTES (PADRAO "2").
+      *---------------------------------------------------------
+       MONTA-CAMPO-REPETE.
+           MOVE    ZEROS     TO        W-POS
+       MONTA-CAMPO-REPETE-LOOP.
+           ADD     1         TO        W-POS
+           IF      W-POS     GREATER   200
+                   GO        FIM-MONTA-CAMPO-REPETE.
+           MOVE    W-PADRAO-REP(FUNCTION MOD(W-POS - 1, 36) + 1 : 1)
+                             TO        W-CAMPO(W-POS : 1)
+           GO      MONTA-CAMPO-REPETE-LOOP.
+       FIM-MONTA-CAMPO-REPETE.
+           EXIT.
+
+      *---------------------------------------------------------
+      *    MONTA UM W-CAMPO COM DIGITOS PSEUDO-ALEATORIOS
+      *    (PADRAO "3"), CHAMADO A CADA REGISTRO GRAVADO.
+      *---------------------------------------------------------
+       MONTA-CAMPO-ALEATORIO.
+           MOVE    ZEROS     TO        W-POS
+       MONTA-CAMPO-ALEATORIO-LOOP.
+           ADD     1         TO        W-POS
+           IF      W-POS     GREATER   200
+                   GO        FIM-MONTA-CAMPO-ALEATORIO.
+           COMPUTE W-DIG     =         FUNCTION RANDOM * 10
+           MOVE    W-PADRAO-REP(W-DIG + 1 : 1)
+                             TO        W-CAMPO(W-POS : 1)
+           GO      MONTA-CAMPO-ALEATORIO-LOOP.
+       FIM-MONTA-CAMPO-ALEATORIO.
+           EXIT.
+
        PROCESSA.
            ADD        1  TO  W-CONT   W-GRAVA
+           IF      PADRAO-ALEATORIO
+                   PERFORM   MONTA-CAMPO-ALEATORIO.
            MOVE  W-CONT  TO  S-CHAVE
            MOVE  W-CAMPO TO S-CAMPO
            WRITE REG-SAIDA
 
            IF ST-SAIDA NOT EQUAL "00"
                DISPLAY "ERRO GRAVACAO, ST = " ST-SAIDA
-               CLOSE SAIDA
+               CLOSE SAIDA SAILOG
                STOP RUN.
 
            IF W-CONT NOT EQUAL W-LIMITE
@@ -97,6 +190,7 @@
        PROCESSOU.
            EXIT.
 
+       FIM-PROGRAMA.
       *     DISPLAY "FIM PROGRAMA. PRECIONE ENTER PARA FECHAR."
       *     ACCEPT STOP_PGM.
             STOP RUN.
