@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      MENU.
+      *
+      *  PAINEL DO OPERADOR - MONTA UMA SESSAO GUIADA CHAMANDO,
+      *  EM SEQUENCIA E VIA CHAIN, OS PROGRAMAS BINGON, TRUNCA,
+      *  SORT E ENGORDA SEM QUE O OPERADOR PRECISE DIGITAR CADA
+      *  UM SEPARADAMENTE.
+      *
+      *  A FILA DE PROGRAMAS ESCOLHIDOS FICA EM SESSAO.TXT; CADA
+      *  PROGRAMA, AO TERMINAR, CONSULTA ESSE ARQUIVO E, SE HOUVER
+      *  UM PROXIMO NOME NA FILA, DA CHAIN NELE EM VEZ DE PARAR -
+      *  DO CONTRARIO SEGUE PARANDO NORMALMENTE, DO JEITO QUE
+      *  SEMPRE FUNCIONOU QUANDO RODADO SOZINHO (SEM SESSAO.TXT).
+      *
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT       PSESSAO        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS
+                        ACCESS         MODE      IS   SEQUENTIAL.
+
+       DATA        DIVISION.
+       FILE        SECTION.
+       FD  PSESSAO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "SESSAO.TXT".
+       01  REG-SESSAO             PIC X(10).
+
+       WORKING-STORAGE  SECTION.
+       77  W-FS                   PIC X(002) VALUE SPACES.
+       77  TECLA                  PIC X(002) VALUE SPACES.
+       77  W-OPCAO                PIC X(010) VALUE SPACES.
+       77  W-SN                   PIC X(001) VALUE SPACES.
+       77  W-QTDE-FILA            PIC 9(002) VALUE ZEROS.
+       77  W-IND-FILA             PIC 9(002) VALUE ZEROS.
+       01  TABELA-FILA.
+           03 TF-PROGRAMA  OCCURS 4 TIMES  PIC X(10).
+
+       SCREEN SECTION.
+       01  TELAMENU.
+           02  LINE 03 COLUMN 10 VALUE "PAINEL DO OPERADOR".
+           02  LINE 05 COLUMN 10 VALUE "INCLUIR BINGON  NA SESSAO?".
+           02  LINE 05 COLUMN 44 VALUE "[ ]".
+           02  LINE 07 COLUMN 10 VALUE "INCLUIR TRUNCA  NA SESSAO?".
+           02  LINE 07 COLUMN 44 VALUE "[ ]".
+           02  LINE 09 COLUMN 10 VALUE "INCLUIR SORT    NA SESSAO?".
+           02  LINE 09 COLUMN 44 VALUE "[ ]".
+           02  LINE 11 COLUMN 10 VALUE "INCLUIR ENGORDA NA SESSAO?".
+           02  LINE 11 COLUMN 44 VALUE "[ ]".
+           02  LINE 23 COLUMN 05 VALUE "<ESC> DESISTIR".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELAMENU
+           MOVE ZEROS TO W-QTDE-FILA
+
+           PERFORM PERGUNTA-INCLUSAO THRU FIM-PERGUNTA-INCLUSAO
+                    VARYING W-IND-FILA FROM 1 BY 1
+                    UNTIL   W-IND-FILA > 4.
+
+           IF      W-QTDE-FILA       EQUAL     ZEROS
+                   GO TERMINO.
+
+           PERFORM GRAVA-SESSAO THRU FIM-GRAVA-SESSAO.
+
+           MOVE    TF-PROGRAMA(1)    TO        W-OPCAO
+           GO      DESPACHA.
+      *
+      * GO TERMINO E' USADO NAS DESISTENCIAS (ESC); ANTES DISSO,
+      * PERGUNTA-INCLUSAO JA MONTOU A TABELA-FILA EM W-QTDE-FILA
+      * ENTRADAS.
+      *
+       TERMINO.
+           STOP    RUN.
+      *****************************************************************
+      *    PERGUNTA-INCLUSAO: UMA PERGUNTA S/N POR PROGRAMA, NA ORDEM
+      *    BINGON / TRUNCA / SORT / ENGORDA (LINHAS 05/07/09/11).
+      *****************************************************************
+       PERGUNTA-INCLUSAO.
+           IF      W-IND-FILA  EQUAL     1
+                   ACCEPT      (05 45)    W-SN
+           ELSE
+             IF    W-IND-FILA  EQUAL     2
+                   ACCEPT      (07 45)    W-SN
+             ELSE
+               IF  W-IND-FILA  EQUAL     3
+                   ACCEPT      (09 45)    W-SN
+               ELSE
+                   ACCEPT      (11 45)    W-SN.
+
+           ACCEPT  TECLA       FROM      ESCAPE KEY
+           IF      TECLA       EQUAL     01
+                   GO          TERMINO.
+
+           IF      W-SN        NOT       EQUAL     "S" AND "s"
+                   GO          FIM-PERGUNTA-INCLUSAO.
+
+           ADD     1           TO        W-QTDE-FILA
+           IF      W-IND-FILA  EQUAL     1
+                   MOVE        "BINGON"  TO TF-PROGRAMA(W-QTDE-FILA)
+           ELSE
+             IF    W-IND-FILA  EQUAL     2
+                   MOVE        "TRUNCA"  TO TF-PROGRAMA(W-QTDE-FILA)
+             ELSE
+               IF  W-IND-FILA  EQUAL     3
+                   MOVE        "SORT"    TO TF-PROGRAMA(W-QTDE-FILA)
+               ELSE
+                   MOVE        "ENGORDA" TO TF-PROGRAMA(W-QTDE-FILA).
+       FIM-PERGUNTA-INCLUSAO.
+           EXIT.
+      *****************************************************************
+      *    GRAVA-SESSAO: GRAVA EM SESSAO.TXT A FILA DE PROGRAMAS A
+      *    PARTIR DO SEGUNDO (O PRIMEIRO JA VAI SER CHAMADO AGORA
+      *    PELO PROPRIO MENU, VIA CHAIN).
+      *****************************************************************
+       GRAVA-SESSAO.
+           OPEN    OUTPUT    PSESSAO
+           MOVE    2         TO        W-IND-FILA
+           PERFORM GRAVA-ITEM-SESSAO   THRU      FIM-GRAVA-ITEM-SESSAO
+                    UNTIL W-IND-FILA > W-QTDE-FILA
+           CLOSE   PSESSAO.
+       FIM-GRAVA-SESSAO.
+           EXIT.
+
+       GRAVA-ITEM-SESSAO.
+           MOVE    TF-PROGRAMA(W-IND-FILA)  TO   REG-SESSAO
+           WRITE   REG-SESSAO
+           ADD     1         TO        W-IND-FILA.
+       FIM-GRAVA-ITEM-SESSAO.
+           EXIT.
+      *****************************************************************
+      *    DESPACHA: O CHAIN PRECISA DE UM LITERAL DE PROGRAMA, ENTAO
+      *    O DESVIO E' FEITO POR COMPARACAO, DO MESMO JEITO QUE
+      *    SORT.COB RAMIFICA ENTRE OS SORTs DE CHAVE UNICA/DUPLA.
+      *****************************************************************
+       DESPACHA.
+           IF      W-OPCAO     EQUAL     "BINGON"
+                   CHAIN       "BINGON"
+           END-IF
+           IF      W-OPCAO     EQUAL     "TRUNCA"
+                   CHAIN       "TRUNCA"
+           END-IF
+           IF      W-OPCAO     EQUAL     "SORT"
+                   CHAIN       "SORT"
+           END-IF
+           IF      W-OPCAO     EQUAL     "ENGORDA"
+                   CHAIN       "ENGORDA"
+           END-IF
+           GO      TERMINO.
