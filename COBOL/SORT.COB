@@ -23,27 +23,82 @@
            FILE STATUS  IS W-FS
            ACCESS MODE  IS SEQUENTIAL.
 
+           SELECT DUPSAI ASSIGN  TO  DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PSESSAO ASSIGN  TO  DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-SESSAO
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PRUNLOG ASSIGN TO  DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-RUNLOG
+           ACCESS MODE  IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PENTR
         LABEL RECORD IS STANDARD
         VALUE OF FILE-ID IS ENTRADA.
        01  REGENTR.
-         03 FILLER     PIC X(3274).
+         03 E-DADOS    PIC X(3274).
          03 E-CHAVE    PIC X(07).
-      
+
        SD  PSORT.
        01  REGSORT.
-         03 FILLER     PIC X(3274).
+         03 S-DADOS    PIC X(3274).
          03 S-CHAVE    PIC X(07).
+         03 S-CHAVE2   PIC X(07).
 
        FD  SAIDA
          LABEL RECORD IS STANDARD
-         VALUE OF FILE-ID IS "SAIDA.TXT".
+         VALUE OF FILE-ID IS W-SAIDA-NOME.
        01  REGSAIDA.
          03 FILLER     PIC X(3281).
 
+       FD  DUPSAI
+         LABEL RECORD IS STANDARD
+         VALUE OF FILE-ID IS "DUPLICADOS.TXT".
+       01  REG-DUPSAI    PIC X(80).
+
+       FD  PSESSAO
+         LABEL RECORD IS STANDARD
+         VALUE OF FILE-ID IS "SESSAO.TXT".
+       01  REG-SESSAO    PIC X(10).
+
+       FD  PRUNLOG
+         LABEL RECORD IS STANDARD
+         VALUE OF FILE-ID IS "RUNLOG.TXT".
+       01  REG-RUNLOG.
+           02  RL-PROGRAMA            PIC X(10).
+           02  FILLER                 PIC X(02).
+           02  RL-DATA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-HORA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-LIDOS               PIC 9(09).
+           02  FILLER                 PIC X(02).
+           02  RL-GRAVADOS            PIC 9(09).
+
        WORKING-STORAGE SECTION.
+       77 W-FS-SESSAO      PIC X(02) VALUE SPACES.
+       77 W-PROX-PROGRAMA  PIC X(10) VALUE SPACES.
+       77 W-QTDE-FILA-SES  PIC 9(02) VALUE ZEROS.
+       77 W-IND-FILA-SES   PIC 9(02) VALUE ZEROS.
+       01 TABELA-FILA-SESSAO.
+          03 TFS-PROGRAMA OCCURS 4 TIMES PIC X(10).
+       77 W-FS-RUNLOG      PIC X(02) VALUE SPACES.
+       01  W-DATE.
+           02 W-ANO   PIC 9(02).
+           02 W-MES   PIC 9(02).
+           02 W-DIA   PIC 9(02).
+       01  W-TIME.
+           02 W-HORA  PIC 9(02).
+           02 W-MINU  PIC 9(02).
+           02 W-SEGU  PIC 9(02).
        77 LK-PATH         PIC X(50) VALUE SPACES.
        77 LK-NOME         PIC X(20) VALUE SPACES.
        77 LK-DATA         PIC X(08) VALUE SPACES.
@@ -52,31 +107,166 @@
          03 W-FIM         PIC X(01) VALUE SPACES.
          03 W-AUX         PIC X(01) VALUE SPACES.
          03 W-FS          PIC X(02) VALUE SPACES.
+         03 W-ARGC        PIC 9(02) VALUE ZEROS.
          03 ENTRADA.
             05 FILLER    PIC X(30) VALUE SPACES.
+         03 W-SAIDA-NOME  PIC X(30) VALUE "SAIDA.TXT".
+         03 W-ORDEM       PIC X(01) VALUE "A".
+            88 ORDEM-ASCENDENTE       VALUE "A".
+            88 ORDEM-DESCENDENTE      VALUE "D".
+         03 W-CHAVE2-SIM-NAO  PIC X(01) VALUE "N".
+            88 USA-CHAVE2             VALUE "S".
+         03 W-CHAVE2-POS   PIC 9(04) VALUE ZEROS.
+         03 W-CHAVE2-TAM   PIC 9(02) VALUE ZEROS.
+         03 W-DRY-RUN      PIC X(01) VALUE "N".
+            88 MODO-SIMULACAO         VALUE "S".
+         03 W-QTDE-LIDOS  PIC 9(09) VALUE ZEROS.
+         03 W-QTDE-GRAV   PIC 9(09) VALUE ZEROS.
+         03 W-QTDE-DUP    PIC 9(09) VALUE ZEROS.
+         03 W-CHAVE-ANT   PIC X(07) VALUE SPACES.
+         03 W-PRIMEIRA-VEZ PIC X(01) VALUE "S".
+            88 E-PRIMEIRA-VEZ         VALUE "S".
      *
       ****************************************************************
       *
        PROCEDURE DIVISION.
        INICIO.
-            PERFORM TELA     THRU FIM-TELA
+      *---------------------------------------------------------
+      *    RODA DESATENDIDO QUANDO OS DADOS DA TELA SAO INFORMADOS
+      *    COMO PARAMETROS DE CHAMADA (JOB NOTURNO); DO CONTRARIO
+      *    SEGUE O FLUXO INTERATIVO DE SEMPRE.
+      *---------------------------------------------------------
+            ACCEPT W-ARGC FROM ARGUMENT-NUMBER.
+            IF W-ARGC NOT < 3
+               PERFORM RECEBE-PARAM THRU FIM-RECEBE-PARAM
+            ELSE
+               PERFORM TELA     THRU FIM-TELA.
 
             OPEN INPUT PENTR
                  OUTPUT SAIDA
+                 OUTPUT DUPSAI
+
+            IF USA-CHAVE2
+               IF ORDEM-DESCENDENTE
+                  SORT PSORT  DESCENDING KEY S-CHAVE S-CHAVE2
+                     INPUT PROCEDURE IS LEGRAVA
+                     OUTPUT PROCEDURE IS GERSAIDA
+               ELSE
+                  SORT PSORT  ASCENDING KEY  S-CHAVE S-CHAVE2
+                     INPUT PROCEDURE IS LEGRAVA
+                     OUTPUT PROCEDURE IS GERSAIDA
+               END-IF
+            ELSE
+               IF ORDEM-DESCENDENTE
+                  SORT PSORT  DESCENDING KEY S-CHAVE
+                     INPUT PROCEDURE IS LEGRAVA
+                     OUTPUT PROCEDURE IS GERSAIDA
+               ELSE
+                  SORT PSORT  ASCENDING KEY  S-CHAVE
+                     INPUT PROCEDURE IS LEGRAVA
+                     OUTPUT PROCEDURE IS GERSAIDA
+               END-IF
+            END-IF.
 
-             SORT PSORT  ASCENDING KEY  S-CHAVE
-                INPUT PROCEDURE IS LEGRAVA
-                OUTPUT PROCEDURE IS GERSAIDA.
+           CLOSE PENTR SAIDA DUPSAI.
+           PERFORM RESUMO THRU FIM-RESUMO.
+
+           PERFORM GRAVA-RUNLOG THRU FIM-GRAVA-RUNLOG.
+           PERFORM VERIFICA-SESSAO THRU FIM-VERIFICA-SESSAO.
+           IF W-PROX-PROGRAMA EQUAL "BINGON"
+              CHAIN "BINGON"
+           END-IF
+           IF W-PROX-PROGRAMA EQUAL "TRUNCA"
+              CHAIN "TRUNCA"
+           END-IF
+           IF W-PROX-PROGRAMA EQUAL "ENGORDA"
+              CHAIN "ENGORDA"
+           END-IF.
 
-           CLOSE PENTR SAIDA.
            STOP RUN.
+      *****************************************************************
+      *    VERIFICA-SESSAO: SE ESTE SORT FOI DISPARADO PELO PAINEL DO
+      *    OPERADOR (MENU.COB), SESSAO.TXT TRAZ A FILA DOS DEMAIS
+      *    PROGRAMAS DA SESSAO GUIADA; O PRIMEIRO NOME DA FILA E' O
+      *    PROXIMO A RECEBER O CHAIN, E O RESTO E' REGRAVADO PARA O
+      *    PROGRAMA SEGUINTE CONSULTAR DA MESMA FORMA. NA AUSENCIA DO
+      *    ARQUIVO (RODADA AVULSA, FORA DO PAINEL), SEGUE PARANDO
+      *    NORMALMENTE.
+      *****************************************************************
+       VERIFICA-SESSAO.
+           MOVE SPACES TO W-PROX-PROGRAMA
+           MOVE ZEROS  TO W-QTDE-FILA-SES
+           OPEN INPUT PSESSAO
+           IF W-FS-SESSAO NOT EQUAL "00"
+              GO TO FIM-VERIFICA-SESSAO.
+           READ PSESSAO AT END
+              CLOSE PSESSAO
+              GO TO FIM-VERIFICA-SESSAO.
+           MOVE REG-SESSAO TO W-PROX-PROGRAMA
+           PERFORM LE-FILA-SESSAO THRU FIM-LE-FILA-SESSAO
+                    UNTIL W-FS-SESSAO EQUAL "10"
+           CLOSE PSESSAO
+           OPEN OUTPUT PSESSAO
+           PERFORM GRAVA-FILA-SESSAO THRU FIM-GRAVA-FILA-SESSAO
+                    VARYING W-IND-FILA-SES FROM 1 BY 1
+                    UNTIL W-IND-FILA-SES > W-QTDE-FILA-SES
+           CLOSE PSESSAO.
+       FIM-VERIFICA-SESSAO.
+           EXIT.
+
+       LE-FILA-SESSAO.
+           READ PSESSAO AT END
+              MOVE "10" TO W-FS-SESSAO
+              GO TO FIM-LE-FILA-SESSAO.
+           ADD 1 TO W-QTDE-FILA-SES
+           MOVE REG-SESSAO TO TFS-PROGRAMA(W-QTDE-FILA-SES).
+       FIM-LE-FILA-SESSAO.
+           EXIT.
+
+       GRAVA-FILA-SESSAO.
+           MOVE TFS-PROGRAMA(W-IND-FILA-SES) TO REG-SESSAO
+           WRITE REG-SESSAO.
+       FIM-GRAVA-FILA-SESSAO.
+           EXIT.
+      *****************************************************************
+      *    GRAVA-RUNLOG: UMA LINHA DE AUDITORIA EM RUNLOG.TXT AO FIM
+      *    DE CADA RODADA - ARQUIVO COMPARTILHADO POR BINGON, TRUNCA,
+      *    SORT E XPGR47, MESMO FORMATO EM TODOS (PROGRAMA/DATA/HORA/
+      *    LIDOS/GRAVADOS). O ARQUIVO E' ABERTO EM EXTEND PARA IR
+      *    ACUMULANDO AS RODADAS; SE AINDA NAO EXISTIR, E' CRIADO.
+      *****************************************************************
+       GRAVA-RUNLOG.
+           OPEN EXTEND PRUNLOG
+           IF W-FS-RUNLOG NOT EQUAL "00"
+              OPEN OUTPUT PRUNLOG.
+           ACCEPT W-DATE FROM DATE
+           ACCEPT W-TIME FROM TIME
+           MOVE SPACES  TO REG-RUNLOG
+           MOVE "SORT"  TO RL-PROGRAMA
+           MOVE W-DATE  TO RL-DATA
+           MOVE W-TIME  TO RL-HORA
+           MOVE W-QTDE-LIDOS TO RL-LIDOS
+           MOVE W-QTDE-GRAV  TO RL-GRAVADOS
+           WRITE REG-RUNLOG
+           CLOSE PRUNLOG.
+       FIM-GRAVA-RUNLOG.
+           EXIT.
       *****************************************************************
        LEGRAVA SECTION.
        SORTEAR.
                READ PENTR AT END
                   GO TO FIM-LEGRAVA.
 
-               RELEASE REGSORT FROM REGENTR
+               ADD 1 TO W-QTDE-LIDOS
+               MOVE E-DADOS TO S-DADOS
+               MOVE E-CHAVE TO S-CHAVE
+               IF USA-CHAVE2
+                  MOVE E-DADOS(W-CHAVE2-POS : W-CHAVE2-TAM)
+                                            TO S-CHAVE2
+               ELSE
+                  MOVE SPACES TO S-CHAVE2
+               END-IF
+               RELEASE REGSORT
                GO TO SORTEAR.
        FIM-LEGRAVA.
                EXIT.
@@ -86,16 +276,105 @@
                RETURN PSORT AT END
                   GO TO FIM-GERSAIDA.
 
-               WRITE REGSAIDA FROM REGSORT
+               IF NOT MODO-SIMULACAO
+                  WRITE REGSAIDA FROM REGSORT
+               END-IF
+               ADD 1 TO W-QTDE-GRAV
+
+               IF E-PRIMEIRA-VEZ
+                  MOVE "N" TO W-PRIMEIRA-VEZ
+               ELSE
+                  IF S-CHAVE = W-CHAVE-ANT
+                     ADD 1 TO W-QTDE-DUP
+                     MOVE SPACES TO REG-DUPSAI
+                     STRING "CHAVE DUPLICADA: " S-CHAVE
+                        DELIMITED BY SIZE INTO REG-DUPSAI
+                     IF NOT MODO-SIMULACAO
+                        WRITE REG-DUPSAI
+                     END-IF
+                  END-IF
+               END-IF
+               MOVE S-CHAVE TO W-CHAVE-ANT
                GO TO GERAR.
        FIM-GERSAIDA.
                EXIT.
+      ****************************************************************
+      *    RECEBE-PARAM: ENTRADA, SAIDA, ORDEM E (OPCIONALMENTE) OS
+      *    DADOS DA CHAVE 2 PASSADOS NA LINHA DE COMANDO, PARA RODAR
+      *    SEM OPERADOR.
+      ****************************************************************
+       RECEBE-PARAM.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT  ENTRADA             FROM ARGUMENT-VALUE
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT  W-SAIDA-NOME        FROM ARGUMENT-VALUE
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT  W-ORDEM             FROM ARGUMENT-VALUE
+           MOVE    "N"                 TO   W-CHAVE2-SIM-NAO
+           IF      W-ARGC NOT > 3
+                   GO TO FIM-RECEBE-PARAM.
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT  W-CHAVE2-SIM-NAO    FROM ARGUMENT-VALUE
+           IF      NOT USA-CHAVE2
+                   IF      W-ARGC NOT > 4
+                           GO TO FIM-RECEBE-PARAM
+                   END-IF
+                   DISPLAY 5 UPON ARGUMENT-NUMBER
+                   ACCEPT  W-DRY-RUN   FROM ARGUMENT-VALUE
+                   GO TO FIM-RECEBE-PARAM.
+           IF      W-ARGC NOT > 5
+                   DISPLAY "PARAMETROS INSUFICIENTES PARA CHAVE2"
+                   STOP RUN.
+           DISPLAY 5 UPON ARGUMENT-NUMBER
+           ACCEPT  W-CHAVE2-POS        FROM ARGUMENT-VALUE
+           DISPLAY 6 UPON ARGUMENT-NUMBER
+           ACCEPT  W-CHAVE2-TAM        FROM ARGUMENT-VALUE.
+           IF      W-ARGC NOT > 6
+                   GO TO FIM-RECEBE-PARAM.
+           DISPLAY 7 UPON ARGUMENT-NUMBER
+           ACCEPT  W-DRY-RUN           FROM ARGUMENT-VALUE.
+       FIM-RECEBE-PARAM.
+           EXIT.
       ****************************************************************
        TELA.
            DISPLAY (1 1) ERASE
            DISPLAY (10 20) "ENTRADA ".
            ACCEPT (10 28) ENTRADA.
+           DISPLAY (11 20) "SAIDA   ".
+           ACCEPT (11 28) W-SAIDA-NOME.
+           IF W-SAIDA-NOME = SPACES
+              MOVE "SAIDA.TXT" TO W-SAIDA-NOME
+           END-IF.
+           DISPLAY (12 20) "ORDEM (A/D) ".
+           ACCEPT (12 33) W-ORDEM.
+           IF NOT ORDEM-DESCENDENTE
+              MOVE "A" TO W-ORDEM
+           END-IF.
+           DISPLAY (13 20) "CHAVE 2? (S/N) ".
+           ACCEPT (13 36) W-CHAVE2-SIM-NAO.
+           IF USA-CHAVE2
+              DISPLAY (14 20) "POSICAO CHAVE 2  "
+              ACCEPT (14 38) W-CHAVE2-POS
+              DISPLAY (15 20) "TAMANHO CHAVE 2  "
+              ACCEPT (15 38) W-CHAVE2-TAM
+           END-IF.
+           DISPLAY (16 20) "SIMULACAO - NAO GRAVA? (S/N) ".
+           ACCEPT (16 46) W-DRY-RUN.
+           IF NOT MODO-SIMULACAO
+              MOVE "N" TO W-DRY-RUN
+           END-IF.
 
        FIM-TELA.
            EXIT.
       ****************************************************************
+       RESUMO.
+           DISPLAY (20 05) "REGISTROS LIDOS ... : " W-QTDE-LIDOS
+           DISPLAY (21 05) "REGISTROS GRAVADOS . : " W-QTDE-GRAV
+           DISPLAY (22 05) "CHAVES DUPLICADAS .. : " W-QTDE-DUP.
+           IF MODO-SIMULACAO
+              DISPLAY (23 05) "MODO SIMULACAO - NADA FOI GRAVADO"
+           END-IF.
+
+       FIM-RESUMO.
+           EXIT.
+      ****************************************************************
