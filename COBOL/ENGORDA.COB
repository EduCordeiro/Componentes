@@ -11,14 +11,24 @@
                         RECORD         KEY       IS   S-CHAVE.
            SELECT       SAILOG         ASSIGN    TO   DISK
                         ORGANIZATION             IS   LINE SEQUENTIAL
-                        ACCESS         MODE      IS   SEQUENTIAL.
+                        ACCESS         MODE      IS   SEQUENTIAL
+                        FILE           STATUS    IS   ST-SAILOG.
+           SELECT       PSESSAO        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        ACCESS         MODE      IS   SEQUENTIAL
+                        FILE           STATUS    IS   W-FS-SESSAO.
+           SELECT       POPERADOR      ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        ACCESS         MODE      IS   SEQUENTIAL
+                        FILE           STATUS    IS   W-FS-OPERADOR.
 
        DATA        DIVISION.
        FILE        SECTION.
        FD  SAIDA
            LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 209 CHARACTERS
-           VALUE OF FILE-ID IS  "ENGORDA.DAT".
+           RECORD IS VARYING IN SIZE FROM 9 TO 209 CHARACTERS
+                   DEPENDING ON W-REC-LEN
+           VALUE OF FILE-ID IS  ARQ-SAIDA.
        01  REG-SAIDA.
            02  S-CHAVE.
                04 S-SEQ      PIC 9(09).
@@ -33,15 +43,73 @@
            02  SL-DATA       PIC X(06).
            02  FILLER        PIC X(02).
            02  SL-HORA       PIC X(06).
-    
+           02  FILLER        PIC X(02).
+           02  SL-VOL        PIC 9(03).
+           02  FILLER        PIC X(02).
+           02  SL-GRAVADOS-VOL PIC 9(07).
+           02  FILLER        PIC X(02).
+           02  SL-STATUS     PIC X(01).
+               88  CKPT-PARCIAL             VALUE "P".
+               88  CKPT-COMPLETO            VALUE "C".
+
+       FD  PSESSAO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "SESSAO.TXT".
+       01  REG-SESSAO            PIC X(10).
+
+      *-----------------------------------------------------------
+      *    LISTA DE CODIGOS DE OPERADOR AUTORIZADOS A RODAR ESTE
+      *    PROGRAMA.
+      *-----------------------------------------------------------
+       FD  POPERADOR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "OPERADOR.TXT".
+       01  REG-OPERADOR          PIC X(04).
+
        WORKING-STORAGE  SECTION.
        77  ST-SAIDA               PIC X(002) VALUE SPACES.
+       77  ST-SAILOG              PIC X(002) VALUE SPACES.
+       77  W-QTDE-ANT             PIC 9(009) VALUE ZEROS.
+       77  W-STATUS-ANT           PIC X(001) VALUE SPACES.
+           88  CKPT-PARCIAL-ANT           VALUE "P".
+       77  W-TEM-CKPT             PIC X(001) VALUE "N".
        77  W-CONT                 PIC 9(009) VALUE ZEROS.
        77  W-GRAVA                PIC 9(009) VALUE ZEROS.
        77  W-CAMPO                PIC X(200) VALUE ALL "X".
        77  W-LIMITE               PIC 9(009) VALUE ZEROS.
        77  W-SN                   PIC X(001) VALUE SPACES.
        77  TECLA                  PIC 9(002) VALUE ZEROS.
+       77  W-PADRAO               PIC X(001) VALUE "1".
+           88  PADRAO-X                      VALUE "1".
+           88  PADRAO-REPETE                 VALUE "2".
+           88  PADRAO-ALEATORIO              VALUE "3".
+       77  W-POS                  PIC 9(003) VALUE ZEROS.
+       77  W-DIG                  PIC 9(001) VALUE ZEROS.
+       77  W-TAM-CAMPO            PIC 9(003) VALUE 200.
+       77  W-REC-LEN              PIC 9(003) VALUE 209.
+       77  W-TENT-ABERTURA        PIC 9(002) VALUE ZEROS.
+       77  W-ARGC                 PIC 9(002) VALUE ZEROS.
+       77  W-FS-OPERADOR          PIC X(002) VALUE SPACES.
+       77  W-COD-OPERADOR         PIC X(004) VALUE SPACES.
+       77  W-ACHOU-OPERADOR       PIC X(001) VALUE "N".
+           88  OPERADOR-AUTORIZADO        VALUE "S".
+       77  W-TENT-ACESSO          PIC 9(002) VALUE ZEROS.
+       77  W-DRY-RUN              PIC X(001) VALUE "N".
+           88  MODO-SIMULACAO             VALUE "S".
+       77  ARQ-SAIDA              PIC X(030) VALUE "ENGORDA.DAT".
+       77  ARQ-SAIDA-BASE         PIC X(030) VALUE "ENGORDA.DAT".
+       77  W-VOL-ATUAL            PIC 9(003) VALUE 001.
+       77  W-LIMITE-VOLUME        PIC 9(007) VALUE 0500000.
+       77  W-GRAVADOS-VOL         PIC 9(007) VALUE ZEROS.
+       77  W-GRAVADOS-VOL-ANT     PIC 9(007) VALUE ZEROS.
+       77  W-FS-SESSAO            PIC X(002) VALUE SPACES.
+       77  W-PROX-PROGRAMA        PIC X(010) VALUE SPACES.
+       77  W-QTDE-FILA-SES        PIC 9(002) VALUE ZEROS.
+       77  W-IND-FILA-SES         PIC 9(002) VALUE ZEROS.
+       01  TABELA-FILA-SESSAO.
+           03 TFS-PROGRAMA OCCURS 4 TIMES PIC X(10).
+       01  W-PADRAO-REP           PIC X(036) VALUE
+           "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
        01  W-DATE.
            02 W-ANO   PIC 9(02).
@@ -57,16 +125,42 @@
        01  TELA1.
            02  LINE 10 COLUMN 10 VALUE "DIGITE A QUANTIDADE".
            02  LINE 12 COLUMN 10 VALUE "[         ]".
-           02  LINE 14 COLUMN 10 VALUE "CONFIRME S/N".
+           02  LINE 13 COLUMN 10 VALUE
+               "PADRAO DO CAMPO (1=X 2=REPETIDO 3=ALEATORIO)".
+           02  LINE 14 COLUMN 10 VALUE "[ ]".
+           02  LINE 15 COLUMN 10 VALUE "TAMANHO DO CAMPO (003-200)".
+           02  LINE 15 COLUMN 38 VALUE "[   ]".
+           02  LINE 16 COLUMN 10 VALUE "CONFIRME S/N".
            02  LINE 23 COLUMN 05 VALUE "<ESC> DESISTIR".
 
        01  ACCEPT-TELA1.
            02  LINE 12 COLUMN 11 PIC 9(09) USING W-LIMITE AUTO.
+       01  ACCEPT-PADRAO.
+           02  LINE 14 COLUMN 11 PIC X(01) USING W-PADRAO AUTO.
+       01  ACCEPT-TAMANHO.
+           02  LINE 15 COLUMN 39 PIC 9(03) USING W-TAM-CAMPO AUTO.
        01  ACCEPT-SN.
-           02  LINE 14 COLUMN 23 PIC X(01) USING W-SN AUTO.
+           02  LINE 16 COLUMN 23 PIC X(01) USING W-SN AUTO.
 
        PROCEDURE DIVISION.
        INICIO.
+      *---------------------------------------------------------
+      *    RODA DESATENDIDO QUANDO A QUANTIDADE, O PADRAO E O
+      *    TAMANHO DO CAMPO SAO INFORMADOS COMO PARAMETROS DE
+      *    CHAMADA (JOB NOTURNO), SEM PASSAR PELA CONFERENCIA DE
+      *    OPERADOR (QUE EXIGIRIA DIGITACAO, IMPOSSIVEL SEM NINGUEM
+      *    NO TECLADO) NEM PELA TELA INTERATIVA; DO CONTRARIO SEGUE
+      *    O FLUXO DE SEMPRE. O CONTROLE DE ACESSO DESTE CAMINHO E'
+      *    QUEM PODE CHAMAR O JOB COM PARAMETROS (SCHEDULER), NAO O
+      *    OPERADOR.TXT.
+      *---------------------------------------------------------
+           ACCEPT  W-ARGC    FROM      ARGUMENT-NUMBER.
+           IF      W-ARGC    NOT       <         3
+                   PERFORM   RECEBE-PARAM        THRU FIM-RECEBE-PARAM
+                   GO        PROCESSA-CONFIRMADO.
+
+           PERFORM VALIDA-ACESSO THRU FIM-VALIDA-ACESSO.
+
            DISPLAY TELA1.
        ACCEPT-TELA.
            ACCEPT  ACCEPT-TELA1
@@ -75,6 +169,20 @@
                    STOP RUN.
            IF      W-LIMITE    EQUAL ZEROS
                    GO  ACCEPT-TELA.
+       ACCEPT-PADRAO-TELA.
+           ACCEPT  ACCEPT-PADRAO
+           ACCEPT  TECLA       FROM ESCAPE KEY
+           IF      TECLA       EQUAL 01
+                   STOP RUN.
+           IF      W-PADRAO    NOT EQUAL "1" AND "2" AND "3"
+                   GO  ACCEPT-PADRAO-TELA.
+       ACCEPT-TAMANHO-TELA.
+           ACCEPT  ACCEPT-TAMANHO
+           ACCEPT  TECLA       FROM ESCAPE KEY
+           IF      TECLA       EQUAL 01
+                   STOP RUN.
+           IF      W-TAM-CAMPO LESS 3 OR GREATER 200
+                   GO  ACCEPT-TAMANHO-TELA.
        CONFIRMA.
            ACCEPT  ACCEPT-SN
            IF      W-SN        EQUAL "N"
@@ -83,40 +191,339 @@
              IF    W-SN        NOT EQUAL "S"
                    GO  CONFIRMA.
 
-           
+       RECEBE-SIMULACAO.
+           DISPLAY (23 05)   "MODO SIMULACAO (NAO GRAVA) S/N           "
+           ACCEPT  (23 35)   W-DRY-RUN
+           IF      W-DRY-RUN EQUAL "S" OR "s"
+                   MOVE      "S"       TO        W-DRY-RUN
+           ELSE IF W-DRY-RUN EQUAL "N" OR "n"
+                   MOVE      "N"       TO        W-DRY-RUN
+                ELSE
+                   GO        RECEBE-SIMULACAO.
+
+       PROCESSA-CONFIRMADO.
+           IF      PADRAO-REPETE
+                   PERFORM   MONTA-CAMPO-REPETE.
+      *    O PADRAO ALEATORIO E' GERADO A CADA REGISTRO EM PROCESSA;
+      *    O PADRAO "X" (DEFAULT) JA VEM PRONTO EM W-CAMPO.
+           COMPUTE W-REC-LEN = W-TAM-CAMPO + 9
+
            DISPLAY (23 05)     "                      ".
-           OPEN    OUTPUT      SAILOG.
-           OPEN    OUTPUT      SAIDA.
+           PERFORM LER-CHECKPOINT     THRU FIM-LER-CHECKPOINT.
+
+           IF      W-TEM-CKPT  EQUAL "S"
+                   OPEN        EXTEND     SAILOG
+                   MOVE        W-QTDE-ANT TO         W-CONT
+           ELSE
+                   OPEN        OUTPUT     SAILOG
+                   MOVE        ZEROS      TO         W-CONT.
+
+      *    O ARQUIVO DE SAIDA E' GERADO EM VOLUMES DE ATE
+      *    W-LIMITE-VOLUME REGISTROS CADA (ENGORDA.DAT.001,
+      *    ENGORDA.DAT.002, ...) PARA NAO ESTOURAR A ALOCACAO DE UM
+      *    UNICO DATASET.
+           IF      W-TEM-CKPT  EQUAL "S"
+                   MOVE     W-GRAVADOS-VOL-ANT   TO  W-GRAVADOS-VOL
+           ELSE
+                   MOVE        ZEROS       TO         W-GRAVADOS-VOL.
+           PERFORM MONTA-NOME-VOLUME  THRU       FIM-MONTA-NOME-VOLUME.
+
+           MOVE    ZEROS       TO         W-TENT-ABERTURA.
+       TENTA-ABRIR-SAIDA.
+           IF      W-TEM-CKPT  EQUAL "S"
+                   OPEN        I-O        SAIDA
+           ELSE
+                   OPEN        OUTPUT     SAIDA.
            IF      ST-SAIDA    EQUAL "00"
-                   NEXT SENTENCE
+                   GO          ABERTURA-OK
            ELSE
-             IF    ST-SAIDA    NOT EQUAL "30"
+             IF    ST-SAIDA    EQUAL "30"
+                   GO          ABERTURA-OK.
+
+      *    NAO CONSEGUIU ABRIR ENGORDA.DAT (DISCO CHEIO, ARQUIVO
+      *    TRAVADO POR OUTRO PROCESSO, ETC.) - EM VEZ DE DERRUBAR A
+      *    RODADA DE CARA, DA' AO OPERADOR A CHANCE DE RESOLVER E
+      *    TENTAR DE NOVO, ATE' 5 VEZES.
+           ADD     1           TO         W-TENT-ABERTURA
+           IF      W-TENT-ABERTURA         NOT       <         5
                    DISPLAY (23 05) "ERRO NA ABERTURA = " ST-SAIDA
                    STOP RUN.
-
-           MOVE    ZEROS       TO         W-CONT
+           DISPLAY (23 05) "ERRO NA ABERTURA = " ST-SAIDA
+                            "  TENTATIVA " W-TENT-ABERTURA " DE 5"
+           DISPLAY (24 05) "VERIFIQUE O DISCO E TECLE <ENTER>          "
+           ACCEPT  (24 45) W-SN
+           GO      TENTA-ABRIR-SAIDA.
+       ABERTURA-OK.
            ACCEPT  W-DATE FROM DATE
            ACCEPT  W-TIME FROM TIME
            MOVE    SPACES      TO         REG-SAILOG
            MOVE    W-DATE      TO         SL-DATA
            MOVE    W-TIME      TO         SL-HORA
            MOVE    W-CONT      TO         SL-QTDE
+           MOVE    W-VOL-ATUAL TO         SL-VOL
+           MOVE    W-GRAVADOS-VOL         TO         SL-GRAVADOS-VOL
+           MOVE    "P"         TO         SL-STATUS
            WRITE   REG-SAILOG
            MOVE    ZEROS       TO         W-GRAVA.
-     
-           PERFORM PROCESSA  THRU      PROCESSOU.
-           CLOSE   SAIDA  SAILOG. 
+
+           IF      W-CONT      NOT        EQUAL      W-LIMITE
+                   PERFORM     PROCESSA   THRU       PROCESSOU.
+
+      *    RODADA CHEGOU NORMALMENTE ATE' A QUANTIDADE PEDIDA - GRAVA
+      *    UM REGISTRO DE CONCLUSAO EM SAILOG.TXT PARA QUE LER-
+      *    CHECKPOINT NAO TRATE A PROXIMA RODADA COMO CONTINUACAO
+      *    DESTA.
+           ACCEPT  W-DATE FROM DATE
+           ACCEPT  W-TIME FROM TIME
+           MOVE    SPACES      TO         REG-SAILOG
+           MOVE    W-DATE      TO         SL-DATA
+           MOVE    W-TIME      TO         SL-HORA
+           MOVE    W-CONT      TO         SL-QTDE
+           MOVE    W-VOL-ATUAL TO         SL-VOL
+           MOVE    W-GRAVADOS-VOL         TO         SL-GRAVADOS-VOL
+           MOVE    "C"         TO         SL-STATUS
+           WRITE   REG-SAILOG.
+
+           CLOSE   SAIDA  SAILOG.
+
+           IF      MODO-SIMULACAO
+                   DISPLAY (23 05) "MODO SIMULACAO - NADA FOI GRAVADO".
+
+           PERFORM VERIFICA-SESSAO    THRU      FIM-VERIFICA-SESSAO.
+           IF      W-PROX-PROGRAMA    EQUAL     "BINGON"
+                   CHAIN "BINGON"
+           END-IF
+           IF      W-PROX-PROGRAMA    EQUAL     "TRUNCA"
+                   CHAIN "TRUNCA"
+           END-IF
+           IF      W-PROX-PROGRAMA    EQUAL     "SORT"
+                   CHAIN "SORT"
+           END-IF.
+
            STOP    RUN.
+      *****************************************************************
+      *    VALIDA-ACESSO: CONFERE O CODIGO DO OPERADOR CONTRA
+      *    OPERADOR.TXT ANTES DE GERAR O ARQUIVO DE SAIDA. NA
+      *    AUSENCIA DO ARQUIVO (INSTALACAO SEM CONTROLE DE ACESSO
+      *    CONFIGURADO), LIBERA NORMALMENTE - MESMO CRITERIO JA
+      *    USADO PARA OS DEMAIS ARQUIVOS OPCIONAIS DESTE SISTEMA.
+      *****************************************************************
+       VALIDA-ACESSO.
+           OPEN    INPUT     POPERADOR
+           IF      W-FS-OPERADOR       NOT       EQUAL     "00"
+                   GO        FIM-VALIDA-ACESSO.
+           MOVE    ZEROS     TO        W-TENT-ACESSO.
+       PEDE-CODIGO-OPERADOR.
+           DISPLAY (23 05)   "CODIGO DO OPERADOR:                    ".
+           ACCEPT  (23 26)   W-COD-OPERADOR.
+           CLOSE   POPERADOR.
+           OPEN    INPUT     POPERADOR.
+           MOVE    "N"       TO        W-ACHOU-OPERADOR.
+       PROCURA-OPERADOR.
+           READ    POPERADOR AT        END
+                   GO        FIM-PROCURA-OPERADOR.
+           IF      REG-OPERADOR        EQUAL     W-COD-OPERADOR
+                   MOVE      "S"       TO        W-ACHOU-OPERADOR.
+           GO      PROCURA-OPERADOR.
+       FIM-PROCURA-OPERADOR.
+           CLOSE   POPERADOR.
+           IF      OPERADOR-AUTORIZADO
+                   GO        FIM-VALIDA-ACESSO.
+           ADD     1         TO        W-TENT-ACESSO.
+           IF      W-TENT-ACESSO       NOT       <         3
+                   DISPLAY (23 05) "ACESSO NEGADO - ENCERRANDO       "
+                   STOP RUN.
+           DISPLAY (23 05)   "CODIGO INVALIDO - TENTE NOVAMENTE      ".
+           GO      PEDE-CODIGO-OPERADOR.
+       FIM-VALIDA-ACESSO.
+           EXIT.
+      *****************************************************************
+      *    MONTA-NOME-VOLUME: MONTA O NOME DO VOLUME ATUAL DA SAIDA
+      *    (ENGORDA.DAT + ".NNN") EM ARQ-SAIDA.
+      *****************************************************************
+       MONTA-NOME-VOLUME.
+           MOVE    SPACES              TO        ARQ-SAIDA
+           STRING  ARQ-SAIDA-BASE      DELIMITED BY SPACE
+                   "."                 DELIMITED BY SIZE
+                   W-VOL-ATUAL         DELIMITED BY SIZE
+                   INTO ARQ-SAIDA.
+       FIM-MONTA-NOME-VOLUME.
+           EXIT.
+      *****************************************************************
+      *    TROCA-VOLUME: FECHA O VOLUME CHEIO E ABRE O PROXIMO
+      *    (ENGORDA.DAT.001, ENGORDA.DAT.002, ...).
+      *****************************************************************
+       TROCA-VOLUME.
+           CLOSE   SAIDA
+           ADD     1                   TO        W-VOL-ATUAL
+           MOVE    ZEROS               TO        W-GRAVADOS-VOL
+           PERFORM MONTA-NOME-VOLUME   THRU       FIM-MONTA-NOME-VOLUME
+
+           MOVE    ZEROS     TO        W-TENT-ABERTURA.
+       TENTA-ABRIR-VOLUME.
+           OPEN    OUTPUT    SAIDA
+           IF      ST-SAIDA            EQUAL     "00"
+                   GO        FIM-TROCA-VOLUME.
+
+      *    MESMA CHANCE DE RECUPERACAO DA ABERTURA INICIAL (TENTA-
+      *    ABRIR-SAIDA) - NAO DERRUBA A RODADA NA PRIMEIRA FALHA.
+           ADD     1         TO        W-TENT-ABERTURA
+           IF      W-TENT-ABERTURA     NOT       <         5
+                   DISPLAY (23 05) "ERRO NA ABERTURA = " ST-SAIDA
+                   STOP RUN.
+           DISPLAY (23 05) "ERRO NA ABERTURA = " ST-SAIDA
+                            "  TENTATIVA " W-TENT-ABERTURA " DE 5"
+           DISPLAY (24 05) "VERIFIQUE O DISCO E TECLE <ENTER>          "
+           ACCEPT  (24 45) W-SN
+           GO      TENTA-ABRIR-VOLUME.
+       FIM-TROCA-VOLUME.
+           EXIT.
+      *****************************************************************
+      *    RECEBE-PARAM: QUANTIDADE, PADRAO E TAMANHO DO CAMPO PASSADOS
+      *    NA LINHA DE COMANDO, PARA RODAR SEM OPERADOR.
+      *****************************************************************
+       RECEBE-PARAM.
+           DISPLAY 1         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-LIMITE            FROM      ARGUMENT-VALUE
+           DISPLAY 2         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-PADRAO            FROM      ARGUMENT-VALUE
+           DISPLAY 3         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-TAM-CAMPO         FROM      ARGUMENT-VALUE.
+           IF      W-ARGC    NOT       >         3
+                   GO        FIM-RECEBE-PARAM.
+           DISPLAY 4         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-DRY-RUN           FROM      ARGUMENT-VALUE.
+       FIM-RECEBE-PARAM.
+           EXIT.
+      *****************************************************************
+      *    VERIFICA-SESSAO: SE ESTE ENGORDA FOI DISPARADO PELO PAINEL
+      *    DO OPERADOR (MENU.COB), SESSAO.TXT TRAZ A FILA DOS DEMAIS
+      *    PROGRAMAS DA SESSAO GUIADA; O PRIMEIRO NOME DA FILA E' O
+      *    PROXIMO A RECEBER O CHAIN, E O RESTO E' REGRAVADO PARA O
+      *    PROGRAMA SEGUINTE CONSULTAR DA MESMA FORMA. NA AUSENCIA DO
+      *    ARQUIVO (RODADA AVULSA, FORA DO PAINEL), SEGUE PARANDO
+      *    NORMALMENTE. OS DESVIOS POR <ESC> E POR ERRO DE ABERTURA/
+      *    GRAVACAO NAO CONSULTAM A FILA - SO A CONCLUSAO NORMAL DA
+      *    CARGA ENCADEIA PARA O PROXIMO PROGRAMA DA SESSAO.
+      *****************************************************************
+       VERIFICA-SESSAO.
+           MOVE    SPACES      TO         W-PROX-PROGRAMA
+           MOVE    ZEROS       TO         W-QTDE-FILA-SES
+           OPEN    INPUT       PSESSAO
+           IF      W-FS-SESSAO NOT        EQUAL      "00"
+                   GO          FIM-VERIFICA-SESSAO.
+           READ    PSESSAO     AT         END
+                   CLOSE       PSESSAO
+                   GO          FIM-VERIFICA-SESSAO.
+           MOVE    REG-SESSAO  TO         W-PROX-PROGRAMA
+           PERFORM LE-FILA-SESSAO     THRU      FIM-LE-FILA-SESSAO
+                    UNTIL W-FS-SESSAO EQUAL "10"
+           CLOSE   PSESSAO
+           OPEN    OUTPUT      PSESSAO
+           PERFORM GRAVA-FILA-SESSAO  THRU      FIM-GRAVA-FILA-SESSAO
+                    VARYING W-IND-FILA-SES FROM 1 BY 1
+                    UNTIL W-IND-FILA-SES > W-QTDE-FILA-SES
+           CLOSE   PSESSAO.
+       FIM-VERIFICA-SESSAO.
+           EXIT.
+
+       LE-FILA-SESSAO.
+           READ    PSESSAO     AT         END
+                   MOVE        "10"       TO         W-FS-SESSAO
+                   GO          FIM-LE-FILA-SESSAO.
+           ADD     1           TO         W-QTDE-FILA-SES
+           MOVE    REG-SESSAO  TO         TFS-PROGRAMA(W-QTDE-FILA-SES).
+       FIM-LE-FILA-SESSAO.
+           EXIT.
+
+       GRAVA-FILA-SESSAO.
+           MOVE    TFS-PROGRAMA(W-IND-FILA-SES) TO  REG-SESSAO
+           WRITE   REG-SESSAO.
+       FIM-GRAVA-FILA-SESSAO.
+           EXIT.
+
+      *---------------------------------------------------------
+      *    RETOMA UM ENGORDA.DAT INTERROMPIDO A PARTIR DO ULTIMO
+      *    SL-QTDE GRAVADO EM SAILOG.TXT (RESTART/CHECKPOINT).
+      *---------------------------------------------------------
+       LER-CHECKPOINT.
+           MOVE    ZEROS       TO         W-QTDE-ANT
+           MOVE    ZEROS       TO         W-GRAVADOS-VOL-ANT
+           MOVE    SPACES      TO         W-STATUS-ANT
+           MOVE    "N"         TO         W-TEM-CKPT
+           OPEN    INPUT       SAILOG
+           IF      ST-SAILOG   NOT        EQUAL      "00"
+                   GO          FIM-LER-CHECKPOINT.
+       LER-CHECKPOINT-LOOP.
+           READ    SAILOG      AT         END
+                   GO          FECHA-CHECKPOINT.
+           MOVE    SL-QTDE     TO         W-QTDE-ANT
+           MOVE    SL-VOL      TO         W-VOL-ATUAL
+           MOVE    SL-GRAVADOS-VOL        TO         W-GRAVADOS-VOL-ANT
+           MOVE    SL-STATUS   TO         W-STATUS-ANT
+           GO      LER-CHECKPOINT-LOOP.
+       FECHA-CHECKPOINT.
+           CLOSE   SAILOG
+      *    SO' HA' CHECKPOINT A RETOMAR SE A ULTIMA RODADA FOI
+      *    INTERROMPIDA NO MEIO (STATUS "P") - SE TERMINOU NORMALMENTE
+      *    (STATUS "C"), A PROXIMA RODADA COMECA DO ZERO.
+           IF      W-QTDE-ANT  GREATER    ZEROS
+           AND     CKPT-PARCIAL-ANT
+                   MOVE        "S"        TO         W-TEM-CKPT.
+       FIM-LER-CHECKPOINT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *    MONTA W-CAMPO COM O ALFABETO 0-9/A-Z REPETIDO ATE
+      *    PREENCHER OS 200 BYTES (PADRAO "2").
+      *---------------------------------------------------------
+       MONTA-CAMPO-REPETE.
+           MOVE    ZEROS     TO        W-POS
+       MONTA-CAMPO-REPETE-LOOP.
+           ADD     1         TO        W-POS
+           IF      W-POS     GREATER   200
+                   GO        FIM-MONTA-CAMPO-REPETE.
+           MOVE    W-PADRAO-REP(FUNCTION MOD(W-POS - 1, 36) + 1 : 1)
+                             TO        W-CAMPO(W-POS : 1)
+           GO      MONTA-CAMPO-REPETE-LOOP.
+       FIM-MONTA-CAMPO-REPETE.
+           EXIT.
+
+      *---------------------------------------------------------
+      *    MONTA UM W-CAMPO COM DIGITOS PSEUDO-ALEATORIOS
+      *    (PADRAO "3"), CHAMADO A CADA REGISTRO GRAVADO.
+      *---------------------------------------------------------
+       MONTA-CAMPO-ALEATORIO.
+           MOVE    ZEROS     TO        W-POS
+       MONTA-CAMPO-ALEATORIO-LOOP.
+           ADD     1         TO        W-POS
+           IF      W-POS     GREATER   200
+                   GO        FIM-MONTA-CAMPO-ALEATORIO.
+           COMPUTE W-DIG     =         FUNCTION RANDOM * 10
+           MOVE    W-PADRAO-REP(W-DIG + 1 : 1)
+                             TO        W-CAMPO(W-POS : 1)
+           GO      MONTA-CAMPO-ALEATORIO-LOOP.
+       FIM-MONTA-CAMPO-ALEATORIO.
+           EXIT.
 
        PROCESSA.
            ADD     1         TO        W-CONT     W-GRAVA
+           IF      PADRAO-ALEATORIO
+                   PERFORM   MONTA-CAMPO-ALEATORIO.
            MOVE    W-CONT    TO        S-CHAVE
            MOVE    W-CAMPO   TO        S-CAMPO
-           WRITE   REG-SAIDA
-           if      st-saida  not  equal "00"
-                   DISPLAY   (23 05)   "ERRO NA GRAVACAO, ST= " st-saida
-                   CLOSE   SAIDA       SAILOG
-                   STOP    RUN.
+           IF      NOT       MODO-SIMULACAO
+                   WRITE     REG-SAIDA
+                   IF      ST-SAIDA  NOT  EQUAL "00"
+                        DISPLAY (23 05) "ERRO GRAVACAO ST=" ST-SAIDA
+                        CLOSE   SAIDA       SAILOG
+                        STOP    RUN
+                   END-IF
+                   ADD     1           TO        W-GRAVADOS-VOL
+                   IF      W-GRAVADOS-VOL NOT < W-LIMITE-VOLUME
+                           PERFORM TROCA-VOLUME THRU FIM-TROCA-VOLUME
+                   END-IF
+           END-IF.
 
            IF      W-GRAVA   EQUAL     50000
                    ACCEPT  W-DATE FROM DATE
@@ -125,6 +532,9 @@
                    MOVE    W-DATE      TO         SL-DATA
                    MOVE    W-TIME      TO         SL-HORA
                    MOVE    W-CONT      TO         SL-QTDE
+                   MOVE    W-VOL-ATUAL TO         SL-VOL
+                   MOVE W-GRAVADOS-VOL  TO  SL-GRAVADOS-VOL
+                   MOVE    "P"         TO         SL-STATUS
                    WRITE   REG-SAILOG
                    DISPLAY (16 10)     W-CONT
                    MOVE    ZEROS       TO         W-GRAVA.
