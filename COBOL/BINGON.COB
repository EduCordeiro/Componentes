@@ -1,169 +1,808 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      BINGON.
-      *
-      *  JUNTA 02 ARQUIVOS E
-      *  RENUMERA DICONIX DOC COM 4610 BYTES
-      *
-       ENVIRONMENT      DIVISION.
-       CONFIGURATION    SECTION.
-       INPUT-OUTPUT     SECTION.
-       FILE-CONTROL.
-           SELECT       ENTRADA1       ASSIGN    TO   DISK
-                        ORGANIZATION             IS   LINE SEQUENTIAL
-                        ACCESS         MODE      IS   SEQUENTIAL.
-           SELECT       ENTRADA2       ASSIGN    TO   DISK
-                        ORGANIZATION             IS   LINE SEQUENTIAL
-                        ACCESS         MODE      IS   SEQUENTIAL.
-           SELECT       SAIDA          ASSIGN    TO   DISK
-                        ORGANIZATION             IS   LINE SEQUENTIAL
-                        ACCESS         MODE      IS   SEQUENTIAL.
-
-       DATA        DIVISION.
-       FILE        SECTION.
-       FD  ENTRADA1
-           LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 4610 CHARACTERS
-           VALUE OF FILE-ID IS  ARQ-ENTRADA1.
-       01  REG-ENTRADA1.
-           02  E-CAMPO1           PIC X(4600).
-           02  FILLER             PIC X(0001).
-           02  E-DCX1             PIC 9(0007).
-           02  E-LADO1            PIC X(0002).
-
-       FD  ENTRADA2
-           LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 4610 CHARACTERS
-           VALUE OF FILE-ID IS  ARQ-ENTRADA2.
-       01  REG-ENTRADA2.
-           02  E-CAMPO2           PIC X(4600).
-           02  FILLER             PIC X(0001).
-           02  E-DCX2             PIC 9(0007).
-           02  E-LADO2            PIC X(0002).
-
-       FD  SAIDA
-           LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 4610 CHARACTERS
-           VALUE OF FILE-ID IS  ARQ-SAIDA.   
-       01  REG-SAIDA.
-           02  S-CAMPO            PIC X(4600).
-           02  FILLER             PIC X(0001).
-           02  S-DCX              PIC 9(0007).
-           02  S-LADO             PIC X(0002).
- 
-       WORKING-STORAGE  SECTION.
-       77  W-LIDOS                PIC 9(007) VALUE ZEROS.
-       77  W-GRAVADOS             PIC 9(007) VALUE ZEROS.
-       77  ARQ-ENTRADA1           PIC X(030) VALUE SPACES.
-       77  ARQ-ENTRADA2           PIC X(030) VALUE SPACES.
-       77  ARQ-SAIDA              PIC X(030) VALUE SPACES.
-       77  TECLA                  PIC X(002) VALUE SPACES.
-       77  WSN                    PIC X(001) VALUE SPACES.
-          
-
-       SCREEN SECTION.
-       01  TELA1.
-           02  LINE 05 COLUMN 10 VALUE "BINGOS - CONCATENA��O".
-           02  LINE 10 COLUMN 10 VALUE "INFORME O PRIMEIRO ARQUIVO".
-           02  LINE 12 COLUMN 10 VALUE
-           "[                              ]".
-           02  LINE 14 COLUMN 10 VALUE "INFORME O SEGUNDO ARQUIVO".
-           02  LINE 16 COLUMN 10 VALUE
-           "[                              ]".
-           02  LINE 19 COLUMN 10 VALUE "INFORME O ARQUIVO DE SAIDA".
-           02  LINE 21 COLUMN 10 VALUE
-           "[                              ]".
-           02  LINE 23 COLUMN 05 VALUE "<ESC> DESISTIR    <F1> VOLTAR".
-
-       01  ACCEPT-ENTRADA1.
-           02  LINE 12 COLUMN 11 PIC X(30) USING ARQ-ENTRADA1 AUTO.
-       01  ACCEPT-ENTRADA2.
-           02  LINE 16 COLUMN 11 PIC X(30) USING ARQ-ENTRADA2 AUTO.
-       01  ACCEPT-SAIDA.   
-           02  LINE 21 COLUMN 11 PIC X(30) USING ARQ-SAIDA AUTO.
-
-
-       PROCEDURE DIVISION.
-       INICIO.
-
-           DISPLAY TELA1.
-       RECEBE-E1.
-           ACCEPT  ACCEPT-ENTRADA1
-           ACCEPT  TECLA FROM ESCAPE KEY
-           IF      TECLA EQUAL 01
-                   GO TERMINO.
-       RECEBE-E2.
-           ACCEPT  ACCEPT-ENTRADA2
-           ACCEPT  TECLA FROM ESCAPE KEY
-           IF      TECLA EQUAL 01
-                   GO TERMINO.
-           IF      TECLA EQUAL 02
-                   GO RECEBE-E1.
-       RECEBE-S.
-           ACCEPT  ACCEPT-SAIDA    
-           ACCEPT  TECLA FROM ESCAPE KEY
-           IF      TECLA EQUAL 01
-                   GO TERMINO.
-           IF      TECLA EQUAL 02
-                   GO RECEBE-E2.
-       RECEBE-SN.
-           DISPLAY (23 05)   "CONFIRMA S/N                             "
-           ACCEPT  (23 19)   WSN
-           IF      WSN       EQUAL "S" OR "s"
-                   NEXT SENTENCE
-           ELSE IF WSN       EQUAL "N" OR "n"
-                   GO        RECEBE-S
-                ELSE
-                   GO        RECEBE-SN.
-
-           OPEN    INPUT     ENTRADA1  ENTRADA2 
-                   OUTPUT    SAIDA.
-           PERFORM PROCESSA1 THRU      PROCESSOU1.
-           PERFORM PROCESSA2 THRU      PROCESSOU2.
-           CLOSE   ENTRADA1  ENTRADA2  SAIDA.
-
-       TERMINO.
-           STOP    RUN.
-
-       PROCESSA1.
-           READ    ENTRADA1  AT        END
-                   GO        PROCESSOU1.
-
-           IF      E-LADO1   EQUAL     "-B"
-                   NEXT      SENTENCE
-           ELSE
-                   ADD       1         TO    W-LIDOS.
-
-
-           MOVE    E-CAMPO1            TO    S-CAMPO
-           MOVE    W-LIDOS             TO    S-DCX
-           MOVE    E-LADO1             TO    S-LADO
-
-
-           WRITE   REG-SAIDA
-           ADD     1                   TO    W-GRAVADOS
-           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
-           GO      PROCESSA1.
-       PROCESSOU1.
-           EXIT.
-
-       PROCESSA2.
-           READ    ENTRADA2  AT        END
-                   GO        PROCESSOU2.
-
-
-           IF      E-LADO2   EQUAL     "-B"
-                   NEXT      SENTENCE
-           ELSE
-                   ADD       1         TO    W-LIDOS.
-
-           MOVE    E-CAMPO2            TO    S-CAMPO
-           MOVE    W-LIDOS             TO    S-DCX
-           MOVE    E-LADO2             TO    S-LADO
-
-           WRITE   REG-SAIDA
-           ADD     1                   TO    W-GRAVADOS
-           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
-           GO      PROCESSA2.
-       PROCESSOU2.
-           EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      BINGON.
+      *
+      *  JUNTA 02 ARQUIVOS E
+      *  RENUMERA DICONIX DOC COM 4610 BYTES
+      *
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT       ENTRADA1       ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       ENTRADA2       ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       ENTRADA3       ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       SAIDA          ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-SAIDA
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       EXCEPOES       ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-EXCEPOES
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       PSESSAO        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-SESSAO
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       PRUNLOG        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-RUNLOG
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       POPERADOR      ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-OPERADOR
+                        ACCESS         MODE      IS   SEQUENTIAL.
+
+       DATA        DIVISION.
+       FILE        SECTION.
+       FD  ENTRADA1
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 4610 CHARACTERS
+           VALUE OF FILE-ID IS  ARQ-ENTRADA1.
+       01  REG-ENTRADA1.
+           02  E-CAMPO1           PIC X(4600).
+           02  FILLER             PIC X(0001).
+           02  E-DCX1             PIC 9(0007).
+           02  E-LADO1            PIC X(0002).
+
+       FD  ENTRADA2
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 4610 CHARACTERS
+           VALUE OF FILE-ID IS  ARQ-ENTRADA2.
+       01  REG-ENTRADA2.
+           02  E-CAMPO2           PIC X(4600).
+           02  FILLER             PIC X(0001).
+           02  E-DCX2             PIC 9(0007).
+           02  E-LADO2            PIC X(0002).
+
+       FD  ENTRADA3
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 4610 CHARACTERS
+           VALUE OF FILE-ID IS  ARQ-ENTRADA3.
+       01  REG-ENTRADA3.
+           02  E-CAMPO3           PIC X(4600).
+           02  FILLER             PIC X(0001).
+           02  E-DCX3             PIC 9(0007).
+           02  E-LADO3            PIC X(0002).
+
+       FD  SAIDA
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 4610 CHARACTERS
+           VALUE OF FILE-ID IS  ARQ-SAIDA.   
+       01  REG-SAIDA.
+           02  S-CAMPO            PIC X(4600).
+           02  FILLER             PIC X(0001).
+           02  S-DCX              PIC 9(0007).
+           02  S-LADO             PIC X(0002).
+
+       FD  EXCEPOES
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "BINGON.EXC".
+       01  REG-EXCEPOES               PIC X(0080).
+
+       FD  PSESSAO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "SESSAO.TXT".
+       01  REG-SESSAO                 PIC X(10).
+
+       FD  PRUNLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.TXT".
+       01  REG-RUNLOG.
+           02  RL-PROGRAMA            PIC X(10).
+           02  FILLER                 PIC X(02).
+           02  RL-DATA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-HORA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-LIDOS               PIC 9(09).
+           02  FILLER                 PIC X(02).
+           02  RL-GRAVADOS            PIC 9(09).
+
+      *-----------------------------------------------------------
+      *    LISTA DE CODIGOS DE OPERADOR AUTORIZADOS A RODAR ESTE
+      *    PROGRAMA.
+      *-----------------------------------------------------------
+       FD  POPERADOR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "OPERADOR.TXT".
+       01  REG-OPERADOR               PIC X(004).
+
+       WORKING-STORAGE  SECTION.
+       77  W-FS-SESSAO            PIC X(002) VALUE SPACES.
+       77  W-FS-RUNLOG            PIC X(002) VALUE SPACES.
+       77  W-FS-SAIDA             PIC X(002) VALUE SPACES.
+       77  W-FS-EXCEPOES          PIC X(002) VALUE SPACES.
+       77  W-ABRIU-SAIDA          PIC X(001) VALUE "N".
+           88  SAIDA-ABERTA               VALUE "S".
+       77  W-ABRIU-EXCEPOES       PIC X(001) VALUE "N".
+           88  EXCEPOES-ABERTA            VALUE "S".
+       77  W-TENT-ABERTURA        PIC 9(002) VALUE ZEROS.
+       77  W-FS-OPERADOR          PIC X(002) VALUE SPACES.
+       77  W-COD-OPERADOR         PIC X(004) VALUE SPACES.
+       77  W-ACHOU-OPERADOR       PIC X(001) VALUE "N".
+           88  OPERADOR-AUTORIZADO        VALUE "S".
+       77  W-TENT-ACESSO          PIC 9(002) VALUE ZEROS.
+       77  W-DRY-RUN              PIC X(001) VALUE "N".
+           88  MODO-SIMULACAO             VALUE "S".
+       77  ARQ-SAIDA-BASE         PIC X(030) VALUE SPACES.
+       77  W-VOL-ATUAL            PIC 9(003) VALUE 001.
+       77  W-LIMITE-VOLUME        PIC 9(007) VALUE 0500000.
+       77  W-GRAVADOS-VOL         PIC 9(007) VALUE ZEROS.
+       77  W-PROX-PROGRAMA        PIC X(010) VALUE SPACES.
+       77  W-QTDE-FILA-SES        PIC 9(002) VALUE ZEROS.
+       77  W-IND-FILA-SES         PIC 9(002) VALUE ZEROS.
+       01  TABELA-FILA-SESSAO.
+           03 TFS-PROGRAMA OCCURS 4 TIMES  PIC X(10).
+       77  W-LIDOS                PIC 9(007) VALUE ZEROS.
+       77  W-GRAVADOS             PIC 9(007) VALUE ZEROS.
+       77  W-LIDOS-E1              PIC 9(007) VALUE ZEROS.
+       77  W-LIDOS-E2              PIC 9(007) VALUE ZEROS.
+       77  W-LIDOS-E3              PIC 9(007) VALUE ZEROS.
+       77  W-LADOB-E1              PIC 9(007) VALUE ZEROS.
+       77  W-LADOB-E2              PIC 9(007) VALUE ZEROS.
+       77  W-LADOB-E3              PIC 9(007) VALUE ZEROS.
+       77  W-LIDOS-B               PIC 9(007) VALUE ZEROS.
+       77  ARQ-ENTRADA1           PIC X(030) VALUE SPACES.
+       77  ARQ-ENTRADA2           PIC X(030) VALUE SPACES.
+       77  ARQ-ENTRADA3           PIC X(030) VALUE SPACES.
+       77  W-TEM-E3               PIC X(001) VALUE "N".
+           88  TEM-ENTRADA3                  VALUE "S".
+       77  ARQ-SAIDA              PIC X(030) VALUE SPACES.
+       77  TECLA                  PIC X(002) VALUE SPACES.
+       77  WSN                    PIC X(001) VALUE SPACES.
+       77  W-QTD-EXC              PIC 9(007) VALUE ZEROS.
+
+       01  W-LINHA-EXC.
+           02  FILLER              PIC X(009) VALUE "ARQUIVO: ".
+           02  WE-ARQUIVO          PIC X(008).
+           02  FILLER              PIC X(007) VALUE "  DCX: ".
+           02  WE-DCX              PIC 9(007).
+           02  FILLER              PIC X(011) VALUE "  MOTIVO: ".
+           02  WE-MOTIVO           PIC X(030).
+
+      *---------------------------------------------------- TABELAS
+      *    DE CHAVES JA LIDAS, USADAS PARA DETECTAR E-DCX DUPLICADO
+      *    DENTRO DE CADA ARQUIVO DE ENTRADA (LIMITE DE 3000 CHAVES
+      *    POR ARQUIVO - ACIMA DISSO A CRITICA E ENCERRADA).
+       01  TAB-DCX1.
+           02  W-QT-DCX1           PIC 9(004) VALUE ZEROS.
+           02  W-TAB-DCX1          PIC 9(007) OCCURS 3000 TIMES
+                                    INDEXED BY IX-DCX1.
+       01  TAB-DCX2.
+           02  W-QT-DCX2           PIC 9(004) VALUE ZEROS.
+           02  W-TAB-DCX2          PIC 9(007) OCCURS 3000 TIMES
+                                    INDEXED BY IX-DCX2.
+       01  TAB-DCX3.
+           02  W-QT-DCX3           PIC 9(004) VALUE ZEROS.
+           02  W-TAB-DCX3          PIC 9(007) OCCURS 3000 TIMES
+                                    INDEXED BY IX-DCX3.
+       77  W-ACHOU-DUP             PIC X(001) VALUE "N".
+       77  W-ARGC                  PIC 9(002) VALUE ZEROS.
+
+       01  W-DATE.
+           02 W-ANO   PIC 9(02).
+           02 W-MES   PIC 9(02).
+           02 W-DIA   PIC 9(02).
+
+       01  W-TIME.
+           02 W-HORA  PIC 9(02).
+           02 W-MINU  PIC 9(02).
+           02 W-SEGU  PIC 9(02).
+
+       SCREEN SECTION.
+       01  TELA1.
+           02  LINE 05 COLUMN 10 VALUE "BINGOS - CONCATENA��O".
+           02  LINE 10 COLUMN 10 VALUE "INFORME O PRIMEIRO ARQUIVO".
+           02  LINE 12 COLUMN 10 VALUE
+           "[                              ]".
+           02  LINE 14 COLUMN 10 VALUE "INFORME O SEGUNDO ARQUIVO".
+           02  LINE 16 COLUMN 10 VALUE
+           "[                              ]".
+           02  LINE 17 COLUMN 10 VALUE
+           "INFORME O TERCEIRO ARQUIVO (EM BRANCO = NAO USAR)".
+           02  LINE 18 COLUMN 10 VALUE
+           "[                              ]".
+           02  LINE 19 COLUMN 10 VALUE "INFORME O ARQUIVO DE SAIDA".
+           02  LINE 21 COLUMN 10 VALUE
+           "[                              ]".
+           02  LINE 23 COLUMN 05 VALUE "<ESC> DESISTIR    <F1> VOLTAR".
+
+       01  ACCEPT-ENTRADA1.
+           02  LINE 12 COLUMN 11 PIC X(30) USING ARQ-ENTRADA1 AUTO.
+       01  ACCEPT-ENTRADA2.
+           02  LINE 16 COLUMN 11 PIC X(30) USING ARQ-ENTRADA2 AUTO.
+       01  ACCEPT-ENTRADA3.
+           02  LINE 18 COLUMN 11 PIC X(30) USING ARQ-ENTRADA3 AUTO.
+       01  ACCEPT-SAIDA.
+           02  LINE 21 COLUMN 11 PIC X(30) USING ARQ-SAIDA AUTO.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *---------------------------------------------------------
+      *    RODA DESATENDIDO QUANDO OS NOMES DOS ARQUIVOS SAO
+      *    INFORMADOS COMO PARAMETROS DE CHAMADA (JOB NOTURNO), SEM
+      *    PASSAR PELA CONFERENCIA DE OPERADOR (QUE EXIGIRIA
+      *    DIGITACAO, IMPOSSIVEL SEM NINGUEM NO TECLADO) NEM PELA
+      *    TELA INTERATIVA; DO CONTRARIO SEGUE O FLUXO DE SEMPRE. O
+      *    CONTROLE DE ACESSO DESTE CAMINHO E' QUEM PODE CHAMAR O JOB
+      *    COM PARAMETROS (SCHEDULER), NAO O OPERADOR.TXT.
+      *---------------------------------------------------------
+           ACCEPT  W-ARGC    FROM      ARGUMENT-NUMBER.
+           IF      W-ARGC    NOT       <         3
+                   PERFORM   RECEBE-PARAM        THRU FIM-RECEBE-PARAM
+                   GO        ABRE-ARQUIVOS.
+
+           PERFORM VALIDA-ACESSO THRU FIM-VALIDA-ACESSO.
+
+           DISPLAY TELA1.
+       RECEBE-E1.
+           ACCEPT  ACCEPT-ENTRADA1
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+       RECEBE-E2.
+           ACCEPT  ACCEPT-ENTRADA2
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+           IF      TECLA EQUAL 02
+                   GO RECEBE-E1.
+       RECEBE-E3.
+           ACCEPT  ACCEPT-ENTRADA3
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+           IF      TECLA EQUAL 02
+                   GO RECEBE-E2.
+           IF      ARQ-ENTRADA3    EQUAL     SPACES
+                   MOVE    "N"               TO W-TEM-E3
+           ELSE
+                   MOVE    "S"               TO W-TEM-E3.
+       RECEBE-S.
+           ACCEPT  ACCEPT-SAIDA
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+           IF      TECLA EQUAL 02
+                   GO RECEBE-E3.
+       RECEBE-SN.
+           DISPLAY (23 05)   "CONFIRMA S/N                             "
+           ACCEPT  (23 19)   WSN
+           IF      WSN       EQUAL "S" OR "s"
+                   NEXT SENTENCE
+           ELSE IF WSN       EQUAL "N" OR "n"
+                   GO        RECEBE-S
+                ELSE
+                   GO        RECEBE-SN.
+
+       RECEBE-SIMULACAO.
+           DISPLAY (23 05)   "MODO SIMULACAO (NAO GRAVA) S/N           "
+           ACCEPT  (23 35)   W-DRY-RUN
+           IF      W-DRY-RUN EQUAL "S" OR "s"
+                   MOVE      "S"       TO        W-DRY-RUN
+           ELSE IF W-DRY-RUN EQUAL "N" OR "n"
+                   MOVE      "N"       TO        W-DRY-RUN
+                ELSE
+                   GO        RECEBE-SIMULACAO.
+
+       ABRE-ARQUIVOS.
+           OPEN    INPUT     ENTRADA1  ENTRADA2
+           IF      TEM-ENTRADA3
+                   OPEN      INPUT     ENTRADA3.
+
+      *    O ARQUIVO DE SAIDA E' GERADO EM VOLUMES DE ATE
+      *    W-LIMITE-VOLUME REGISTROS CADA (SAIDA.001, SAIDA.002, ...)
+      *    PARA NAO ESTOURAR A ALOCACAO DE UM UNICO DATASET.
+           MOVE    ARQ-SAIDA           TO        ARQ-SAIDA-BASE
+           MOVE    ZEROS               TO        W-GRAVADOS-VOL
+           PERFORM MONTA-NOME-VOLUME   THRU      FIM-MONTA-NOME-VOLUME.
+
+           MOVE    ZEROS     TO        W-TENT-ABERTURA.
+           MOVE    "N"       TO        W-ABRIU-SAIDA   W-ABRIU-EXCEPOES.
+       TENTA-ABRIR-SAIDA.
+      *    NAO REABRE UM ARQUIVO QUE JA' TENHA ABERTO COM SUCESSO EM
+      *    UMA TENTATIVA ANTERIOR - REABRIR UM ARQUIVO JA' ABERTO DA'
+      *    STATUS DE ERRO E IMPEDIRIA A RODADA DE SE RECUPERAR MESMO
+      *    DEPOIS DO OPERADOR CORRIGIR O PROBLEMA REAL.
+           IF      NOT       SAIDA-ABERTA
+                   OPEN      OUTPUT    SAIDA
+                   IF        W-FS-SAIDA EQUAL "00"
+                             MOVE  "S"  TO   W-ABRIU-SAIDA
+                   END-IF
+           END-IF
+           IF      NOT       EXCEPOES-ABERTA
+                   OPEN      OUTPUT    EXCEPOES
+                   IF        W-FS-EXCEPOES EQUAL "00"
+                             MOVE  "S"  TO   W-ABRIU-EXCEPOES
+                   END-IF
+           END-IF
+           IF      SAIDA-ABERTA        AND       EXCEPOES-ABERTA
+                   GO        ABERTURA-OK.
+
+      *    NAO CONSEGUIU CRIAR O ARQUIVO DE SAIDA E/OU O DE EXCECOES
+      *    (DISCO CHEIO, SEM PERMISSAO, ETC.) - EM VEZ DE DERRUBAR A
+      *    RODADA DE CARA, DA' AO OPERADOR A CHANCE DE RESOLVER E
+      *    TENTAR DE NOVO, ATE' 5 VEZES.
+           ADD     1         TO        W-TENT-ABERTURA
+           IF      W-TENT-ABERTURA     NOT       <         5
+                   DISPLAY (23 05) "ERRO NA ABERTURA = " W-FS-SAIDA
+                                    " / " W-FS-EXCEPOES
+                   STOP RUN.
+           DISPLAY (23 05) "ERRO NA ABERTURA = " W-FS-SAIDA
+                            " / " W-FS-EXCEPOES
+                            "  TENTATIVA " W-TENT-ABERTURA " DE 5"
+           DISPLAY (24 05) "VERIFIQUE O DISCO E TECLE <ENTER>          "
+           ACCEPT  (24 45) WSN
+           GO      TENTA-ABRIR-SAIDA.
+       ABERTURA-OK.
+           PERFORM PROCESSA1 THRU      PROCESSOU1.
+           PERFORM PROCESSA2 THRU      PROCESSOU2.
+           IF      TEM-ENTRADA3
+                   PERFORM   PROCESSA3 THRU      PROCESSOU3.
+           CLOSE   ENTRADA1  ENTRADA2  SAIDA     EXCEPOES.
+           IF      TEM-ENTRADA3
+                   CLOSE     ENTRADA3.
+           GO      TERMINO.
+
+      *-----------------------------------------------------------
+      *    VALIDA-ACESSO: CONFERE O CODIGO DO OPERADOR CONTRA
+      *    OPERADOR.TXT ANTES DE GERAR O ARQUIVO DE SAIDA. NA
+      *    AUSENCIA DO ARQUIVO (INSTALACAO SEM CONTROLE DE ACESSO
+      *    CONFIGURADO), LIBERA NORMALMENTE - MESMO CRITERIO JA
+      *    USADO PARA OS DEMAIS ARQUIVOS OPCIONAIS DESTE SISTEMA.
+      *-----------------------------------------------------------
+       VALIDA-ACESSO.
+           OPEN    INPUT     POPERADOR
+           IF      W-FS-OPERADOR       NOT       EQUAL     "00"
+                   GO        FIM-VALIDA-ACESSO.
+           MOVE    ZEROS     TO        W-TENT-ACESSO.
+       PEDE-CODIGO-OPERADOR.
+           DISPLAY (23 05)   "CODIGO DO OPERADOR:                    ".
+           ACCEPT  (23 26)   W-COD-OPERADOR.
+           CLOSE   POPERADOR.
+           OPEN    INPUT     POPERADOR.
+           MOVE    "N"       TO        W-ACHOU-OPERADOR.
+       PROCURA-OPERADOR.
+           READ    POPERADOR AT        END
+                   GO        FIM-PROCURA-OPERADOR.
+           IF      REG-OPERADOR        EQUAL     W-COD-OPERADOR
+                   MOVE      "S"       TO        W-ACHOU-OPERADOR.
+           GO      PROCURA-OPERADOR.
+       FIM-PROCURA-OPERADOR.
+           CLOSE   POPERADOR.
+           IF      OPERADOR-AUTORIZADO
+                   GO        FIM-VALIDA-ACESSO.
+           ADD     1         TO        W-TENT-ACESSO.
+           IF      W-TENT-ACESSO       NOT       <         3
+                   DISPLAY (23 05) "ACESSO NEGADO - ENCERRANDO       "
+                   STOP RUN.
+           DISPLAY (23 05)   "CODIGO INVALIDO - TENTE NOVAMENTE      ".
+           GO      PEDE-CODIGO-OPERADOR.
+       FIM-VALIDA-ACESSO.
+           EXIT.
+      *-----------------------------------------------------------
+      *    MONTA-NOME-VOLUME: MONTA O NOME DO VOLUME ATUAL DA SAIDA
+      *    (BASE INFORMADA PELO OPERADOR + ".NNN") EM ARQ-SAIDA.
+      *-----------------------------------------------------------
+       MONTA-NOME-VOLUME.
+           MOVE    SPACES              TO        ARQ-SAIDA
+           STRING  ARQ-SAIDA-BASE      DELIMITED BY SPACE
+                   "."                 DELIMITED BY SIZE
+                   W-VOL-ATUAL         DELIMITED BY SIZE
+                   INTO ARQ-SAIDA.
+       FIM-MONTA-NOME-VOLUME.
+           EXIT.
+      *-----------------------------------------------------------
+      *    TROCA-VOLUME: FECHA O VOLUME CHEIO E ABRE O PROXIMO
+      *    (SAIDA.001, SAIDA.002, ...) PARA CONTINUAR A GRAVACAO.
+      *-----------------------------------------------------------
+       TROCA-VOLUME.
+           CLOSE   SAIDA
+           ADD     1                   TO        W-VOL-ATUAL
+           MOVE    ZEROS               TO        W-GRAVADOS-VOL
+           PERFORM MONTA-NOME-VOLUME   THRU      FIM-MONTA-NOME-VOLUME
+
+           MOVE    ZEROS     TO        W-TENT-ABERTURA.
+       TENTA-ABRIR-VOLUME.
+           OPEN    OUTPUT    SAIDA
+           IF      W-FS-SAIDA          EQUAL     "00"
+                   GO        FIM-TROCA-VOLUME.
+
+      *    MESMA CHANCE DE RECUPERACAO DA ABERTURA INICIAL (TENTA-
+      *    ABRIR-SAIDA) - NAO DERRUBA A RODADA NA PRIMEIRA FALHA.
+           ADD     1         TO        W-TENT-ABERTURA
+           IF      W-TENT-ABERTURA     NOT       <         5
+                   DISPLAY (23 05) "ERRO NA ABERTURA = " W-FS-SAIDA
+                   STOP RUN.
+           DISPLAY (23 05) "ERRO NA ABERTURA = " W-FS-SAIDA
+                            "  TENTATIVA " W-TENT-ABERTURA " DE 5"
+           DISPLAY (24 05) "VERIFIQUE O DISCO E TECLE <ENTER>          "
+           ACCEPT  (24 45) WSN
+           GO      TENTA-ABRIR-VOLUME.
+       FIM-TROCA-VOLUME.
+           EXIT.
+
+       RECEBE-PARAM.
+           DISPLAY 1         UPON      ARGUMENT-NUMBER
+           ACCEPT  ARQ-ENTRADA1        FROM      ARGUMENT-VALUE
+           DISPLAY 2         UPON      ARGUMENT-NUMBER
+           ACCEPT  ARQ-ENTRADA2        FROM      ARGUMENT-VALUE
+           DISPLAY 3         UPON      ARGUMENT-NUMBER
+           ACCEPT  ARQ-SAIDA           FROM      ARGUMENT-VALUE
+           MOVE    "N"       TO        W-TEM-E3
+           IF      W-ARGC    NOT       >         3
+                   GO        FIM-RECEBE-PARAM.
+           DISPLAY 4         UPON      ARGUMENT-NUMBER
+           ACCEPT  ARQ-ENTRADA3        FROM      ARGUMENT-VALUE
+           IF      ARQ-ENTRADA3        NOT       EQUAL     SPACES
+                   MOVE      "S"       TO        W-TEM-E3.
+           IF      W-ARGC    NOT       >         4
+                   GO        FIM-RECEBE-PARAM.
+           DISPLAY 5         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-DRY-RUN           FROM      ARGUMENT-VALUE.
+       FIM-RECEBE-PARAM.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    TERMINO-ESC: DESISTENCIA (<ESC>) ANTES DE QUALQUER
+      *    ARQUIVO TER SIDO GERADO - PARA DIRETO, SEM RESUMO, SEM
+      *    ENTRADA EM RUNLOG.TXT E SEM CONSULTAR/ENCERRAR A FILA DA
+      *    SESSAO (QUE SO' FAZ SENTIDO APOS UMA RODADA CONCLUIDA).
+      *-----------------------------------------------------------
+       TERMINO-ESC.
+           STOP    RUN.
+
+       TERMINO.
+           DISPLAY (01 01) ERASE
+           DISPLAY (02 05) "BINGON - RESUMO DA CONCATENA��O"
+           DISPLAY (04 05) "ENTRADA1 LIDOS...: " W-LIDOS-E1
+           DISPLAY (05 05) "ENTRADA1 LADO -B.: " W-LADOB-E1
+           DISPLAY (06 05) "ENTRADA2 LIDOS...: " W-LIDOS-E2
+           DISPLAY (07 05) "ENTRADA2 LADO -B.: " W-LADOB-E2
+           DISPLAY (08 05) "ENTRADA3 LIDOS...: " W-LIDOS-E3
+           DISPLAY (09 05) "ENTRADA3 LADO -B.: " W-LADOB-E3
+           DISPLAY (11 05) "TOTAL GRAVADOS...: " W-GRAVADOS
+           DISPLAY (12 05) "REGISTROS C/CRITICA (VER BINGON.EXC): "
+                            W-QTD-EXC
+           IF      MODO-SIMULACAO
+                   DISPLAY (13 05) "MODO SIMULACAO - NADA FOI GRAVADO".
+           DISPLAY (23 05) "<ENTER> PARA SAIR                        "
+           ACCEPT   (23 30) WSN.
+
+           PERFORM GRAVA-RUNLOG       THRU      FIM-GRAVA-RUNLOG.
+           PERFORM VERIFICA-SESSAO    THRU      FIM-VERIFICA-SESSAO.
+           IF      W-PROX-PROGRAMA    EQUAL     "TRUNCA"
+                   CHAIN "TRUNCA"
+           END-IF
+           IF      W-PROX-PROGRAMA    EQUAL     "SORT"
+                   CHAIN "SORT"
+           END-IF
+           IF      W-PROX-PROGRAMA    EQUAL     "ENGORDA"
+                   CHAIN "ENGORDA"
+           END-IF.
+
+           STOP    RUN.
+      *****************************************************************
+      *    VERIFICA-SESSAO: SE ESTE BINGON FOI DISPARADO PELO PAINEL
+      *    DO OPERADOR (MENU.COB), SESSAO.TXT TRAZ A FILA DOS DEMAIS
+      *    PROGRAMAS DA SESSAO GUIADA; O PRIMEIRO NOME DA FILA E' O
+      *    PROXIMO A RECEBER O CHAIN, E O RESTO E' REGRAVADO PARA O
+      *    PROGRAMA SEGUINTE CONSULTAR DA MESMA FORMA. NA AUSENCIA
+      *    DO ARQUIVO (RODADA AVULSA, FORA DO PAINEL), SEGUE PARANDO
+      *    NORMALMENTE.
+      *****************************************************************
+       VERIFICA-SESSAO.
+           MOVE    SPACES    TO        W-PROX-PROGRAMA
+           MOVE    ZEROS     TO        W-QTDE-FILA-SES
+           OPEN    INPUT     PSESSAO
+           IF      W-FS-SESSAO        NOT       EQUAL     "00"
+                   GO        FIM-VERIFICA-SESSAO.
+           READ    PSESSAO   AT        END
+                   CLOSE     PSESSAO
+                   GO        FIM-VERIFICA-SESSAO.
+           MOVE    REG-SESSAO          TO        W-PROX-PROGRAMA
+           PERFORM LE-FILA-SESSAO      THRU      FIM-LE-FILA-SESSAO
+                    UNTIL W-FS-SESSAO EQUAL "10"
+           CLOSE   PSESSAO
+           OPEN    OUTPUT    PSESSAO
+           PERFORM GRAVA-FILA-SESSAO   THRU      FIM-GRAVA-FILA-SESSAO
+                    VARYING W-IND-FILA-SES FROM 1 BY 1
+                    UNTIL   W-IND-FILA-SES > W-QTDE-FILA-SES
+           CLOSE   PSESSAO.
+       FIM-VERIFICA-SESSAO.
+           EXIT.
+
+       LE-FILA-SESSAO.
+           READ    PSESSAO   AT        END
+                   MOVE      "10"      TO        W-FS-SESSAO
+                   GO        FIM-LE-FILA-SESSAO.
+           ADD     1         TO        W-QTDE-FILA-SES
+           MOVE    REG-SESSAO          TO TFS-PROGRAMA(W-QTDE-FILA-SES).
+       FIM-LE-FILA-SESSAO.
+           EXIT.
+
+       GRAVA-FILA-SESSAO.
+           MOVE    TFS-PROGRAMA(W-IND-FILA-SES)   TO   REG-SESSAO
+           WRITE   REG-SESSAO.
+       FIM-GRAVA-FILA-SESSAO.
+           EXIT.
+      *****************************************************************
+      *    GRAVA-RUNLOG: UMA LINHA DE AUDITORIA EM RUNLOG.TXT AO FIM
+      *    DE CADA RODADA - ARQUIVO COMPARTILHADO POR BINGON, TRUNCA,
+      *    SORT E XPGR47, MESMO FORMATO EM TODOS (PROGRAMA/DATA/HORA/
+      *    LIDOS/GRAVADOS). O ARQUIVO E' ABERTO EM EXTEND PARA IR
+      *    ACUMULANDO AS RODADAS; SE AINDA NAO EXISTIR, E' CRIADO.
+      *****************************************************************
+       GRAVA-RUNLOG.
+           OPEN    EXTEND    PRUNLOG
+           IF      W-FS-RUNLOG         NOT       EQUAL     "00"
+                   OPEN      OUTPUT    PRUNLOG.
+           ACCEPT  W-DATE    FROM      DATE
+           ACCEPT  W-TIME    FROM      TIME
+           MOVE    SPACES    TO        REG-RUNLOG
+           MOVE    "BINGON"  TO        RL-PROGRAMA
+           MOVE    W-DATE    TO        RL-DATA
+           MOVE    W-TIME    TO        RL-HORA
+           MOVE    W-LIDOS-E1          TO        RL-LIDOS
+           ADD     W-LIDOS-E2          TO        RL-LIDOS
+           ADD     W-LIDOS-E3          TO        RL-LIDOS
+           MOVE    W-GRAVADOS          TO        RL-GRAVADOS
+           WRITE   REG-RUNLOG
+           CLOSE   PRUNLOG.
+       FIM-GRAVA-RUNLOG.
+           EXIT.
+
+       PROCESSA1.
+           READ    ENTRADA1  AT        END
+                   GO        PROCESSOU1.
+
+           ADD       1         TO    W-LIDOS-E1.
+           PERFORM VALIDA1     THRU  FIM-VALIDA1.
+           IF      E-LADO1   EQUAL     "-B"
+                   ADD       1         TO    W-LADOB-E1
+                   ADD       1         TO    W-LIDOS-B
+                   MOVE      W-LIDOS-B TO    S-DCX
+           ELSE
+                   ADD       1         TO    W-LIDOS
+                   MOVE      W-LIDOS   TO    S-DCX.
+
+           MOVE    E-CAMPO1            TO    S-CAMPO
+           MOVE    E-LADO1             TO    S-LADO
+
+
+           IF      NOT       MODO-SIMULACAO
+                   WRITE     REG-SAIDA
+                   IF      W-FS-SAIDA NOT EQUAL "00"
+                           DISPLAY (23 05) "ERRO GRAVACAO=" W-FS-SAIDA
+                           STOP RUN
+                   END-IF
+                   ADD       1         TO    W-GRAVADOS-VOL
+                   IF      W-GRAVADOS-VOL NOT < W-LIMITE-VOLUME
+                           PERFORM TROCA-VOLUME THRU FIM-TROCA-VOLUME
+                   END-IF
+           END-IF.
+           ADD     1                   TO    W-GRAVADOS
+           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
+           GO      PROCESSA1.
+       PROCESSOU1.
+           EXIT.
+
+       PROCESSA2.
+           READ    ENTRADA2  AT        END
+                   GO        PROCESSOU2.
+
+           ADD       1         TO    W-LIDOS-E2.
+           PERFORM VALIDA2     THRU  FIM-VALIDA2.
+           IF      E-LADO2   EQUAL     "-B"
+                   ADD       1         TO    W-LADOB-E2
+                   ADD       1         TO    W-LIDOS-B
+                   MOVE      W-LIDOS-B TO    S-DCX
+           ELSE
+                   ADD       1         TO    W-LIDOS
+                   MOVE      W-LIDOS   TO    S-DCX.
+
+           MOVE    E-CAMPO2            TO    S-CAMPO
+           MOVE    E-LADO2             TO    S-LADO
+
+           IF      NOT       MODO-SIMULACAO
+                   WRITE     REG-SAIDA
+                   IF      W-FS-SAIDA NOT EQUAL "00"
+                           DISPLAY (23 05) "ERRO GRAVACAO=" W-FS-SAIDA
+                           STOP RUN
+                   END-IF
+                   ADD       1         TO    W-GRAVADOS-VOL
+                   IF      W-GRAVADOS-VOL NOT < W-LIMITE-VOLUME
+                           PERFORM TROCA-VOLUME THRU FIM-TROCA-VOLUME
+                   END-IF
+           END-IF.
+           ADD     1                   TO    W-GRAVADOS
+           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
+           GO      PROCESSA2.
+       PROCESSOU2.
+           EXIT.
+
+       PROCESSA3.
+           READ    ENTRADA3  AT        END
+                   GO        PROCESSOU3.
+
+           ADD       1         TO    W-LIDOS-E3.
+           PERFORM VALIDA3     THRU  FIM-VALIDA3.
+           IF      E-LADO3   EQUAL     "-B"
+                   ADD       1         TO    W-LADOB-E3
+                   ADD       1         TO    W-LIDOS-B
+                   MOVE      W-LIDOS-B TO    S-DCX
+           ELSE
+                   ADD       1         TO    W-LIDOS
+                   MOVE      W-LIDOS   TO    S-DCX.
+
+           MOVE    E-CAMPO3            TO    S-CAMPO
+           MOVE    E-LADO3             TO    S-LADO
+
+           IF      NOT       MODO-SIMULACAO
+                   WRITE     REG-SAIDA
+                   IF      W-FS-SAIDA NOT EQUAL "00"
+                           DISPLAY (23 05) "ERRO GRAVACAO=" W-FS-SAIDA
+                           STOP RUN
+                   END-IF
+                   ADD       1         TO    W-GRAVADOS-VOL
+                   IF      W-GRAVADOS-VOL NOT < W-LIMITE-VOLUME
+                           PERFORM TROCA-VOLUME THRU FIM-TROCA-VOLUME
+                   END-IF
+           END-IF.
+           ADD     1                   TO    W-GRAVADOS
+           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
+           GO      PROCESSA3.
+       PROCESSOU3.
+           EXIT.
+
+      *----------------------------------------------------------
+      *    CRITICA DO E-DCX DE ORIGEM ANTES DA RENUMERACAO
+      *----------------------------------------------------------
+       VALIDA1.
+           IF      E-DCX1    NOT       NUMERIC
+                   MOVE      "ENTRADA1"          TO WE-ARQUIVO
+                   MOVE      ZEROS               TO WE-DCX
+                   MOVE      "DCX NAO NUMERICO"  TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+                   GO        FIM-VALIDA1.
+           IF      E-DCX1    EQUAL     ZEROS
+                   MOVE      "ENTRADA1"          TO WE-ARQUIVO
+                   MOVE      E-DCX1              TO WE-DCX
+                   MOVE      "DCX ZERADO"        TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+                   GO        FIM-VALIDA1.
+           IF      W-QT-DCX1 NOT       <         3000
+                   GO        FIM-VALIDA1.
+           PERFORM BUSCA-DUP1          THRU      FIM-BUSCA-DUP1.
+           IF      W-ACHOU-DUP         EQUAL     "S"
+                   MOVE      "ENTRADA1"          TO WE-ARQUIVO
+                   MOVE      E-DCX1              TO WE-DCX
+                   MOVE      "DCX DUPLICADO NO ARQUIVO" TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+           ELSE
+                   ADD       1                   TO W-QT-DCX1
+                   SET       IX-DCX1             TO W-QT-DCX1
+                   MOVE      E-DCX1              TO W-TAB-DCX1(IX-DCX1).
+       FIM-VALIDA1.
+           EXIT.
+
+       BUSCA-DUP1.
+           MOVE    "N"       TO        W-ACHOU-DUP
+           IF      W-QT-DCX1 EQUAL     ZEROS
+                   GO        FIM-BUSCA-DUP1.
+           SET     IX-DCX1   TO        1.
+       BUSCA-DUP1-LOOP.
+           IF      W-TAB-DCX1(IX-DCX1) EQUAL     E-DCX1
+                   MOVE      "S"       TO        W-ACHOU-DUP
+                   GO        FIM-BUSCA-DUP1.
+           SET     IX-DCX1   UP        BY        1
+           IF      IX-DCX1   >         W-QT-DCX1
+                   GO        FIM-BUSCA-DUP1.
+           GO      BUSCA-DUP1-LOOP.
+       FIM-BUSCA-DUP1.
+           EXIT.
+
+       VALIDA2.
+           IF      E-DCX2    NOT       NUMERIC
+                   MOVE      "ENTRADA2"          TO WE-ARQUIVO
+                   MOVE      ZEROS               TO WE-DCX
+                   MOVE      "DCX NAO NUMERICO"  TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+                   GO        FIM-VALIDA2.
+           IF      E-DCX2    EQUAL     ZEROS
+                   MOVE      "ENTRADA2"          TO WE-ARQUIVO
+                   MOVE      E-DCX2              TO WE-DCX
+                   MOVE      "DCX ZERADO"        TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+                   GO        FIM-VALIDA2.
+           IF      W-QT-DCX2 NOT       <         3000
+                   GO        FIM-VALIDA2.
+           PERFORM BUSCA-DUP2          THRU      FIM-BUSCA-DUP2.
+           IF      W-ACHOU-DUP         EQUAL     "S"
+                   MOVE      "ENTRADA2"          TO WE-ARQUIVO
+                   MOVE      E-DCX2              TO WE-DCX
+                   MOVE      "DCX DUPLICADO NO ARQUIVO" TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+           ELSE
+                   ADD       1                   TO W-QT-DCX2
+                   SET       IX-DCX2             TO W-QT-DCX2
+                   MOVE      E-DCX2              TO W-TAB-DCX2(IX-DCX2).
+       FIM-VALIDA2.
+           EXIT.
+
+       BUSCA-DUP2.
+           MOVE    "N"       TO        W-ACHOU-DUP
+           IF      W-QT-DCX2 EQUAL     ZEROS
+                   GO        FIM-BUSCA-DUP2.
+           SET     IX-DCX2   TO        1.
+       BUSCA-DUP2-LOOP.
+           IF      W-TAB-DCX2(IX-DCX2) EQUAL     E-DCX2
+                   MOVE      "S"       TO        W-ACHOU-DUP
+                   GO        FIM-BUSCA-DUP2.
+           SET     IX-DCX2   UP        BY        1
+           IF      IX-DCX2   >         W-QT-DCX2
+                   GO        FIM-BUSCA-DUP2.
+           GO      BUSCA-DUP2-LOOP.
+       FIM-BUSCA-DUP2.
+           EXIT.
+
+       VALIDA3.
+           IF      E-DCX3    NOT       NUMERIC
+                   MOVE      "ENTRADA3"          TO WE-ARQUIVO
+                   MOVE      ZEROS               TO WE-DCX
+                   MOVE      "DCX NAO NUMERICO"  TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+                   GO        FIM-VALIDA3.
+           IF      E-DCX3    EQUAL     ZEROS
+                   MOVE      "ENTRADA3"          TO WE-ARQUIVO
+                   MOVE      E-DCX3              TO WE-DCX
+                   MOVE      "DCX ZERADO"        TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+                   GO        FIM-VALIDA3.
+           IF      W-QT-DCX3 NOT       <         3000
+                   GO        FIM-VALIDA3.
+           PERFORM BUSCA-DUP3          THRU      FIM-BUSCA-DUP3.
+           IF      W-ACHOU-DUP         EQUAL     "S"
+                   MOVE      "ENTRADA3"          TO WE-ARQUIVO
+                   MOVE      E-DCX3              TO WE-DCX
+                   MOVE      "DCX DUPLICADO NO ARQUIVO" TO WE-MOTIVO
+                   WRITE     REG-EXCEPOES        FROM W-LINHA-EXC
+                   ADD       1                   TO W-QTD-EXC
+           ELSE
+                   ADD       1                   TO W-QT-DCX3
+                   SET       IX-DCX3             TO W-QT-DCX3
+                   MOVE      E-DCX3              TO W-TAB-DCX3(IX-DCX3).
+       FIM-VALIDA3.
+           EXIT.
+
+       BUSCA-DUP3.
+           MOVE    "N"       TO        W-ACHOU-DUP
+           IF      W-QT-DCX3 EQUAL     ZEROS
+                   GO        FIM-BUSCA-DUP3.
+           SET     IX-DCX3   TO        1.
+       BUSCA-DUP3-LOOP.
+           IF      W-TAB-DCX3(IX-DCX3) EQUAL     E-DCX3
+                   MOVE      "S"       TO        W-ACHOU-DUP
+                   GO        FIM-BUSCA-DUP3.
+           SET     IX-DCX3   UP        BY        1
+           IF      IX-DCX3   >         W-QT-DCX3
+                   GO        FIM-BUSCA-DUP3.
+           GO      BUSCA-DUP3-LOOP.
+       FIM-BUSCA-DUP3.
+           EXIT.
+
