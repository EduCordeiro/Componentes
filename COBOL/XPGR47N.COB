@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      XPGR47N.
+      *
+      *  DISPARADOR NOTURNO DO XPGR47 - MONTA LK-PATH/LK-NOME/LK-DATA
+      *  SEM INTERVENCAO DO OPERADOR (OS TRES PARAMETROS QUE O PAINEL
+      *  MANUAL SEMPRE DIGITOU NA HORA) E DA' O CHAIN NO XPGR47, QUE
+      *  SEGUE SOZINHO ATE' O CHAIN "XPGR42.INT" NO FIM DA CRITICA -
+      *  MESMA CADEIA DE SEMPRE, SO' QUE INICIADA PELO SCHEDULER EM
+      *  VEZ DE UMA PESSOA.
+      *
+      *  OS PARAMETROS SAO RECEBIDOS DA LINHA DE COMANDO (O JEITO QUE
+      *  O SCHEDULER NOTURNO CHAMA O JOB), NA MESMA LINHA DO RECEBE-
+      *  PARAM JA USADO EM BINGON/TRUNCA/SORT/ENGORDA:
+      *
+      *       XPGR47N  <CAMINHO-COMPLETO-DO-ARQUIVO>  [NOME]  [DATA]
+      *
+      *  NA AUSENCIA DO NOME, USA O PROPRIO CAMINHO; NA AUSENCIA DA
+      *  DATA, USA A DATA DE HOJE (DD/MM/AA, MESMO FORMATO JA USADO
+      *  NO CABECALHO DO RELATORIO DO XPGR47).
+      *
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       DATA        DIVISION.
+       WORKING-STORAGE  SECTION.
+       77  W-ARGC                 PIC 9(02) VALUE ZEROS.
+       77  LK-PATH                PIC X(50) VALUE SPACES.
+       77  LK-NOME                PIC X(20) VALUE SPACES.
+       77  LK-DATA                PIC X(08) VALUE SPACES.
+       77  W-TAM-PATH             PIC 9(02) VALUE ZEROS.
+       77  W-POS-BARRA            PIC 9(02) VALUE ZEROS.
+       01  W-DATE.
+           02 W-ANO               PIC 9(02).
+           02 W-MES               PIC 9(02).
+           02 W-DIA               PIC 9(02).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM RECEBE-PARAM    THRU FIM-RECEBE-PARAM.
+
+           IF      LK-PATH         EQUAL     SPACES
+                   DISPLAY "XPGR47N - CAMINHO DO ARQUIVO NAO INFORMADO"
+                   STOP    RUN.
+
+           IF      LK-NOME         EQUAL     SPACES
+                   PERFORM MONTA-NOME-PADRAO THRU FIM-MONTA-NOME-PADRAO.
+
+           IF      LK-DATA         EQUAL     SPACES
+                   PERFORM MONTA-DATA-HOJE THRU FIM-MONTA-DATA-HOJE.
+
+           CHAIN   "XPGR47"        USING     LK-PATH LK-NOME LK-DATA.
+
+           STOP    RUN.
+      *****************************************************************
+      *    RECEBE-PARAM: CAMINHO (OBRIGATORIO), NOME E DATA (OPCIO-
+      *    NAIS) DO ARQUIVO A SER CRITICADO PELO XPGR47.
+      *****************************************************************
+       RECEBE-PARAM.
+           ACCEPT  W-ARGC         FROM      ARGUMENT-NUMBER.
+           IF      W-ARGC         <         1
+                   GO             TO        FIM-RECEBE-PARAM.
+           DISPLAY 1              UPON      ARGUMENT-NUMBER
+           ACCEPT  LK-PATH                  FROM      ARGUMENT-VALUE.
+           IF      W-ARGC         <         2
+                   GO             TO        FIM-RECEBE-PARAM.
+           DISPLAY 2              UPON      ARGUMENT-NUMBER
+           ACCEPT  LK-NOME                  FROM      ARGUMENT-VALUE.
+           IF      W-ARGC         <         3
+                   GO             TO        FIM-RECEBE-PARAM.
+           DISPLAY 3              UPON      ARGUMENT-NUMBER
+           ACCEPT  LK-DATA                  FROM      ARGUMENT-VALUE.
+       FIM-RECEBE-PARAM.
+           EXIT.
+      *****************************************************************
+      *    MONTA-NOME-PADRAO: QUANDO O SCHEDULER NAO INFORMA O NOME DO
+      *    PEDIDO, DERIVA UM NOME A PARTIR DO PROPRIO ARQUIVO DE ENTRA-
+      *    DA, EM VEZ DE COPIAR O CAMINHO INTEIRO (QUE TRUNCARIA NOS
+      *    20 BYTES DE LK-NOME E FICARIA SO' COM O DIRETORIO) - USA O
+      *    NOME DO ARQUIVO (TRECHO APOS A ULTIMA "/" OU "\"), QUE E' A
+      *    PARTE QUE REALMENTE IDENTIFICA O PEDIDO.
+      *****************************************************************
+       MONTA-NOME-PADRAO.
+           MOVE    50             TO        W-TAM-PATH
+       ACHA-FIM-PATH.
+           IF      W-TAM-PATH     <         1
+                   GO             TO        ACHA-BARRA.
+           IF      LK-PATH(W-TAM-PATH:1) NOT EQUAL SPACE
+                   GO             TO        ACHA-BARRA.
+           SUBTRACT 1             FROM      W-TAM-PATH.
+           GO      TO             ACHA-FIM-PATH.
+       ACHA-BARRA.
+           MOVE    W-TAM-PATH     TO        W-POS-BARRA
+       ACHA-BARRA-LOOP.
+           IF      W-POS-BARRA    <         1
+                   GO             TO        FIM-MONTA-NOME-PADRAO.
+           IF      LK-PATH(W-POS-BARRA:1) EQUAL "/" OR "\"
+                   GO             TO        COPIA-NOME-PADRAO.
+           SUBTRACT 1             FROM      W-POS-BARRA.
+           GO      TO             ACHA-BARRA-LOOP.
+       COPIA-NOME-PADRAO.
+           IF      W-POS-BARRA    NOT       <         W-TAM-PATH
+                   GO             TO        FIM-MONTA-NOME-PADRAO.
+           MOVE    LK-PATH(W-POS-BARRA + 1 : W-TAM-PATH - W-POS-BARRA)
+                                  TO        LK-NOME.
+           GO      TO             FIM-MONTA-NOME-PADRAO.
+       FIM-MONTA-NOME-PADRAO.
+           IF      LK-NOME        EQUAL     SPACES
+                   MOVE    LK-PATH(1:W-TAM-PATH) TO        LK-NOME.
+           EXIT.
+      *****************************************************************
+      *    MONTA-DATA-HOJE: QUANDO O SCHEDULER NAO INFORMA A DATA DO
+      *    PEDIDO, ASSUME A DATA DE HOJE, NO FORMATO DD/MM/AA (MESMO
+      *    FORMATO QUE O OPERADOR SEMPRE DIGITOU NA TELA MANUAL).
+      *****************************************************************
+       MONTA-DATA-HOJE.
+           ACCEPT  W-DATE         FROM      DATE
+           MOVE    SPACES         TO        LK-DATA
+           STRING  W-DIA          DELIMITED BY SIZE
+                   "/"            DELIMITED BY SIZE
+                   W-MES          DELIMITED BY SIZE
+                   "/"            DELIMITED BY SIZE
+                   W-ANO          DELIMITED BY SIZE
+                   INTO LK-DATA.
+       FIM-MONTA-DATA-HOJE.
+           EXIT.
