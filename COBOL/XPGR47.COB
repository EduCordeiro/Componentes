@@ -1,525 +1,1021 @@
-       IDENTIFICATION DIVISION.                                 
-       PROGRAM-ID.    XPGR47.
-      *------------------------------------------------------------
-      * 06/03/2001
-      * ABRIL - OF20700 - CARTA WELCOME
-      * CONSISTE, CRITICA E LISTA REGISTROS
-      * 19/03/2002 - VERSAO DO FPGR47 P/ XEROX, RECEBE E REPASSA
-      *               PARAMETROS
-      * 15/03/2004 - alteracao de layout
-      * 25/07/2005 - nova welcome - alteracao de cartas/conceito
-      *------------------------------------------------------------
-       ENVIRONMENT DIVISION.                                    
-       CONFIGURATION SECTION.                                   
-       SPECIAL-NAMES.                                           
-                  DECIMAL-POINT  IS COMMA.                      
-       INPUT-OUTPUT SECTION.                                    
-       FILE-CONTROL.                                            
-           SELECT PENTR ASSIGN  TO  DISK             
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS  IS W-FS
-           ACCESS MODE  IS SEQUENTIAL.
-
-           SELECT PSAIDA ASSIGN  TO  DISK             
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS  IS W-FS
-           ACCESS MODE  IS SEQUENTIAL.
-
-       DATA DIVISION.                                           
-       FILE SECTION.                                            
-       FD  PENTR 
-        LABEL RECORD IS STANDARD
-        VALUE OF FILE-ID IS LK-PATH.
-       01  REGENTR-1.
-         03 E-TIPO            PIC X(02).
-         03 E-COD-IMPRES      PIC X(01).
-         03 E-SEQ-REG         PIC 9(10).
-         03 E-SEQ-CARNE       PIC 9(10).
-         03 E-ASS-GERENTE.
-           05 FILLER          PIC X(02).
-           05 E-ASS-GER       PIC 9(03).
-           05 FILLER          PIC X(06).
-         03 E-CARTA           PIC X(07).
-         03 E-CHAVE-ABRIL     PIC X(41).
-         03 E-DADOS-ASSINANTE.
-           05 E-PARTE1-ASS.
-             07 E-COD-ASS     PIC X(09).
-             07 E-NOME-ASS    PIC X(30).
-             07 E-CHAMADA-ASS PIC X(20).
-             07 E-END-ASS     PIC X(30).
-             07 E-CID-ASS     PIC X(15).
-             07 E-BAI-ASS     PIC X(15).
-             07 E-UF-ASS      PIC X(02).
-           05 E-CEP5-ASS      PIC 9(05).
-           05 E-CEP3-ASS      PIC 9(03).
-           05 E-SEXO-ASS      PIC X(01).
-         03 E-DADOS-PRESENT.
-           05 E-PARTE1-PRE.
-             07 E-COD-PRE     PIC X(09).
-             07 E-NOME-PRE    PIC X(30).
-             07 E-CHAMADA-PRE PIC X(20).
-             07 E-END-PRE     PIC X(30).
-             07 E-CID-PRE     PIC X(15).
-             07 E-BAI-PRE     PIC X(15).
-             07 E-UF-PRE      PIC X(02).
-           05 E-CEP5-PRE      PIC 9(05).
-           05 E-CEP3-PRE      PIC 9(03).
-           05 E-SEXO-PRE      PIC X(01).
-           05 E-DT-PROC       PIC X(08).
-         03 E-PROJETO OCCURS 6 TIMES.
-           05 E-NR-PROJ       PIC X(03). 
-           05 E-NUM-PROJ REDEFINES E-NR-PROJ.
-             07 FILLER         PIC X(01). 
-             07 E-REVISTA      PIC 9(02). 
-           05 E-NOME-PROJ      PIC X(30).
-           05 E-EDI-INIC       PIC X(07).
-           05 E-EDI-FIM        PIC X(07).
-           05 E-NR-COPIAS      PIC X(03).
-           05 E-DT-VIG-INIC    PIC X(08).  
-           05 E-MMAA-INIC      PIC X(17).
-           05 E-DT-EDI-INIC    PIC X(10).  
-           05 E-DT-VIG-FIM     PIC X(08).  
-           05 E-MMAA-FIM       PIC X(17).
-           05 E-DT-EDI-FIM     PIC X(10).  
-           05 E-VL-PARC        PIC 9(09).
-           05 E-VL-ASS-CAPA    PIC 9(09).
-           05 E-VIGENCIA       PIC X(05).
-         03 E-QTDE-PARC        PIC 9(02).
-         03 E-PARC-ATRAS-1     PIC 9(02).
-         03 E-PARC-PAGAS       PIC 9(02).
-         03 E-TOT-DEB-ATRAS    PIC 9(09).
-         03 E-TOT-PAGO         PIC 9(09).
-         03 E-PARC-ATRASADAS OCCURS 5 TIMES.
-           05 E-VL-PARC-ATRAS  PIC 9(09).
-           05 E-VENC.
-             07 E-DD-VENC-ATRAS  PIC X(02).
-             07 E-MM-VENC-ATRAS  PIC X(02).
-             07 E-AA-VENC-ATRAS  PIC X(04).
-           05 E-PARC-ATRAS-2   PIC 9(02).
-         03 FILLER             PIC X(22).
-         03 E-CENTRAL-ATEND.
-           05 E-0800           PIC X(12).
-           05 E-GSP            PIC X(09).
-         03 FILLER             PIC X(36).
-         03 E-EDI-PERD-INI     PIC X(07).
-         03 E-EDI-PERD-FIM     PIC X(07).
-         03 E-DEBITO-CARTAO.
-           05 E-SIGLA-DB         PIC X(02).     
-           05 FILLER             PIC X(01).
-           05 E-DB-CARTAO        PIC X(18).
-         03 E-DB-BCO.
-           05 E-BANCO          PIC X(03).
-           05 E-AGENCIA        PIC X(05).     
-           05 E-CONTA          PIC X(10).
-         03 E-NOME-INST       PIC X(25).     
-         03 FILLER            PIC X(11).
-         03 E-TIPO-ENTREGA    PIC X(01).
-         03 E-ENTR-DIRETA.
-           05 E-PRIORI-DISTRIB PIC X(04).
-           05 E-CENTRALIZ     PIC X(06).
-           05 E-DISTRIBUIDOR  PIC X(06).
-           05 E-AG-DIRETA     PIC X(20).
-           05 E-ROTEIRO       PIC X(10).
-      *---------------------> outras informacoes: ver layout original
-         03 E-OUTRAS.
-           05 FILLER          PIC X(06).
-           05 EXT-ACAO.
-             10 E-TP-ACAO     PIC X(01).
-             10 E-COD-ACAO    PIC X(04).
-             10 FILLER        PIC X(01).
-           05 FILLER          PIC X(29).
-           05 E-ANEXO123      PIC X(21).           
-           05 FILLER          PIC X(44).
-           05 E-EMPRESA       PIC X(10).
-           05 FILLER          PIC X(58).
-           05 E-GERENTE       PIC X(08).
-           05 E-PRACA         PIC X(06).
-           05 FILLER          PIC X(80).
-       01  REGENTR-2.
-         05 FILLER            PIC X(32).
-         05 E-DATA-PROC.
-          07 E-DD-PROC        PIC 9(02).
-          07 E-MM-PROC        PIC 9(02).
-          07 E-AA-PROC        PIC 9(04).
-         05 E-QTDE-REG        PIC 9(10).
-         05 E-QTDE-CARTAS     PIC 9(10).
-         05 FILLER            PIC X(1750).
-
-       FD  PSAIDA
-        LABEL RECORD IS STANDARD
-        VALUE OF FILE-ID IS W-SAIDA.
-       01  REGSAI.
-         03 FILLER PIC X(120).
-      *---------------------------------------------------------
-       WORKING-STORAGE SECTION.                                 
-       77 LK-PATH          PIC X(50) VALUE SPACES.
-       77 LK-NOME          PIC X(20) VALUE SPACES.
-       77 LK-DATA          PIC X(08) VALUE SPACES.
-       01  AREAS-DE-TRABALHO.                                   
-         03 CABEC1.
-           05 FILLER      PIC X(32) VALUE 
-           "ABRIL - MD WELCOME - proc.Abr.: ".
-           05 CAB-DDA     PIC X(02).
-           05 FILLER      PIC X(01) VALUE "/".
-           05 CAB-MMA     PIC X(02).
-           05 FILLER      PIC X(01) VALUE "/".
-           05 CAB-AAA     PIC X(04).
-           05 FILLER      PIC X(16) VALUE "  proc. Finger: ".
-           05 CAB-DT-FING  PIC X(08).
-           05 FILLER      PIC X(01) VALUE SPACES.
-           05 CAB-PEDIDO  PIC X(09).
-           05 FILLER      PIC X(10) VALUE " TOT.REG: ".
-           05 CAB-TOTAL   PIC X(06).
-         03 CABEC2.
-           05 FILLER      PIC X(100) VALUE 
-         "* VERIFICAR VALORES, NR. E NOME DO PROJETO P/ OS REG. ABAIXO".
-         03 CABEC3.
-           05 FILLER      PIC X(07) VALUE "SEQ.ARQ".
-           05 FILLER      PIC X(02) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE "ASSINANTE".
-           05 FILLER      PIC X(02) VALUE SPACES.
-           05 FILLER      PIC X(07) VALUE "NR.PROJ".         
-           05 FILLER      PIC X(02) VALUE  SPACES.
-           05 FILLER      PIC X(30) VALUE "NOME PROJ.". 
-           05 FILLER      PIC X(02) VALUE SPACES.
-           05 FILLER      PIC X(11) VALUE "VLR.ASS".
-           05 FILLER      PIC X(02) VALUE  SPACES.
-           05 FILLER      PIC X(08) VALUE "VLR.PARC".
-         03 CABEC4.
-           05 CAB-SEQ     PIC X(09) VALUE SPACES.
-           05 CAB-NOME    PIC X(32) VALUE SPACES.
-           05 CAB-NR-PROJ      PIC X(09) VALUE SPACES.
-           05 CAB-PROJ    PIC X(32) VALUE SPACES.
-           05 CAB-VLR-ASS PIC X(11).
-           05 FILLER      PIC X(02) VALUE SPACES.
-           05 CAB-VLR-PARC PIC X(11).
-         03 W-FIM         PIC X(01) VALUE SPACES.
-         03 W-TIPO2       PIC X(01) VALUE SPACES.
-         03 W-LIDOS       PIC 9(06) VALUE ZEROS.
-         03 W-FS          PIC X(02).
-         03 W-IND         PIC 9(04) VALUE ZEROS.
-         03 W-IND2        PIC 9(04).
-         03 W-AUX         PIC X(01) VALUE SPACES.
-         03 W-SAIDA.
-            05 FILLER    PIC X(03) VALUE "CRI".
-            05 W-NOME-C  PIC X(20) VALUE SPACES.
-            05 T-NOME-R REDEFINES W-NOME-C PIC X(01) OCCURS 20 TIMES.
-         03 W-VALOR       PIC Z.ZZZ.ZZ9,99.
-         03 W-NR-PROJ.
-            05 W-NOVE     PIC X(01).
-            05 FILLER     PIC X(02).     
-         03 W-PEDIDO      PIC X(06) VALUE SPACES.
-         03 W-DT-PROC.
-          05 W-DD-PROC     PIC 9(02).
-          05 W-MM-PROC     PIC 9(02).
-          05 W-AA-PROC     PIC 9(04).
-         03 W-DT-SYS       PIC 9(06).
-         03 W-DT-SYS-R REDEFINES W-DT-SYS.
-           05 W-AA-SYS    PIC 9(02).
-           05 W-MM-SYS    PIC 9(02).
-           05 W-DD-SYS    PIC 9(02).
-
-         03 TABELA-PROJ.
-           05 FILLER      PIC X(30) VALUE "VEJA".
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE "EXAME".
-           05 FILLER      PIC X(30) VALUE "NOVA".
-           05 FILLER      PIC X(30) VALUE "CASA CLAUDIA".
-           05 FILLER      PIC X(30) VALUE "CLAUDIA".
-           05 FILLER      PIC X(30) VALUE "MANEQUIM".
-           05 FILLER      PIC X(30) VALUE "CAPRICHO".
-           05 FILLER      PIC X(30) VALUE "ARQUITETURA E CONSTRU��O".
-           05 FILLER      PIC X(30) VALUE "ESPECIAIS PLACAR".
-           05 FILLER      PIC X(30) VALUE "INFO CORPORATE".
-           05 FILLER      PIC X(30) VALUE "MANEQUIM PONTO CRUZ".
-           05 FILLER      PIC X(30) VALUE "VEJA NA SALA DE AULA".
-           05 FILLER      PIC X(30) VALUE "VOC� S.A.".
-           05 FILLER      PIC X(30) VALUE "NOVA BELEZA".
-           05 FILLER      PIC X(30) VALUE "MANEQUIM FA�A E VENDA".
-           05 FILLER      PIC X(30) VALUE "ANAMARIA".
-           05 FILLER      PIC X(30) VALUE "REVISTA DA WEB".
-           05 FILLER      PIC X(30) VALUE "PLAYBOY".
-           05 FILLER      PIC X(30) VALUE "QUATRO RODAS".
-           05 FILLER      PIC X(30) VALUE "MEN'S HEALTH".
-           05 FILLER      PIC X(30) VALUE "INTERVIEW".
-           05 FILLER      PIC X(30) VALUE "PLACAR".
-           05 FILLER      PIC X(30) VALUE "BONS FLUIDOS".
-           05 FILLER      PIC X(30) VALUE "NATIONAL GEOGRAPHIC".
-           05 FILLER      PIC X(30) VALUE "CLAUDIA COZINHA".
-           05 FILLER      PIC X(30) VALUE "RECREIO".
-           05 FILLER      PIC X(30) VALUE "REVISTA MTV".
-           05 FILLER      PIC X(30) VALUE "MUNDO DISNEY".
-           05 FILLER      PIC X(30) VALUE "SALA DE AULA MEC".
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE "MARVEL COMICS".
-           05 FILLER      PIC X(30) VALUE "DC COMICS".
-           05 FILLER      PIC X(30) VALUE "ATIVIDADES DISNEY".
-           05 FILLER      PIC X(30) VALUE "REVISTA DA BARBIE".
-           05 FILLER      PIC X(30) VALUE "DIVERS�O LOONEY TUNES".
-           05 FILLER      PIC X(30) VALUE "PIAU�".
-           05 FILLER      PIC X(30) VALUE "A��O GAMES".
-           05 FILLER      PIC X(30) VALUE "COLE��ES VEJA".
-           05 FILLER      PIC X(30) VALUE "SPAWN".
-           05 FILLER      PIC X(30) VALUE "REVISTA MEU DINHEIRO".
-           05 FILLER      PIC X(30) VALUE "ESPECIAIS SUPERINTERESSANTE".
-           05 FILLER      PIC X(30) VALUE "TUDO".
-           05 FILLER      PIC X(30) VALUE "ESTILO DE VIDA".
-           05 FILLER      PIC X(30) VALUE "MUNDO ESTRANHO".
-           05 FILLER      PIC X(30) VALUE "WITCH".
-           05 FILLER      PIC X(30) VALUE "melhoresemaiores.com".
-           05 FILLER      PIC X(30) VALUE "INFO".
-           05 FILLER      PIC X(30) VALUE "SA�DE! � VITAL".
-           05 FILLER      PIC X(30) VALUE "REVISTA DA SEMANA".
-           05 FILLER      PIC X(30) VALUE "FLUIR".
-           05 FILLER      PIC X(30) VALUE "SET".
-           05 FILLER      PIC X(30) VALUE "BOA FORMA".
-           05 FILLER      PIC X(30) VALUE "ARTE E DECORA��O".
-           05 FILLER      PIC X(30) VALUE "OS CAMINHOS DA TERRA".
-           05 FILLER      PIC X(30) VALUE "CAR�CIA".
-           05 FILLER      PIC X(30) VALUE "INFORM�TICA EXAME".
-           05 FILLER      PIC X(30) VALUE "VIAGEM & TURISMO".
-           05 FILLER      PIC X(30) VALUE "NOVA ESCOLA".
-           05 FILLER      PIC X(30) VALUE "HOME PC".
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE "PLACAR".
-           05 FILLER      PIC X(30) VALUE "VIDA SIMPLES".
-           05 FILLER      PIC X(30) VALUE "SUPERINTERESSANTE".
-           05 FILLER      PIC X(30) VALUE "GUIA BRASIL ON LINE".
-           05 FILLER      PIC X(30) VALUE "PLANETA PLAYBOY".
-           05 FILLER      PIC X(30) VALUE "CYBER CLUB".
-           05 FILLER      PIC X(30) VALUE "SUPERINTERESSANTE".
-           05 FILLER      PIC X(30) VALUE "BRASIL 500 ANOS".
-           05 FILLER      PIC X(30) VALUE "MELHORES PR�TICAS".
-           05 FILLER      PIC X(30) VALUE "ESPECIAL PLAYBOY".
-           05 FILLER      PIC X(30) VALUE "ABRIL ASSINATURAS".
-           05 FILLER      PIC X(30) VALUE "FA�A E VENDA".
-           05 FILLER      PIC X(30) VALUE "REVISTA DAS RELIGI�ES".
-           05 FILLER      PIC X(30) VALUE "AVENTURAS NA HIST�RIA".
-           05 FILLER      PIC X(30) VALUE "ABRIL ASSINATURAS".
-           05 FILLER      PIC X(30) VALUE "RSVP".
-           05 FILLER      PIC X(30) VALUE "ELLE".
-           05 FILLER      PIC X(30) VALUE "RSVP - CORTESIA".
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE SPACES.
-           05 FILLER      PIC X(30) VALUE "JULIA".
-           05 FILLER      PIC X(30) VALUE "CONTIGO".
-           05 FILLER      PIC X(30) VALUE "CARAS".
-           05 FILLER      PIC X(30) VALUE "VIP EXAME".
-           05 FILLER      PIC X(30) VALUE "ESPECIAIS CARA".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "ONESHOT".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "SPACES".
-           05 FILLER      PIC X(30) VALUE "PACOTE/VENDAS CASADAS".
-         03 TB-PROJ REDEFINES TABELA-PROJ PIC X(30) OCCURS 99 TIMES.
-      *
-      *-----------------------------------------------------------
-       PROCEDURE DIVISION CHAINING LK-PATH LK-NOME LK-DATA.
-       INICIO.                 
-      *       move "c:\abril\desenv\TESTE.TXT" to lk-path
-      *       move "teste.txt" to lk-nome
-      *       move "14/05/04" to lk-data
-
-             MOVE LK-NOME TO W-NOME-C
-             PERFORM MONTA-ARQ THRU FIM-MONTA-ARQ
-                                                   
-             OPEN INPUT  PENTR
-                  OUTPUT PSAIDA.
-
-            PERFORM TELA     THRU FIM-TELA
-            PERFORM CONTAGEM THRU FIM-CONTAGEM
-     
-      *-------------------------------------------- MONTA CABECALHOS
-            MOVE E-DD-PROC   TO CAB-DDA
-            MOVE E-MM-PROC   TO CAB-MMA
-            MOVE E-AA-PROC   TO CAB-AAA
-            ACCEPT W-DT-SYS FROM DATE
-            MOVE LK-DATA  TO CAB-DT-FING
-            MOVE LK-NOME   TO CAB-PEDIDO
-            MOVE W-LIDOS  TO CAB-TOTAL
-            WRITE REGSAI FROM CABEC1
-            MOVE SPACES TO REGSAI
-            WRITE REGSAI
-            WRITE REGSAI FROM CABEC2
-            MOVE SPACES TO REGSAI
-            WRITE REGSAI
-            WRITE REGSAI FROM CABEC3
-            MOVE SPACES TO REGSAI
-            WRITE REGSAI
-            MOVE 0      TO W-LIDOS
-
-            PERFORM LER THRU FIM-LER
-            
-            PERFORM PROCESSA THRU FIM-PROCESSA
-                   UNTIL W-FIM = "S".
-
-           CLOSE PENTR PSAIDA.
-
-      *     DISPLAY (10 10) "CRITICA CONCLUIDA                       "
-      *     DISPLAY (13 10) "- Enviar uma via ao cliente"
-      *     ACCEPT  (10 60)  W-AUX
-
-           CHAIN "XPGR42.INT" USING LK-PATH LK-NOME LK-DATA.
-      *****************************************************************
-       LER.
-      *       DISPLAY (10 2) "TIPO " E-TIPO
-           
-             READ PENTR AT END 
-                  MOVE "S" TO W-FIM
-                  GO   TO FIM-LER.
-
-
-             IF E-TIPO = "XX"
-                 MOVE "S" TO W-TIPO2 
-                 GO TO FIM-LER.
-
-             ADD 1 TO W-LIDOS.
-       FIM-LER.
-            EXIT.
-      *****************************************************************
-       PROCESSA.
-             IF E-TIPO = "NO" OR E-TIPO = "DN" OR E-TIPO = "PR"
-                PERFORM TIPO-01 THRU FIM-TIPO-01.
-
-             PERFORM LER THRU FIM-LER.
-       FIM-PROCESSA.
-              EXIT.
-      ****************************************************************
-       TELA.
-           DISPLAY (1 1) ERASE
-           DISPLAY (2 18) 
-           "ABRIL- XPGR47 - MALA WELCOME -  CONSISTE PEDIDO"
-      *     DISPLAY (10 20) "Digite nr do pedido: " 
-      *     ACCEPT (10 41) W-PEDIDO
-           DISPLAY (13 20) "AGUARDE..".
-       FIM-TELA.
-           EXIT.
-      ****************************************************************
-       TIPO-01.
-            MOVE SPACES       TO REGSAI
-            MOVE 1 TO W-IND
-            PERFORM PROJETO THRU FIM-PROJETO
-                     UNTIL W-IND > 6.
-       FIM-TIPO-01.
-           EXIT.
-      ****************************************************************
-       PROJETO.
-              IF E-NR-PROJ(W-IND) = SPACES AND 
-                 E-NOME-PROJ(W-IND) = SPACES
-                 GO TO SAI-PROJETO.
-      *----
-
-           IF (E-REVISTA(W-IND) NOT NUMERIC) OR
-            (E-NR-PROJ(W-IND) NOT NUMERIC)
-           DISPLAY (03 1) ERASE
-           DISPLAY (07 15) "ATENCAO   ATENCAO   ATENCAO  ATENCAO!!!!!!"
-           DISPLAY (10 5) "Proj invalido - processamento suspenso     "
-           DISPLAY (11 5) "anotar os dados abaixo e comunicar   "
-           DISPLAY (12 5) "o PCP e o Sr. Afonso da Abril   "
-           DISPLAY (13 5) "processar este pedido somente c/ instrucoes"
-           DISPLAY (14 5) "do cliente"
-           DISPLAY (15 5) "registro nr: " w-lidos
-           DISPLAY (16 5) "proj nr: " e-nr-proj (w-ind)
-           DISPLAY (17 5) "nome do proj: " e-nome-proj(w-ind)
-           DISPLAY (20 5) "Pressione a tecla <ENTER>"
-           ACCEPT   (20 31)  W-AUX
-           STOP RUN.
-      *--       
-
-      *------------------------------------------ TESTA SE HA LOGO P/ O REG   
-           MOVE E-REVISTA(W-IND) TO W-IND2
-           IF (TB-PROJ(W-IND2) = SPACES) AND 
-              (E-NR-PROJ(W-IND) NOT < 900)
-           DISPLAY (03 1) ERASE
-           DISPLAY (07 15) "ATENCAO   ATENCAO   ATENCAO  ATENCAO!!!!!!"
-           DISPLAY (10 5) "Proj invalido - processamento suspenso     "
-           DISPLAY (11 5) "anotar os dados abaixo e comunicar   "
-           DISPLAY (12 5) "o PCP e o Sr. Afonso da Abril   "
-           DISPLAY (13 5) "processar este pedido somente c/ instrucoes"
-           DISPLAY (14 5) "do cliente"
-           DISPLAY (15 5) "registro nr: " w-lidos
-           DISPLAY (16 5) "proj nr: " e-nr-proj (w-ind)
-           DISPLAY (17 5) "nome do proj: " e-nome-proj(w-ind)
-           DISPLAY (20 5) "Pressione a tecla <ENTER>"
-           ACCEPT   (20 31)  W-AUX
-           STOP RUN.
-
-      *--       
-              MOVE E-NR-PROJ(W-IND) TO W-NR-PROJ
-              IF W-NOVE NOT = "9" 
-                 PERFORM IMPRIME THRU FIM-IMPRIME
-                 GO  TO  SAI-PROJETO.
-
-               IF  E-VL-ASS-CAPA (W-IND) NOT NUMERIC OR
-                   E-VL-PARC (W-IND) NOT NUMERIC
-                   PERFORM IMPRIME THRU FIM-IMPRIME.
-       SAI-PROJETO.
-            ADD 1 TO W-IND.
-       FIM-PROJETO.
-              EXIT.
-      ****************************************************************
-       CONTAGEM.
-            PERFORM LER THRU FIM-LER
-          
-            IF W-TIPO2 = SPACES
-               GO  TO CONTAGEM.
-
-            IF E-TIPO NOT = "XX"
-               DISPLAY (03 1) ERASE
-               DISPLAY (17 20) "Tipo de reg desconhecido: " e-tipo
-               DISPLAY (18 20)
-               "processo cancelado, pressione a tecla <ENTER>"
-               DISPLAY (19 20) "reg. nr." w-lidos
-               ACCEPT  (22 01) W-AUX
-               STOP RUN.
-
-            MOVE SPACES TO W-FIM
-            MOVE E-DT-PROC  TO W-DT-PROC
-            CLOSE PENTR
-            OPEN INPUT PENTR.
-            MOVE SPACES TO W-FIM.
-
-       FIM-CONTAGEM.
-           EXIT.
-      ****************************************************************
-       IMPRIME.
-            MOVE W-LIDOS  TO CAB-SEQ
-            MOVE E-NOME-ASS TO CAB-NOME
-            MOVE E-NR-PROJ (W-IND)   TO CAB-NR-PROJ
-            MOVE E-NOME-PROJ (W-IND)   TO CAB-PROJ
-            MOVE E-VL-ASS-CAPA (W-IND)    TO CAB-VLR-ASS
-            MOVE E-VL-PARC (W-IND)   TO CAB-VLR-PARC
-     
-            IF E-VL-ASS-CAPA(W-IND) NUMERIC
-                DIVIDE E-VL-ASS-CAPA (W-IND)  BY 100 GIVING W-VALOR
-               MOVE W-VALOR             TO CAB-VLR-ASS.
-
-            IF E-VL-PARC(W-IND) NUMERIC
-                DIVIDE E-VL-PARC (W-IND) BY 100 GIVING W-VALOR
-                MOVE W-VALOR       TO CAB-VLR-PARC.
-
-            WRITE REGSAI FROM CABEC4.
-
-       FIM-IMPRIME.
-           EXIT.
-      ****************************************************************
-       MONTA-ARQ.
-               ADD 1 TO W-IND.
-               IF T-NOME-R(W-IND) NOT = "."
-                  GO TO MONTA-ARQ.
-               ADD 1 TO W-IND
-               MOVE "R" TO T-NOME-R(W-IND)
-               ADD 1 TO W-IND
-               MOVE "E" TO T-NOME-R(W-IND)
-               ADD 1 TO W-IND
-               MOVE "L" TO T-NOME-R(W-IND).
-       FIM-MONTA-ARQ.
-               EXIT.
+       IDENTIFICATION DIVISION.                                 
+       PROGRAM-ID.    XPGR47.
+      *------------------------------------------------------------
+      * 06/03/2001
+      * ABRIL - OF20700 - CARTA WELCOME
+      * CONSISTE, CRITICA E LISTA REGISTROS
+      * 19/03/2002 - VERSAO DO FPGR47 P/ XEROX, RECEBE E REPASSA
+      *               PARAMETROS
+      * 15/03/2004 - alteracao de layout
+      * 25/07/2005 - nova welcome - alteracao de cartas/conceito
+      *------------------------------------------------------------
+       ENVIRONMENT DIVISION.                                    
+       CONFIGURATION SECTION.                                   
+       SPECIAL-NAMES.                                           
+                  DECIMAL-POINT  IS COMMA.                      
+       INPUT-OUTPUT SECTION.                                    
+       FILE-CONTROL.                                            
+           SELECT PENTR ASSIGN  TO  DISK             
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PSAIDA ASSIGN  TO  DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-SAIDA
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PFINANC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-FINANC
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PPROJTAB ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-PROJTAB
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PCEPINV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-CEPINV
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT POVERFL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-OVERFL
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PROTEIR ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-ROTEIR
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PPROJIN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-PROJIN
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PNOTIFI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-NOTIFI
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PCHECKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-CKPT
+           ACCESS MODE  IS SEQUENTIAL.
+
+           SELECT PRUNLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FS-RUNLOG
+           ACCESS MODE  IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.                                            
+       FD  PENTR 
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS LK-PATH.
+       01  REGENTR-1.
+         03 E-TIPO            PIC X(02).
+         03 E-COD-IMPRES      PIC X(01).
+         03 E-SEQ-REG         PIC 9(10).
+         03 E-SEQ-CARNE       PIC 9(10).
+         03 E-ASS-GERENTE.
+           05 FILLER          PIC X(02).
+           05 E-ASS-GER       PIC 9(03).
+           05 FILLER          PIC X(06).
+         03 E-CARTA           PIC X(07).
+         03 E-CHAVE-ABRIL     PIC X(41).
+         03 E-DADOS-ASSINANTE.
+           05 E-PARTE1-ASS.
+             07 E-COD-ASS     PIC X(09).
+             07 E-NOME-ASS    PIC X(30).
+             07 E-CHAMADA-ASS PIC X(20).
+             07 E-END-ASS     PIC X(30).
+             07 E-CID-ASS     PIC X(15).
+             07 E-BAI-ASS     PIC X(15).
+             07 E-UF-ASS      PIC X(02).
+           05 E-CEP5-ASS      PIC 9(05).
+           05 E-CEP3-ASS      PIC 9(03).
+           05 E-SEXO-ASS      PIC X(01).
+         03 E-DADOS-PRESENT.
+           05 E-PARTE1-PRE.
+             07 E-COD-PRE     PIC X(09).
+             07 E-NOME-PRE    PIC X(30).
+             07 E-CHAMADA-PRE PIC X(20).
+             07 E-END-PRE     PIC X(30).
+             07 E-CID-PRE     PIC X(15).
+             07 E-BAI-PRE     PIC X(15).
+             07 E-UF-PRE      PIC X(02).
+           05 E-CEP5-PRE      PIC 9(05).
+           05 E-CEP3-PRE      PIC 9(03).
+           05 E-SEXO-PRE      PIC X(01).
+           05 E-DT-PROC       PIC X(08).
+         03 E-PROJETO OCCURS 6 TIMES.
+           05 E-NR-PROJ       PIC X(03). 
+           05 E-NUM-PROJ REDEFINES E-NR-PROJ.
+             07 FILLER         PIC X(01). 
+             07 E-REVISTA      PIC 9(02). 
+           05 E-NOME-PROJ      PIC X(30).
+           05 E-EDI-INIC       PIC X(07).
+           05 E-EDI-FIM        PIC X(07).
+           05 E-NR-COPIAS      PIC X(03).
+           05 E-DT-VIG-INIC    PIC X(08).  
+           05 E-MMAA-INIC      PIC X(17).
+           05 E-DT-EDI-INIC    PIC X(10).  
+           05 E-DT-VIG-FIM     PIC X(08).  
+           05 E-MMAA-FIM       PIC X(17).
+           05 E-DT-EDI-FIM     PIC X(10).  
+           05 E-VL-PARC        PIC 9(09).
+           05 E-VL-ASS-CAPA    PIC 9(09).
+           05 E-VIGENCIA       PIC X(05).
+         03 E-QTDE-PARC        PIC 9(02).
+         03 E-PARC-ATRAS-1     PIC 9(02).
+         03 E-PARC-PAGAS       PIC 9(02).
+         03 E-TOT-DEB-ATRAS    PIC 9(09).
+         03 E-TOT-PAGO         PIC 9(09).
+         03 E-PARC-ATRASADAS OCCURS 5 TIMES.
+           05 E-VL-PARC-ATRAS  PIC 9(09).
+           05 E-VENC.
+             07 E-DD-VENC-ATRAS  PIC X(02).
+             07 E-MM-VENC-ATRAS  PIC X(02).
+             07 E-AA-VENC-ATRAS  PIC X(04).
+           05 E-PARC-ATRAS-2   PIC 9(02).
+         03 FILLER             PIC X(22).
+         03 E-CENTRAL-ATEND.
+           05 E-0800           PIC X(12).
+           05 E-GSP            PIC X(09).
+         03 FILLER             PIC X(36).
+         03 E-EDI-PERD-INI     PIC X(07).
+         03 E-EDI-PERD-FIM     PIC X(07).
+         03 E-DEBITO-CARTAO.
+           05 E-SIGLA-DB         PIC X(02).     
+           05 FILLER             PIC X(01).
+           05 E-DB-CARTAO        PIC X(18).
+         03 E-DB-BCO.
+           05 E-BANCO          PIC X(03).
+           05 E-AGENCIA        PIC X(05).     
+           05 E-CONTA          PIC X(10).
+         03 E-NOME-INST       PIC X(25).     
+         03 FILLER            PIC X(11).
+         03 E-TIPO-ENTREGA    PIC X(01).
+         03 E-ENTR-DIRETA.
+           05 E-PRIORI-DISTRIB PIC X(04).
+           05 E-CENTRALIZ     PIC X(06).
+           05 E-DISTRIBUIDOR  PIC X(06).
+           05 E-AG-DIRETA     PIC X(20).
+           05 E-ROTEIRO       PIC X(10).
+      *---------------------> outras informacoes: ver layout original
+         03 E-OUTRAS.
+           05 FILLER          PIC X(06).
+           05 EXT-ACAO.
+             10 E-TP-ACAO     PIC X(01).
+             10 E-COD-ACAO    PIC X(04).
+             10 FILLER        PIC X(01).
+           05 FILLER          PIC X(29).
+           05 E-ANEXO123      PIC X(21).           
+           05 FILLER          PIC X(44).
+           05 E-EMPRESA       PIC X(10).
+           05 E-OPTIN-DIGITAL PIC X(01).
+             88 OPTOU-DIGITAL           VALUE "S".
+           05 FILLER          PIC X(57).
+           05 E-GERENTE       PIC X(08).
+           05 E-PRACA         PIC X(06).
+           05 FILLER          PIC X(80).
+       01  REGENTR-2.
+         05 FILLER            PIC X(32).
+         05 E-DATA-PROC.
+          07 E-DD-PROC        PIC 9(02).
+          07 E-MM-PROC        PIC 9(02).
+          07 E-AA-PROC        PIC 9(04).
+         05 E-QTDE-REG        PIC 9(10).
+         05 E-QTDE-CARTAS     PIC 9(10).
+         05 FILLER            PIC X(1750).
+
+       FD  PSAIDA
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS W-SAIDA.
+       01  REGSAI.
+         03 FILLER PIC X(120).
+
+       FD  PFINANC
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "FINANC.TXT".
+       01  REG-FINANC  PIC X(100).
+
+       FD  PPROJTAB
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "PROJETOS.TXT".
+       01  REG-PROJTAB.
+           03 PT-NR-PROJ     PIC 9(02).
+           03 FILLER         PIC X(01).
+           03 PT-NOME-PROJ   PIC X(30).
+
+       FD  PCEPINV
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "CEP_INVALIDO.TXT".
+       01  REG-CEPINV  PIC X(100).
+
+       FD  POVERFL
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "PROJ_OVERFLOW.TXT".
+       01  REG-OVERFL  PIC X(100).
+
+       FD  PROTEIR
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "ROTEIRO.TXT".
+       01  REG-ROTEIR  PIC X(120).
+
+       FD  PPROJIN
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "PROJ_INVALIDO.TXT".
+       01  REG-PROJIN  PIC X(100).
+
+       FD  PNOTIFI
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "NOTIFICA.TXT".
+       01  REG-NOTIFI  PIC X(100).
+
+       FD  PCHECKP
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "CHECKPOINT.TXT".
+       01  REG-CHECKP.
+           03 CKPT-LIDOS     PIC 9(06).
+           03 FILLER         PIC X(02).
+           03 CKPT-CARTAS    PIC 9(06).
+
+       FD  PRUNLOG
+        LABEL RECORD IS STANDARD
+        VALUE OF FILE-ID IS "RUNLOG.TXT".
+       01  REG-RUNLOG.
+           02  RL-PROGRAMA            PIC X(10).
+           02  FILLER                 PIC X(02).
+           02  RL-DATA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-HORA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-LIDOS               PIC 9(09).
+           02  FILLER                 PIC X(02).
+           02  RL-GRAVADOS            PIC 9(09).
+      *---------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 LK-PATH          PIC X(50) VALUE SPACES.
+       77 LK-NOME          PIC X(20) VALUE SPACES.
+       77 LK-DATA          PIC X(08) VALUE SPACES.
+       77 W-FS-RUNLOG      PIC X(02) VALUE SPACES.
+       01  W-TIME.
+           02 W-HORA  PIC 9(02).
+           02 W-MINU  PIC 9(02).
+           02 W-SEGU  PIC 9(02).
+       01  AREAS-DE-TRABALHO.                                   
+         03 CABEC1.
+           05 FILLER      PIC X(32) VALUE 
+           "ABRIL - MD WELCOME - proc.Abr.: ".
+           05 CAB-DDA     PIC X(02).
+           05 FILLER      PIC X(01) VALUE "/".
+           05 CAB-MMA     PIC X(02).
+           05 FILLER      PIC X(01) VALUE "/".
+           05 CAB-AAA     PIC X(04).
+           05 FILLER      PIC X(16) VALUE "  proc. Finger: ".
+           05 CAB-DT-FING  PIC X(08).
+           05 FILLER      PIC X(01) VALUE SPACES.
+           05 CAB-PEDIDO  PIC X(09).
+           05 FILLER      PIC X(10) VALUE " TOT.REG: ".
+           05 CAB-TOTAL   PIC X(06).
+         03 CABEC2.
+           05 FILLER      PIC X(100) VALUE 
+         "* VERIFICAR VALORES, NR. E NOME DO PROJETO P/ OS REG. ABAIXO".
+         03 CABEC3.
+           05 FILLER      PIC X(07) VALUE "SEQ.ARQ".
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 FILLER      PIC X(30) VALUE "ASSINANTE".
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 FILLER      PIC X(07) VALUE "NR.PROJ".         
+           05 FILLER      PIC X(02) VALUE  SPACES.
+           05 FILLER      PIC X(30) VALUE "NOME PROJ.". 
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 FILLER      PIC X(11) VALUE "VLR.ASS".
+           05 FILLER      PIC X(02) VALUE  SPACES.
+           05 FILLER      PIC X(08) VALUE "VLR.PARC".
+         03 CABEC4.
+           05 CAB-SEQ     PIC X(09) VALUE SPACES.
+           05 CAB-NOME    PIC X(32) VALUE SPACES.
+           05 CAB-NR-PROJ      PIC X(09) VALUE SPACES.
+           05 CAB-PROJ    PIC X(32) VALUE SPACES.
+           05 CAB-VLR-ASS PIC X(11).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 CAB-VLR-PARC PIC X(11).
+         03 W-FIM         PIC X(01) VALUE SPACES.
+         03 W-TIPO2       PIC X(01) VALUE SPACES.
+         03 W-LIDOS       PIC 9(06) VALUE ZEROS.
+         03 W-FS          PIC X(02).
+         03 W-IND         PIC 9(04) VALUE ZEROS.
+         03 W-IND2        PIC 9(04).
+         03 W-AUX         PIC X(01) VALUE SPACES.
+         03 W-SAIDA.
+            05 FILLER    PIC X(03) VALUE "CRI".
+            05 W-NOME-C  PIC X(20) VALUE SPACES.
+            05 T-NOME-R REDEFINES W-NOME-C PIC X(01) OCCURS 20 TIMES.
+         03 W-VALOR       PIC Z.ZZZ.ZZ9,99.
+         03 W-NR-PROJ.
+            05 W-NOVE     PIC X(01).
+            05 FILLER     PIC X(02).     
+         03 W-PEDIDO      PIC X(06) VALUE SPACES.
+         03 W-DT-PROC.
+          05 W-DD-PROC     PIC 9(02).
+          05 W-MM-PROC     PIC 9(02).
+          05 W-AA-PROC     PIC 9(04).
+         03 W-DT-SYS       PIC 9(06).
+         03 W-DT-SYS-R REDEFINES W-DT-SYS.
+           05 W-AA-SYS    PIC 9(02).
+           05 W-MM-SYS    PIC 9(02).
+           05 W-DD-SYS    PIC 9(02).
+
+         03 TB-PROJ.
+           05 TB-PROJ-ENTRY OCCURS 99 TIMES
+                             INDEXED BY IX-PROJ
+                             PIC X(30) VALUE SPACES.
+         03 W-FS-PROJTAB   PIC X(02) VALUE SPACES.
+         03 W-FS-CKPT      PIC X(02) VALUE SPACES.
+         03 W-FS-SAIDA     PIC X(02) VALUE SPACES.
+         03 W-FS-FINANC    PIC X(02) VALUE SPACES.
+         03 W-FS-CEPINV    PIC X(02) VALUE SPACES.
+         03 W-FS-OVERFL    PIC X(02) VALUE SPACES.
+         03 W-FS-ROTEIR    PIC X(02) VALUE SPACES.
+         03 W-FS-PROJIN    PIC X(02) VALUE SPACES.
+         03 W-FS-NOTIFI    PIC X(02) VALUE SPACES.
+         03 W-ABRIU-SAIDA  PIC X(01) VALUE "N".
+            88 SAIDA-ABERTA           VALUE "S".
+         03 W-ABRIU-FINANC PIC X(01) VALUE "N".
+            88 FINANC-ABERTA          VALUE "S".
+         03 W-ABRIU-CEPINV PIC X(01) VALUE "N".
+            88 CEPINV-ABERTA          VALUE "S".
+         03 W-ABRIU-OVERFL PIC X(01) VALUE "N".
+            88 OVERFL-ABERTA          VALUE "S".
+         03 W-ABRIU-ROTEIR PIC X(01) VALUE "N".
+            88 ROTEIR-ABERTA          VALUE "S".
+         03 W-ABRIU-PROJIN PIC X(01) VALUE "N".
+            88 PROJIN-ABERTA          VALUE "S".
+         03 W-ABRIU-NOTIFI PIC X(01) VALUE "N".
+            88 NOTIFI-ABERTA          VALUE "S".
+         03 W-ARGC         PIC 9(02) VALUE ZEROS.
+         03 W-LIMIAR-DEBITO  PIC 9(09) VALUE 100000.
+         03 W-LIMIAR-PROJ    PIC 9(03) VALUE 900.
+         03 W-CKPT-LIDOS     PIC 9(06) VALUE ZEROS.
+         03 W-REG-FINANC.
+            05 WF-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WF-NOME        PIC X(30).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WF-DEBITO      PIC Z.ZZZ.ZZ9,99.
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WF-PAGO        PIC Z.ZZZ.ZZ9,99.
+         03 W-VALOR2          PIC Z.ZZZ.ZZ9,99.
+         03 W-REG-OVERFL.
+            05 WO-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WO-NOME        PIC X(30).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WO-TEXTO       PIC X(40).
+         03 W-REG-CEPINV.
+            05 WC-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WC-TIPO        PIC X(12).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WC-CEP         PIC X(09).
+         03 W-REG-ROTEIR.
+            05 WR-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WR-NOME        PIC X(30).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WR-TIPO-ENTR   PIC X(01).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WR-DISTRIB     PIC X(06).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WR-ROTEIRO     PIC X(10).
+         03 W-REG-PROJIN.
+            05 WP-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WP-MOTIVO      PIC X(40).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WP-PROJ        PIC X(03).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WP-NOME-PROJ   PIC X(30).
+         03 W-REG-NOTIFI.
+            05 WN-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WN-NOME        PIC X(30).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WN-CANAL       PIC X(10).
+         03 W-REG-PARCATR.
+            05 WA-SEQ         PIC X(09).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WA-NOME        PIC X(30).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WA-VENC        PIC X(10).
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 WA-VALOR       PIC Z.ZZZ.ZZ9,99.
+         03 W-QTDE-OK         PIC X(01) VALUE "S".
+            88 CONTAGEM-OK               VALUE "S".
+         03 W-QTDE-REG-ESP    PIC 9(10) VALUE ZEROS.
+         03 W-QTDE-CARTAS-ESP PIC 9(10) VALUE ZEROS.
+         03 W-CARTAS          PIC 9(06) VALUE ZEROS.
+         03 W-FIM-PROJTAB     PIC X(01) VALUE SPACES.
+         03 W-CKPT-COUNT      PIC 9(04) VALUE ZEROS.
+         03 W-IND3            PIC 9(04) VALUE ZEROS.
+         03 W-REG-RECONC      PIC X(100) VALUE SPACES.
+         03 W-TENT-ABERTURA   PIC 9(02) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------
+       PROCEDURE DIVISION CHAINING LK-PATH LK-NOME LK-DATA.
+       INICIO.
+      *       move "c:\abril\desenv\TESTE.TXT" to lk-path
+      *       move "teste.txt" to lk-nome
+      *       move "14/05/04" to lk-data
+
+             MOVE LK-NOME TO W-NOME-C
+             PERFORM MONTA-ARQ THRU FIM-MONTA-ARQ
+
+             PERFORM RECEBE-PARAM    THRU FIM-RECEBE-PARAM
+             PERFORM CARREGA-PROJETOS    THRU FIM-CARREGA-PROJETOS
+             PERFORM CARREGA-CHECKPOINT  THRU FIM-CARREGA-CHECKPOINT
+
+             OPEN INPUT  PENTR.
+
+             MOVE ZEROS TO W-TENT-ABERTURA.
+       TENTA-ABRIR-SAIDA.
+      *      CADA ARQUIVO JA' ABERTO COM SUCESSO NUMA TENTATIVA ANTERIOR
+      *      FICA MARCADO (W-ABRIU-xxx) E NAO E' REABERTO NA PROXIMA
+      *      VOLTA - REABRIR UM ARQUIVO JA' ABERTO DERRUBARIA O
+      *      PROGRAMA EM VEZ DE SO' REPORTAR O STATUS DOS QUE AINDA
+      *      FALTAM.
+             IF NOT SAIDA-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND PSAIDA
+                ELSE
+                   OPEN OUTPUT PSAIDA
+                END-IF
+                IF W-FS-SAIDA = "00" MOVE "S" TO W-ABRIU-SAIDA END-IF
+             END-IF.
+             IF NOT FINANC-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND PFINANC
+                ELSE
+                   OPEN OUTPUT PFINANC
+                END-IF
+                IF W-FS-FINANC = "00" MOVE "S" TO W-ABRIU-FINANC END-IF
+             END-IF.
+             IF NOT CEPINV-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND PCEPINV
+                ELSE
+                   OPEN OUTPUT PCEPINV
+                END-IF
+                IF W-FS-CEPINV = "00" MOVE "S" TO W-ABRIU-CEPINV END-IF
+             END-IF.
+             IF NOT OVERFL-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND POVERFL
+                ELSE
+                   OPEN OUTPUT POVERFL
+                END-IF
+                IF W-FS-OVERFL = "00" MOVE "S" TO W-ABRIU-OVERFL END-IF
+             END-IF.
+             IF NOT ROTEIR-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND PROTEIR
+                ELSE
+                   OPEN OUTPUT PROTEIR
+                END-IF
+                IF W-FS-ROTEIR = "00" MOVE "S" TO W-ABRIU-ROTEIR END-IF
+             END-IF.
+             IF NOT PROJIN-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND PPROJIN
+                ELSE
+                   OPEN OUTPUT PPROJIN
+                END-IF
+                IF W-FS-PROJIN = "00" MOVE "S" TO W-ABRIU-PROJIN END-IF
+             END-IF.
+             IF NOT NOTIFI-ABERTA
+                IF W-CKPT-LIDOS > 0
+                   OPEN EXTEND PNOTIFI
+                ELSE
+                   OPEN OUTPUT PNOTIFI
+                END-IF
+                IF W-FS-NOTIFI = "00" MOVE "S" TO W-ABRIU-NOTIFI END-IF
+             END-IF.
+
+      *      CADA ARQUIVO DE SAIDA TEM SEU PROPRIO FILE STATUS - W-FS
+      *      RECEBE O PRIMEIRO STATUS DIFERENTE DE "00" ENCONTRADO
+      *      ENTRE OS QUE AINDA NAO ABRIRAM (SE NENHUM, FICA "00" E A
+      *      ABERTURA FOI BEM SUCEDIDA PARA OS SETE).
+             MOVE "00" TO W-FS.
+             IF NOT SAIDA-ABERTA  MOVE W-FS-SAIDA  TO W-FS END-IF.
+             IF W-FS = "00" AND NOT FINANC-ABERTA
+                MOVE W-FS-FINANC TO W-FS
+             END-IF.
+             IF W-FS = "00" AND NOT CEPINV-ABERTA
+                MOVE W-FS-CEPINV TO W-FS
+             END-IF.
+             IF W-FS = "00" AND NOT OVERFL-ABERTA
+                MOVE W-FS-OVERFL TO W-FS
+             END-IF.
+             IF W-FS = "00" AND NOT ROTEIR-ABERTA
+                MOVE W-FS-ROTEIR TO W-FS
+             END-IF.
+             IF W-FS = "00" AND NOT PROJIN-ABERTA
+                MOVE W-FS-PROJIN TO W-FS
+             END-IF.
+             IF W-FS = "00" AND NOT NOTIFI-ABERTA
+                MOVE W-FS-NOTIFI TO W-FS
+             END-IF.
+
+             IF W-FS = "00"
+                GO TO ABERTURA-OK
+             END-IF.
+
+      *      NAO CONSEGUIU ABRIR OS ARQUIVOS DE SAIDA (DISCO CHEIO,
+      *      ARQUIVO TRAVADO POR OUTRO PROCESSO, ETC.) - EM VEZ DE
+      *      DERRUBAR O PROCESSAMENTO DE CARA, DA' AO OPERADOR A
+      *      CHANCE DE RESOLVER E TENTAR DE NOVO, ATE' 5 VEZES.
+             ADD 1 TO W-TENT-ABERTURA
+             IF W-TENT-ABERTURA NOT < 5
+                DISPLAY (23 01) ERASE
+                DISPLAY (23 01) "ERRO NA ABERTURA DA SAIDA = " W-FS
+                STOP RUN
+             END-IF.
+             DISPLAY (23 01) ERASE
+             DISPLAY (23 01) "ERRO NA ABERTURA DA SAIDA = " W-FS
+                      "  TENTATIVA " W-TENT-ABERTURA " DE 5"
+             DISPLAY (24 01) "VERIFIQUE O DISCO E TECLE <ENTER>"
+             ACCEPT  (24 40) W-AUX
+             GO TO TENTA-ABRIR-SAIDA.
+       ABERTURA-OK.
+
+            PERFORM TELA     THRU FIM-TELA
+            PERFORM CONTAGEM THRU FIM-CONTAGEM
+
+      *-------------------------------------------- MONTA CABECALHOS
+            MOVE E-DD-PROC   TO CAB-DDA
+            MOVE E-MM-PROC   TO CAB-MMA
+            MOVE E-AA-PROC   TO CAB-AAA
+            ACCEPT W-DT-SYS FROM DATE
+            MOVE LK-DATA  TO CAB-DT-FING
+            MOVE LK-NOME   TO CAB-PEDIDO
+            MOVE W-LIDOS  TO CAB-TOTAL
+            IF W-CKPT-LIDOS = 0
+               WRITE REGSAI FROM CABEC1
+               MOVE SPACES TO REGSAI
+               WRITE REGSAI
+               WRITE REGSAI FROM CABEC2
+               MOVE SPACES TO REGSAI
+               WRITE REGSAI
+               WRITE REGSAI FROM CABEC3
+               MOVE SPACES TO REGSAI
+               WRITE REGSAI
+            END-IF.
+            MOVE 0      TO W-LIDOS
+
+            PERFORM LER THRU FIM-LER
+
+            PERFORM PROCESSA THRU FIM-PROCESSA
+                   UNTIL W-FIM = "S".
+
+      *     RODADA CHEGOU NORMALMENTE ATE O FIM DO ARQUIVO DE ENTRADA -
+      *     ZERA O CHECKPOINT PARA QUE A PROXIMA RODADA COMECE DO ZERO
+      *     EM VEZ DE SER TRATADA COMO CONTINUACAO DESTA.
+            PERFORM LIMPA-CHECKPOINT THRU FIM-LIMPA-CHECKPOINT.
+
+            PERFORM VERIFICA-CONTAGEM THRU FIM-VERIFICA-CONTAGEM.
+
+           CLOSE PENTR PSAIDA PFINANC PCEPINV POVERFL
+                 PROTEIR PPROJIN PNOTIFI.
+
+      *     DISPLAY (10 10) "CRITICA CONCLUIDA                       "
+      *     DISPLAY (13 10) "- Enviar uma via ao cliente"
+      *     ACCEPT  (10 60)  W-AUX
+
+           PERFORM GRAVA-RUNLOG THRU FIM-GRAVA-RUNLOG.
+
+           CHAIN "XPGR42.INT" USING LK-PATH LK-NOME LK-DATA.
+      *****************************************************************
+      *    GRAVA-RUNLOG: UMA LINHA DE AUDITORIA EM RUNLOG.TXT AO FIM
+      *    DE CADA RODADA - ARQUIVO COMPARTILHADO POR BINGON, TRUNCA,
+      *    SORT E XPGR47, MESMO FORMATO EM TODOS (PROGRAMA/DATA/HORA/
+      *    LIDOS/GRAVADOS). O ARQUIVO E' ABERTO EM EXTEND PARA IR
+      *    ACUMULANDO AS RODADAS; SE AINDA NAO EXISTIR, E' CRIADO.
+      *****************************************************************
+       GRAVA-RUNLOG.
+           OPEN EXTEND PRUNLOG
+           IF W-FS-RUNLOG NOT = "00"
+              OPEN OUTPUT PRUNLOG
+           END-IF
+           ACCEPT W-TIME FROM TIME
+           MOVE SPACES    TO REG-RUNLOG
+           MOVE "XPGR47"  TO RL-PROGRAMA
+           MOVE W-DT-SYS  TO RL-DATA
+           MOVE W-TIME    TO RL-HORA
+           MOVE W-LIDOS   TO RL-LIDOS
+           MOVE W-CARTAS  TO RL-GRAVADOS
+           WRITE REG-RUNLOG
+           CLOSE PRUNLOG.
+       FIM-GRAVA-RUNLOG.
+           EXIT.
+      *****************************************************************
+      *    RECEBE-PARAM: OS LIMIARES DE CRITICA (VALOR DE DEBITO E
+      *    NUMERO DE PROJETO) PODEM SER INFORMADOS COMO PARAMETROS DE
+      *    CHAMADA; NA AUSENCIA, VALEM OS DEFAULTS DA WORKING-STORAGE.
+      *****************************************************************
+       RECEBE-PARAM.
+           ACCEPT   W-ARGC    FROM      ARGUMENT-NUMBER.
+           IF       W-ARGC    < 1
+                    GO TO FIM-RECEBE-PARAM.
+           DISPLAY  1         UPON      ARGUMENT-NUMBER
+           ACCEPT   W-LIMIAR-DEBITO     FROM      ARGUMENT-VALUE.
+           IF       W-ARGC    < 2
+                    GO TO FIM-RECEBE-PARAM.
+           DISPLAY  2         UPON      ARGUMENT-NUMBER
+           ACCEPT   W-LIMIAR-PROJ       FROM      ARGUMENT-VALUE.
+       FIM-RECEBE-PARAM.
+           EXIT.
+      *****************************************************************
+      *    CARREGA-PROJETOS: LE O CADASTRO EXTERNO DE PROJETOS, SE
+      *    PRESENTE, E MONTA TB-PROJ EM MEMORIA. SE O ARQUIVO NAO
+      *    EXISTIR A TABELA FICA EM BRANCO, EXATAMENTE COMO ANTES
+      *    QUANDO UMA POSICAO DA TABELA HARDCODED ERA SPACES.
+      *****************************************************************
+       CARREGA-PROJETOS.
+           OPEN INPUT PPROJTAB.
+           IF W-FS-PROJTAB NOT = "00"
+              GO TO FIM-CARREGA-PROJETOS.
+           MOVE SPACES TO W-FIM-PROJTAB
+           PERFORM LER-PROJETO THRU FIM-LER-PROJETO
+                    UNTIL W-FIM-PROJTAB = "S".
+           CLOSE PPROJTAB.
+       FIM-CARREGA-PROJETOS.
+           EXIT.
+
+       LER-PROJETO.
+           READ PPROJTAB AT END
+                MOVE "S" TO W-FIM-PROJTAB
+                GO TO FIM-LER-PROJETO.
+           IF PT-NR-PROJ > 0 AND PT-NR-PROJ < 100
+              MOVE PT-NOME-PROJ TO TB-PROJ-ENTRY(PT-NR-PROJ).
+       FIM-LER-PROJETO.
+           EXIT.
+      *****************************************************************
+      *    CARREGA-CHECKPOINT: SE UMA RODADA ANTERIOR PAROU NO MEIO
+      *    (POR EXEMPLO, POR UM LOTE GRANDE DEMAIS), RETOMA A PARTIR
+      *    DO ULTIMO REGISTRO CONFIRMADO EM VEZ DE REPROCESSAR TUDO.
+      *****************************************************************
+       CARREGA-CHECKPOINT.
+           MOVE ZEROS TO W-CKPT-LIDOS W-CARTAS.
+           OPEN INPUT PCHECKP.
+           IF W-FS-CKPT NOT = "00"
+              GO TO FIM-CARREGA-CHECKPOINT.
+           READ PCHECKP AT END
+                GO TO FIM-CARREGA-CHECKPOINT.
+           MOVE CKPT-LIDOS  TO W-CKPT-LIDOS.
+           MOVE CKPT-CARTAS TO W-CARTAS.
+           CLOSE PCHECKP.
+       FIM-CARREGA-CHECKPOINT.
+           EXIT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT PCHECKP.
+           MOVE W-LIDOS  TO CKPT-LIDOS
+           MOVE W-CARTAS TO CKPT-CARTAS
+           WRITE REG-CHECKP.
+           CLOSE PCHECKP.
+       FIM-GRAVA-CHECKPOINT.
+           EXIT.
+
+      *****************************************************************
+      *    LIMPA-CHECKPOINT: ZERA CHECKPOINT.TXT AO FIM DE UMA RODADA
+      *    QUE CHEGOU NORMALMENTE ATE' O FIM DO ARQUIVO DE ENTRADA, PARA
+      *    QUE TENTA-ABRIR-SAIDA (W-CKPT-LIDOS > 0) NAO TRATE A PROXIMA
+      *    RODADA COMO CONTINUACAO DESTA.
+      *****************************************************************
+       LIMPA-CHECKPOINT.
+           MOVE ZEROS TO CKPT-LIDOS CKPT-CARTAS
+           OPEN OUTPUT PCHECKP
+           WRITE REG-CHECKP
+           CLOSE PCHECKP.
+       FIM-LIMPA-CHECKPOINT.
+           EXIT.
+      *****************************************************************
+      *    VERIFICA-CONTAGEM: CONFRONTA O QUE O TRAILER "XX" DIZIA
+      *    QUE VINHA NO EXTRATO COM O QUE REALMENTE FOI LIDO/PROCESSADO.
+      *****************************************************************
+       VERIFICA-CONTAGEM.
+           MOVE SPACES TO W-REG-RECONC
+           IF W-LIDOS NOT = W-QTDE-REG-ESP
+              STRING "** DIVERGENCIA: TRAILER INFORMOU "
+                     W-QTDE-REG-ESP " REGS, LIDOS " W-LIDOS
+                     DELIMITED BY SIZE INTO W-REG-RECONC
+              WRITE REGSAI FROM W-REG-RECONC
+           END-IF
+           MOVE SPACES TO W-REG-RECONC
+           IF W-CARTAS NOT = W-QTDE-CARTAS-ESP
+              STRING "** DIVERGENCIA: TRAILER INFORMOU "
+                     W-QTDE-CARTAS-ESP " CARTAS, GERADAS " W-CARTAS
+                     DELIMITED BY SIZE INTO W-REG-RECONC
+              WRITE REGSAI FROM W-REG-RECONC
+           END-IF.
+       FIM-VERIFICA-CONTAGEM.
+           EXIT.
+      *****************************************************************
+       LER.
+      *       DISPLAY (10 2) "TIPO " E-TIPO
+           
+             READ PENTR AT END 
+                  MOVE "S" TO W-FIM
+                  GO   TO FIM-LER.
+
+
+             IF E-TIPO = "XX"
+                 MOVE "S" TO W-TIPO2 
+                 GO TO FIM-LER.
+
+             ADD 1 TO W-LIDOS.
+       FIM-LER.
+            EXIT.
+      *****************************************************************
+       PROCESSA.
+             IF (E-TIPO = "NO" OR E-TIPO = "DN" OR E-TIPO = "PR")
+                AND (W-LIDOS > W-CKPT-LIDOS)
+                PERFORM TIPO-01 THRU FIM-TIPO-01
+                ADD 1 TO W-CKPT-COUNT
+                IF W-CKPT-COUNT = 100
+                   PERFORM GRAVA-CHECKPOINT THRU FIM-GRAVA-CHECKPOINT
+                   MOVE ZEROS TO W-CKPT-COUNT
+                END-IF
+             END-IF.
+
+             PERFORM LER THRU FIM-LER.
+       FIM-PROCESSA.
+              EXIT.
+      ****************************************************************
+       TELA.
+           DISPLAY (1 1) ERASE
+           DISPLAY (2 18) 
+           "ABRIL- XPGR47 - MALA WELCOME -  CONSISTE PEDIDO"
+      *     DISPLAY (10 20) "Digite nr do pedido: " 
+      *     ACCEPT (10 41) W-PEDIDO
+           DISPLAY (13 20) "AGUARDE..".
+       FIM-TELA.
+           EXIT.
+      ****************************************************************
+       TIPO-01.
+            MOVE SPACES       TO REGSAI
+            ADD 1 TO W-CARTAS
+            PERFORM VALIDA-CEP        THRU FIM-VALIDA-CEP
+            PERFORM AVALIA-FINANCEIRO THRU FIM-AVALIA-FINANCEIRO
+            PERFORM IMPRIME-ATRASO    THRU FIM-IMPRIME-ATRASO
+            PERFORM VERIFICA-OVERFLOW THRU FIM-VERIFICA-OVERFLOW
+            PERFORM IMPRIME-ROTEIRO   THRU FIM-IMPRIME-ROTEIRO
+            PERFORM NOTIFICA-DIGITAL  THRU FIM-NOTIFICA-DIGITAL
+            MOVE 1 TO W-IND
+            PERFORM PROJETO THRU FIM-PROJETO
+                     UNTIL W-IND > 6.
+       FIM-TIPO-01.
+           EXIT.
+      ****************************************************************
+      *    VALIDA-CEP: CRITICA A FAIXA DOS CEPS DO ASSINANTE E DO
+      *    PRESENTEADO ANTES DE GERAR A CARTA WELCOME (029).
+      ****************************************************************
+       VALIDA-CEP.
+           IF (E-CEP5-ASS NOT NUMERIC) OR (E-CEP5-ASS = ZEROS)
+              MOVE W-LIDOS      TO WC-SEQ
+              MOVE "ASSINANTE"  TO WC-TIPO
+              MOVE SPACES       TO WC-CEP
+              STRING E-CEP5-ASS E-CEP3-ASS DELIMITED BY SIZE
+                     INTO WC-CEP
+              WRITE REG-CEPINV FROM W-REG-CEPINV
+           END-IF
+           IF (E-CEP5-PRE NOT NUMERIC) OR (E-CEP5-PRE = ZEROS)
+              MOVE W-LIDOS        TO WC-SEQ
+              MOVE "PRESENTEADO"  TO WC-TIPO
+              MOVE SPACES         TO WC-CEP
+              STRING E-CEP5-PRE E-CEP3-PRE DELIMITED BY SIZE
+                     INTO WC-CEP
+              WRITE REG-CEPINV FROM W-REG-CEPINV
+           END-IF.
+       FIM-VALIDA-CEP.
+           EXIT.
+      ****************************************************************
+      *    AVALIA-FINANCEIRO: LISTA OS ASSINANTES COM DEBITO EM
+      *    ATRASO ACIMA DO LIMIAR PARA A COBRANCA TRABALHAR (027).
+      ****************************************************************
+       AVALIA-FINANCEIRO.
+           IF E-TOT-DEB-ATRAS NUMERIC AND
+              E-TOT-DEB-ATRAS > W-LIMIAR-DEBITO
+              MOVE W-LIDOS    TO WF-SEQ
+              MOVE E-NOME-ASS TO WF-NOME
+              DIVIDE E-TOT-DEB-ATRAS BY 100 GIVING WF-DEBITO
+              DIVIDE E-TOT-PAGO      BY 100 GIVING WF-PAGO
+              WRITE REG-FINANC FROM W-REG-FINANC
+           END-IF.
+       FIM-AVALIA-FINANCEIRO.
+           EXIT.
+      ****************************************************************
+      *    IMPRIME-ATRASO: DETALHA CADA PARCELA EM ATRASO DO EXTRATO
+      *    NO PROPRIO RELATORIO DE CRITICA (031).
+      ****************************************************************
+       IMPRIME-ATRASO.
+           MOVE 1 TO W-IND3
+           PERFORM ATRASO-DETALHE THRU FIM-ATRASO-DETALHE
+                    UNTIL W-IND3 > 5.
+       FIM-IMPRIME-ATRASO.
+           EXIT.
+
+       ATRASO-DETALHE.
+           IF E-VL-PARC-ATRAS(W-IND3) NUMERIC AND
+              E-VL-PARC-ATRAS(W-IND3) > 0
+              MOVE W-LIDOS    TO WA-SEQ
+              MOVE E-NOME-ASS TO WA-NOME
+              MOVE SPACES     TO WA-VENC
+              STRING E-DD-VENC-ATRAS(W-IND3) "/"
+                     E-MM-VENC-ATRAS(W-IND3) "/"
+                     E-AA-VENC-ATRAS(W-IND3)
+                     DELIMITED BY SIZE INTO WA-VENC
+              DIVIDE E-VL-PARC-ATRAS(W-IND3) BY 100 GIVING WA-VALOR
+              WRITE REGSAI FROM W-REG-PARCATR
+           END-IF
+           ADD 1 TO W-IND3.
+       FIM-ATRASO-DETALHE.
+           EXIT.
+      ****************************************************************
+      *    VERIFICA-OVERFLOW: A TABELA DE PROJETOS NO EXTRATO SO TEM
+      *    6 POSICOES; QUANDO A ULTIMA VEM OCUPADA HA A POSSIBILIDADE
+      *    DE UM ASSINANTE COM MAIS ASSINATURAS DO QUE O LAYOUT
+      *    CONSEGUE CARREGAR (030).
+      ****************************************************************
+       VERIFICA-OVERFLOW.
+           IF E-NR-PROJ(6) NOT = SPACES AND
+              E-NOME-PROJ(6) NOT = SPACES
+              MOVE W-LIDOS    TO WO-SEQ
+              MOVE E-NOME-ASS TO WO-NOME
+              MOVE "POSSIVEL EXCEDENTE - CONFERIR EXTRATO DE ORIGEM"
+                               TO WO-TEXTO
+              WRITE REG-OVERFL FROM W-REG-OVERFL
+           END-IF.
+       FIM-VERIFICA-OVERFLOW.
+           EXIT.
+      ****************************************************************
+      *    IMPRIME-ROTEIRO: SEPARA OS DADOS DE ENTREGA DIRETA PARA
+      *    A EQUIPE DE LOGISTICA PRE-TRIAR ANTES DO XPGR42 (033).
+      ****************************************************************
+       IMPRIME-ROTEIRO.
+           MOVE W-LIDOS       TO WR-SEQ
+           MOVE E-NOME-ASS    TO WR-NOME
+           MOVE E-TIPO-ENTREGA TO WR-TIPO-ENTR
+           MOVE E-DISTRIBUIDOR TO WR-DISTRIB
+           MOVE E-ROTEIRO      TO WR-ROTEIRO
+           WRITE REG-ROTEIR FROM W-REG-ROTEIR.
+       FIM-IMPRIME-ROTEIRO.
+           EXIT.
+      ****************************************************************
+      *    NOTIFICA-DIGITAL: QUANDO O ASSINANTE OPTOU POR COMUNICACAO
+      *    DIGITAL, GERA O AVISO JUNTO COM A CARTA IMPRESSA (036).
+      ****************************************************************
+       NOTIFICA-DIGITAL.
+           IF OPTOU-DIGITAL
+              MOVE W-LIDOS    TO WN-SEQ
+              MOVE E-NOME-ASS TO WN-NOME
+              MOVE "EMAIL/SMS" TO WN-CANAL
+              WRITE REG-NOTIFI FROM W-REG-NOTIFI
+           END-IF.
+       FIM-NOTIFICA-DIGITAL.
+           EXIT.
+      ****************************************************************
+       PROJETO.
+              IF E-NR-PROJ(W-IND) = SPACES AND 
+                 E-NOME-PROJ(W-IND) = SPACES
+                 GO TO SAI-PROJETO.
+      *----
+
+           IF (E-REVISTA(W-IND) NOT NUMERIC) OR
+            (E-NR-PROJ(W-IND) NOT NUMERIC)
+              MOVE W-LIDOS        TO WP-SEQ
+              MOVE "PROJETO NAO NUMERICO"  TO WP-MOTIVO
+              MOVE E-NR-PROJ(W-IND)        TO WP-PROJ
+              MOVE E-NOME-PROJ(W-IND)      TO WP-NOME-PROJ
+              WRITE REG-PROJIN FROM W-REG-PROJIN
+              GO TO SAI-PROJETO.
+      *--
+
+      *------------------------------------------ TESTA SE HA LOGO P/ O REG
+           MOVE E-REVISTA(W-IND) TO W-IND2
+           IF (TB-PROJ-ENTRY(W-IND2) = SPACES) AND
+              (E-NR-PROJ(W-IND) NOT < W-LIMIAR-PROJ)
+              MOVE W-LIDOS        TO WP-SEQ
+              MOVE "PROJETO DESCONHECIDO"   TO WP-MOTIVO
+              MOVE E-NR-PROJ(W-IND)         TO WP-PROJ
+              MOVE E-NOME-PROJ(W-IND)       TO WP-NOME-PROJ
+              WRITE REG-PROJIN FROM W-REG-PROJIN
+              GO TO SAI-PROJETO.
+
+      *--
+              MOVE E-NR-PROJ(W-IND) TO W-NR-PROJ
+              IF W-NOVE NOT = "9" 
+                 PERFORM IMPRIME THRU FIM-IMPRIME
+                 GO  TO  SAI-PROJETO.
+
+               IF  E-VL-ASS-CAPA (W-IND) NOT NUMERIC OR
+                   E-VL-PARC (W-IND) NOT NUMERIC
+                   PERFORM IMPRIME THRU FIM-IMPRIME.
+       SAI-PROJETO.
+            ADD 1 TO W-IND.
+       FIM-PROJETO.
+              EXIT.
+      ****************************************************************
+       CONTAGEM.
+            PERFORM LER THRU FIM-LER
+          
+            IF W-TIPO2 = SPACES
+               GO  TO CONTAGEM.
+
+            IF E-TIPO NOT = "XX"
+               DISPLAY (03 1) ERASE
+               DISPLAY (17 20) "Tipo de reg desconhecido: " e-tipo
+               DISPLAY (18 20)
+               "processo cancelado, pressione a tecla <ENTER>"
+               DISPLAY (19 20) "reg. nr." w-lidos
+               ACCEPT  (22 01) W-AUX
+               STOP RUN.
+
+            MOVE SPACES TO W-FIM
+            MOVE E-DT-PROC  TO W-DT-PROC
+            MOVE E-QTDE-REG     TO W-QTDE-REG-ESP
+            MOVE E-QTDE-CARTAS  TO W-QTDE-CARTAS-ESP
+            CLOSE PENTR
+            OPEN INPUT PENTR.
+            MOVE SPACES TO W-FIM.
+
+       FIM-CONTAGEM.
+           EXIT.
+      ****************************************************************
+       IMPRIME.
+            MOVE W-LIDOS  TO CAB-SEQ
+            MOVE E-NOME-ASS TO CAB-NOME
+            MOVE E-NR-PROJ (W-IND)   TO CAB-NR-PROJ
+            MOVE E-NOME-PROJ (W-IND)   TO CAB-PROJ
+            MOVE E-VL-ASS-CAPA (W-IND)    TO CAB-VLR-ASS
+            MOVE E-VL-PARC (W-IND)   TO CAB-VLR-PARC
+     
+            IF E-VL-ASS-CAPA(W-IND) NUMERIC
+                DIVIDE E-VL-ASS-CAPA (W-IND)  BY 100 GIVING W-VALOR
+               MOVE W-VALOR             TO CAB-VLR-ASS.
+
+            IF E-VL-PARC(W-IND) NUMERIC
+                DIVIDE E-VL-PARC (W-IND) BY 100 GIVING W-VALOR
+                MOVE W-VALOR       TO CAB-VLR-PARC.
+
+            WRITE REGSAI FROM CABEC4.
+
+       FIM-IMPRIME.
+           EXIT.
+      ****************************************************************
+       MONTA-ARQ.
+               ADD 1 TO W-IND.
+               IF W-IND > 20
+                  GO TO ACHA-FIM-NOME.
+               IF T-NOME-R(W-IND) NOT = "."
+                  GO TO MONTA-ARQ.
+               ADD 1 TO W-IND
+               MOVE "R" TO T-NOME-R(W-IND)
+               ADD 1 TO W-IND
+               MOVE "E" TO T-NOME-R(W-IND)
+               ADD 1 TO W-IND
+               MOVE "L" TO T-NOME-R(W-IND)
+               GO TO FIM-MONTA-ARQ.
+      *      NENHUM "." ENCONTRADO NOS 20 BYTES DO NOME (CASO DO NOME
+      *      DERIVADO AUTOMATICAMENTE PELO JOB NOTURNO, SEM EXTENSAO) -
+      *      EM VEZ DE ESTOURAR A TABELA, ACHA O FIM DO NOME OCUPADO E
+      *      INSERE A EXTENSAO ALI.
+       ACHA-FIM-NOME.
+               MOVE 20 TO W-IND.
+       ACHA-FIM-NOME-LOOP.
+               IF W-IND < 1
+                  GO TO FIM-MONTA-ARQ.
+               IF T-NOME-R(W-IND) NOT = SPACE
+                  GO TO INSERE-EXTENSAO.
+               SUBTRACT 1 FROM W-IND.
+               GO TO ACHA-FIM-NOME-LOOP.
+      *      DEIXA NO MAXIMO 16 BYTES PARA O NOME PARA CABER ".REL"
+      *      (4 BYTES) DENTRO DOS 20 DE W-NOME-C.
+       INSERE-EXTENSAO.
+               IF W-IND > 16
+                  MOVE 16 TO W-IND.
+               ADD 1 TO W-IND
+               MOVE "." TO T-NOME-R(W-IND)
+               ADD 1 TO W-IND
+               MOVE "R" TO T-NOME-R(W-IND)
+               ADD 1 TO W-IND
+               MOVE "E" TO T-NOME-R(W-IND)
+               ADD 1 TO W-IND
+               MOVE "L" TO T-NOME-R(W-IND).
+       FIM-MONTA-ARQ.
+               EXIT.
