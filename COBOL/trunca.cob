@@ -1,104 +1,474 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      BINGON.
-      *
-      *  trunca registros
-      *
-       ENVIRONMENT      DIVISION.
-       CONFIGURATION    SECTION.
-       INPUT-OUTPUT     SECTION.
-       FILE-CONTROL.
-           SELECT       ENTRADA1       ASSIGN    TO   DISK
-                        ORGANIZATION             IS   LINE SEQUENTIAL
-                        ACCESS         MODE      IS   SEQUENTIAL.
-           SELECT       SAIDA          ASSIGN    TO   DISK
-                        ORGANIZATION             IS   LINE SEQUENTIAL
-                        ACCESS         MODE      IS   SEQUENTIAL.
-
-       DATA        DIVISION.
-       FILE        SECTION.
-       FD  ENTRADA1
-           LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 2261 CHARACTERS
-           VALUE OF FILE-ID IS  ARQ-ENTRADA1.
-       01  REG-ENTRADA1           PIC X(2261).
-
-       FD  SAIDA
-           LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 2140 CHARACTERS
-           VALUE OF FILE-ID IS  ARQ-SAIDA.   
-       01  REG-SAIDA              PIC X(2140).
- 
-       WORKING-STORAGE  SECTION.
-       77  W-LIDOS                PIC 9(007) VALUE ZEROS.
-       77  W-GRAVADOS             PIC 9(007) VALUE ZEROS.
-       77  ARQ-ENTRADA1           PIC X(030) VALUE SPACES.
-       77  ARQ-SAIDA              PIC X(030) VALUE SPACES.
-       77  TECLA                  PIC X(002) VALUE SPACES.
-       77  WSN                    PIC X(001) VALUE SPACES.
-          
-
-       SCREEN SECTION.
-       01  TELA1.
-           02  LINE 05 COLUMN 10 VALUE "BINGOS - CONCATENA€ÇO".
-           02  LINE 10 COLUMN 10 VALUE "INFORME O PRIMEIRO ARQUIVO".
-           02  LINE 12 COLUMN 10 VALUE
-           "[                              ]".
-           02  LINE 19 COLUMN 10 VALUE "INFORME O ARQUIVO DE SAIDA".
-           02  LINE 21 COLUMN 10 VALUE
-           "[                              ]".
-           02  LINE 23 COLUMN 05 VALUE "<ESC> DESISTIR    <F1> VOLTAR".
-
-       01  ACCEPT-ENTRADA1.
-           02  LINE 12 COLUMN 11 PIC X(30) USING ARQ-ENTRADA1 AUTO.
-       01  ACCEPT-SAIDA.   
-           02  LINE 21 COLUMN 11 PIC X(30) USING ARQ-SAIDA AUTO.
-
-
-       PROCEDURE DIVISION.
-       INICIO.
-
-           DISPLAY TELA1.
-       RECEBE-E1.
-           ACCEPT  ACCEPT-ENTRADA1
-           ACCEPT  TECLA FROM ESCAPE KEY
-           IF      TECLA EQUAL 01
-                   GO TERMINO.
-       RECEBE-S.
-           ACCEPT  ACCEPT-SAIDA    
-           ACCEPT  TECLA FROM ESCAPE KEY
-           IF      TECLA EQUAL 01
-                   GO TERMINO.
-           IF      TECLA EQUAL 02
-                   GO RECEBE-E1.
-       RECEBE-SN.
-           DISPLAY (23 05)   "CONFIRMA S/N                             "
-           ACCEPT  (23 19)   WSN
-           IF      WSN       EQUAL "S" OR "s"
-                   NEXT SENTENCE
-           ELSE IF WSN       EQUAL "N" OR "n"
-                   GO        RECEBE-S
-                ELSE
-                   GO        RECEBE-SN.
-
-           OPEN    INPUT     ENTRADA1
-                   OUTPUT    SAIDA.
-           PERFORM PROCESSA1 THRU      PROCESSOU1.
-           CLOSE   ENTRADA1  SAIDA.
-
-       TERMINO.
-           STOP    RUN.
-
-       PROCESSA1.
-           READ    ENTRADA1  AT        END
-                   GO        PROCESSOU1.
-
-           MOVE    REG-ENTRADA1        TO    REG-SAIDA
-
-
-           WRITE   REG-SAIDA
-           ADD     1                   TO    W-GRAVADOS
-           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
-           GO      PROCESSA1.
-       PROCESSOU1.
-           EXIT.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      TRUNCA.
+      *
+      *  TRUNCA REGISTROS, COM OS TAMANHOS DE ENTRADA/SAIDA INFORMADOS
+      *  EM TEMPO DE EXECUCAO (EM VEZ DE FIXOS NO FD). OS BYTES
+      *  DESCARTADOS NO CORTE VAO PARA DESCARTE.TXT, COM CONTAGEM DE
+      *  BYTES NAO-BRANCO PERDIDOS. QUANDO HOUVER UM LAYOUT DE CAMPOS
+      *  (CAMPOS.TXT) INFORMANDO QUAIS CAMPOS DO REGISTRO DE ENTRADA
+      *  DEVEM SER MANTIDOS, A SAIDA E MONTADA CAMPO A CAMPO EM VEZ DE
+      *  UM CORTE CEGO DOS PRIMEIROS N BYTES.
+      *
+       ENVIRONMENT      DIVISION.
+       CONFIGURATION    SECTION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT       ENTRADA1       ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       SAIDA          ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       PCAMPOS        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-CAMPOS
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       DESCARTE       ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       PSESSAO        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-SESSAO
+                        ACCESS         MODE      IS   SEQUENTIAL.
+           SELECT       PRUNLOG        ASSIGN    TO   DISK
+                        ORGANIZATION             IS   LINE SEQUENTIAL
+                        FILE STATUS              IS   W-FS-RUNLOG
+                        ACCESS         MODE      IS   SEQUENTIAL.
+
+       DATA        DIVISION.
+       FILE        SECTION.
+       FD  ENTRADA1
+           LABEL RECORD ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 1 TO 2261 CHARACTERS
+                      DEPENDING ON W-TAM-ENTRADA
+           VALUE OF FILE-ID IS  ARQ-ENTRADA1.
+       01  REG-ENTRADA1           PIC X(2261).
+
+       FD  SAIDA
+           LABEL RECORD ARE STANDARD
+           RECORD IS VARYING IN SIZE FROM 1 TO 2140 CHARACTERS
+                      DEPENDING ON W-TAM-SAIDA
+           VALUE OF FILE-ID IS  ARQ-SAIDA.
+       01  REG-SAIDA              PIC X(2140).
+
+       FD  PCAMPOS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAMPOS.TXT".
+       01  REG-CAMPOS.
+           03 RC-POS              PIC 9(04).
+           03 RC-LEN              PIC 9(04).
+           03 RC-MANTER           PIC X(01).
+
+       FD  DESCARTE
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "DESCARTE.TXT".
+       01  REG-DESCARTE           PIC X(2261).
+
+       FD  PSESSAO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "SESSAO.TXT".
+       01  REG-SESSAO             PIC X(10).
+
+       FD  PRUNLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.TXT".
+       01  REG-RUNLOG.
+           02  RL-PROGRAMA            PIC X(10).
+           02  FILLER                 PIC X(02).
+           02  RL-DATA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-HORA                PIC X(06).
+           02  FILLER                 PIC X(02).
+           02  RL-LIDOS               PIC 9(09).
+           02  FILLER                 PIC X(02).
+           02  RL-GRAVADOS            PIC 9(09).
+
+       WORKING-STORAGE  SECTION.
+       77  W-FS-SESSAO            PIC X(002) VALUE SPACES.
+       77  W-FS-RUNLOG            PIC X(002) VALUE SPACES.
+       77  W-PROX-PROGRAMA        PIC X(010) VALUE SPACES.
+       77  W-QTDE-FILA-SES        PIC 9(002) VALUE ZEROS.
+       77  W-IND-FILA-SES         PIC 9(002) VALUE ZEROS.
+       01  TABELA-FILA-SESSAO.
+           03 TFS-PROGRAMA OCCURS 4 TIMES  PIC X(10).
+       77  W-LIDOS                PIC 9(007) VALUE ZEROS.
+       77  W-GRAVADOS             PIC 9(007) VALUE ZEROS.
+       77  ARQ-ENTRADA1           PIC X(030) VALUE SPACES.
+       77  ARQ-SAIDA              PIC X(030) VALUE SPACES.
+       77  TECLA                  PIC X(002) VALUE SPACES.
+       77  WSN                    PIC X(001) VALUE SPACES.
+       77  W-FS                   PIC X(002) VALUE SPACES.
+       77  W-FS-CAMPOS            PIC X(002) VALUE SPACES.
+       77  W-ARGC                 PIC 9(002) VALUE ZEROS.
+       77  W-DRY-RUN              PIC X(001) VALUE "N".
+           88  MODO-SIMULACAO             VALUE "S".
+       77  W-TAM-ENTRADA          PIC 9(004) VALUE 2261.
+       77  W-TAM-SAIDA            PIC 9(004) VALUE 2140.
+       77  W-TAM-ENTRADA-ED       PIC X(004) VALUE "2261".
+       77  W-TAM-SAIDA-ED         PIC X(004) VALUE "2140".
+       77  W-QTDE-DESCARTADOS     PIC 9(009) VALUE ZEROS.
+       77  W-NAO-BRANCO           PIC 9(004) VALUE ZEROS.
+       77  W-TEM-CAMPOS           PIC X(001) VALUE "N".
+           88 HA-LAYOUT-CAMPOS              VALUE "S".
+       77  W-QTDE-CAMPOS          PIC 9(003) VALUE ZEROS.
+       77  W-IND-CAMPO            PIC 9(003) VALUE ZEROS.
+       77  W-POS-SAIDA            PIC 9(005) VALUE 1.
+       77  W-POS-DESCARTE         PIC 9(005) VALUE 1.
+       77  W-I                    PIC 9(005) VALUE ZEROS.
+       01  TABELA-CAMPOS.
+           03 TC-CAMPO OCCURS 50 TIMES INDEXED BY IX-CAMPO.
+              05 TC-POS           PIC 9(04).
+              05 TC-LEN           PIC 9(04).
+              05 TC-MANTER        PIC X(01).
+
+       01  W-DATE.
+           02 W-ANO   PIC 9(02).
+           02 W-MES   PIC 9(02).
+           02 W-DIA   PIC 9(02).
+
+       01  W-TIME.
+           02 W-HORA  PIC 9(02).
+           02 W-MINU  PIC 9(02).
+           02 W-SEGU  PIC 9(02).
+
+       SCREEN SECTION.
+       01  TELA1.
+           02  LINE 05 COLUMN 10 VALUE "BINGOS - CONCATENA€ÇO".
+           02  LINE 10 COLUMN 10 VALUE "INFORME O PRIMEIRO ARQUIVO".
+           02  LINE 12 COLUMN 10 VALUE
+           "[                              ]".
+           02  LINE 15 COLUMN 10 VALUE "TAMANHO DO REGISTRO DE ENTRADA".
+           02  LINE 16 COLUMN 10 VALUE "[    ]".
+           02  LINE 17 COLUMN 10 VALUE "TAMANHO DO REGISTRO DE SAIDA".
+           02  LINE 18 COLUMN 10 VALUE "[    ]".
+           02  LINE 19 COLUMN 10 VALUE "INFORME O ARQUIVO DE SAIDA".
+           02  LINE 21 COLUMN 10 VALUE
+           "[                              ]".
+           02  LINE 23 COLUMN 05 VALUE "<ESC> DESISTIR    <F1> VOLTAR".
+
+       01  ACCEPT-ENTRADA1.
+           02  LINE 12 COLUMN 11 PIC X(30) USING ARQ-ENTRADA1 AUTO.
+       01  ACCEPT-TAM-ENTRADA.
+           02  LINE 16 COLUMN 11 PIC X(04) USING W-TAM-ENTRADA-ED AUTO.
+       01  ACCEPT-TAM-SAIDA.
+           02  LINE 18 COLUMN 11 PIC X(04) USING W-TAM-SAIDA-ED AUTO.
+       01  ACCEPT-SAIDA.
+           02  LINE 21 COLUMN 11 PIC X(30) USING ARQ-SAIDA AUTO.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *---------------------------------------------------------
+      *    RODA DESATENDIDO QUANDO OS PARAMETROS SAO INFORMADOS
+      *    NA CHAMADA (JOB NOTURNO); DO CONTRARIO SEGUE O FLUXO
+      *    INTERATIVO DE SEMPRE.
+      *---------------------------------------------------------
+           ACCEPT  W-ARGC    FROM      ARGUMENT-NUMBER.
+           IF      W-ARGC    NOT       <         4
+                   PERFORM   RECEBE-PARAM        THRU FIM-RECEBE-PARAM
+                   GO        ABRE-ARQUIVOS.
+
+           DISPLAY TELA1.
+       RECEBE-E1.
+           ACCEPT  ACCEPT-ENTRADA1
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+       RECEBE-TE.
+           ACCEPT  ACCEPT-TAM-ENTRADA
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+           IF      TECLA EQUAL 02
+                   GO RECEBE-E1.
+       RECEBE-TS.
+           ACCEPT  ACCEPT-TAM-SAIDA
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+           IF      TECLA EQUAL 02
+                   GO RECEBE-TE.
+       RECEBE-S.
+           ACCEPT  ACCEPT-SAIDA
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF      TECLA EQUAL 01
+                   GO TERMINO-ESC.
+           IF      TECLA EQUAL 02
+                   GO RECEBE-TS.
+       RECEBE-SN.
+           DISPLAY (23 05)   "CONFIRMA S/N                             "
+           ACCEPT  (23 19)   WSN
+           IF      WSN       EQUAL "S" OR "s"
+                   NEXT SENTENCE
+           ELSE IF WSN       EQUAL "N" OR "n"
+                   GO        RECEBE-S
+                ELSE
+                   GO        RECEBE-SN.
+
+       RECEBE-SIMULACAO.
+           DISPLAY (23 05)   "MODO SIMULACAO (NAO GRAVA) S/N           "
+           ACCEPT  (23 35)   W-DRY-RUN
+           IF      W-DRY-RUN EQUAL "S" OR "s"
+                   MOVE      "S"       TO        W-DRY-RUN
+           ELSE IF W-DRY-RUN EQUAL "N" OR "n"
+                   MOVE      "N"       TO        W-DRY-RUN
+                ELSE
+                   GO        RECEBE-SIMULACAO.
+
+           MOVE    W-TAM-ENTRADA-ED   TO   W-TAM-ENTRADA
+           MOVE    W-TAM-SAIDA-ED     TO   W-TAM-SAIDA.
+
+       ABRE-ARQUIVOS.
+           PERFORM CARREGA-CAMPOS THRU FIM-CARREGA-CAMPOS.
+
+           OPEN    INPUT     ENTRADA1
+                   OUTPUT    SAIDA     DESCARTE.
+           PERFORM PROCESSA1 THRU      PROCESSOU1.
+           CLOSE   ENTRADA1  SAIDA     DESCARTE.
+
+           DISPLAY "REGISTROS LIDOS ......: " W-LIDOS
+           DISPLAY "REGISTROS GRAVADOS ...: " W-GRAVADOS
+           DISPLAY "BYTES DESCARTADOS NAO-BRANCO: " W-QTDE-DESCARTADOS.
+           IF      MODO-SIMULACAO
+                   DISPLAY "MODO SIMULACAO - NADA FOI GRAVADO".
+           GO      TERMINO.
+
+      *-----------------------------------------------------------
+      *    TERMINO-ESC: DESISTENCIA (<ESC>) ANTES DE QUALQUER
+      *    ARQUIVO TER SIDO GERADO - PARA DIRETO, SEM ENTRADA EM
+      *    RUNLOG.TXT E SEM CONSULTAR/ENCERRAR A FILA DA SESSAO
+      *    (QUE SO' FAZ SENTIDO APOS UMA RODADA CONCLUIDA).
+      *-----------------------------------------------------------
+       TERMINO-ESC.
+           STOP    RUN.
+
+       TERMINO.
+           PERFORM GRAVA-RUNLOG       THRU      FIM-GRAVA-RUNLOG.
+           PERFORM VERIFICA-SESSAO    THRU      FIM-VERIFICA-SESSAO.
+           IF      W-PROX-PROGRAMA    EQUAL     "BINGON"
+                   CHAIN "BINGON"
+           END-IF
+           IF      W-PROX-PROGRAMA    EQUAL     "SORT"
+                   CHAIN "SORT"
+           END-IF
+           IF      W-PROX-PROGRAMA    EQUAL     "ENGORDA"
+                   CHAIN "ENGORDA"
+           END-IF.
+
+           STOP    RUN.
+      *****************************************************************
+      *    VERIFICA-SESSAO: SE ESTE TRUNCA FOI DISPARADO PELO PAINEL
+      *    DO OPERADOR (MENU.COB), SESSAO.TXT TRAZ A FILA DOS DEMAIS
+      *    PROGRAMAS DA SESSAO GUIADA; O PRIMEIRO NOME DA FILA E' O
+      *    PROXIMO A RECEBER O CHAIN, E O RESTO E' REGRAVADO PARA O
+      *    PROGRAMA SEGUINTE CONSULTAR DA MESMA FORMA. NA AUSENCIA
+      *    DO ARQUIVO (RODADA AVULSA, FORA DO PAINEL), SEGUE PARANDO
+      *    NORMALMENTE.
+      *****************************************************************
+       VERIFICA-SESSAO.
+           MOVE    SPACES    TO        W-PROX-PROGRAMA
+           MOVE    ZEROS     TO        W-QTDE-FILA-SES
+           OPEN    INPUT     PSESSAO
+           IF      W-FS-SESSAO        NOT       EQUAL     "00"
+                   GO        FIM-VERIFICA-SESSAO.
+           READ    PSESSAO   AT        END
+                   CLOSE     PSESSAO
+                   GO        FIM-VERIFICA-SESSAO.
+           MOVE    REG-SESSAO          TO        W-PROX-PROGRAMA
+           PERFORM LE-FILA-SESSAO      THRU      FIM-LE-FILA-SESSAO
+                    UNTIL W-FS-SESSAO EQUAL "10"
+           CLOSE   PSESSAO
+           OPEN    OUTPUT    PSESSAO
+           PERFORM GRAVA-FILA-SESSAO   THRU      FIM-GRAVA-FILA-SESSAO
+                    VARYING W-IND-FILA-SES FROM 1 BY 1
+                    UNTIL   W-IND-FILA-SES > W-QTDE-FILA-SES
+           CLOSE   PSESSAO.
+       FIM-VERIFICA-SESSAO.
+           EXIT.
+
+       LE-FILA-SESSAO.
+           READ    PSESSAO   AT        END
+                   MOVE      "10"      TO        W-FS-SESSAO
+                   GO        FIM-LE-FILA-SESSAO.
+           ADD     1         TO        W-QTDE-FILA-SES
+           MOVE    REG-SESSAO          TO TFS-PROGRAMA(W-QTDE-FILA-SES).
+       FIM-LE-FILA-SESSAO.
+           EXIT.
+
+       GRAVA-FILA-SESSAO.
+           MOVE    TFS-PROGRAMA(W-IND-FILA-SES)   TO   REG-SESSAO
+           WRITE   REG-SESSAO.
+       FIM-GRAVA-FILA-SESSAO.
+           EXIT.
+      *****************************************************************
+      *    GRAVA-RUNLOG: UMA LINHA DE AUDITORIA EM RUNLOG.TXT AO FIM
+      *    DE CADA RODADA - ARQUIVO COMPARTILHADO POR BINGON, TRUNCA,
+      *    SORT E XPGR47, MESMO FORMATO EM TODOS (PROGRAMA/DATA/HORA/
+      *    LIDOS/GRAVADOS). O ARQUIVO E' ABERTO EM EXTEND PARA IR
+      *    ACUMULANDO AS RODADAS; SE AINDA NAO EXISTIR, E' CRIADO.
+      *****************************************************************
+       GRAVA-RUNLOG.
+           OPEN    EXTEND    PRUNLOG
+           IF      W-FS-RUNLOG         NOT       EQUAL     "00"
+                   OPEN      OUTPUT    PRUNLOG.
+           ACCEPT  W-DATE    FROM      DATE
+           ACCEPT  W-TIME    FROM      TIME
+           MOVE    SPACES    TO        REG-RUNLOG
+           MOVE    "TRUNCA"  TO        RL-PROGRAMA
+           MOVE    W-DATE    TO        RL-DATA
+           MOVE    W-TIME    TO        RL-HORA
+           MOVE    W-LIDOS   TO        RL-LIDOS
+           MOVE    W-GRAVADOS          TO        RL-GRAVADOS
+           WRITE   REG-RUNLOG
+           CLOSE   PRUNLOG.
+       FIM-GRAVA-RUNLOG.
+           EXIT.
+      *****************************************************************
+       RECEBE-PARAM.
+           DISPLAY 1         UPON      ARGUMENT-NUMBER
+           ACCEPT  ARQ-ENTRADA1        FROM      ARGUMENT-VALUE
+           DISPLAY 2         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-TAM-ENTRADA       FROM      ARGUMENT-VALUE
+           DISPLAY 3         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-TAM-SAIDA         FROM      ARGUMENT-VALUE
+           DISPLAY 4         UPON      ARGUMENT-NUMBER
+           ACCEPT  ARQ-SAIDA           FROM      ARGUMENT-VALUE.
+           IF      W-ARGC    NOT       >         4
+                   GO        FIM-RECEBE-PARAM.
+           DISPLAY 5         UPON      ARGUMENT-NUMBER
+           ACCEPT  W-DRY-RUN           FROM      ARGUMENT-VALUE.
+       FIM-RECEBE-PARAM.
+           EXIT.
+      *****************************************************************
+      *    CARREGA-CAMPOS: LE O LAYOUT DE CAMPOS OPCIONAL (CAMPOS.TXT).
+      *    NA AUSENCIA DO ARQUIVO, A TRUNCAGEM CONTINUA SENDO O CORTE
+      *    CEGO DOS PRIMEIROS W-TAM-SAIDA BYTES, COMO SEMPRE FOI.
+      *****************************************************************
+       CARREGA-CAMPOS.
+           MOVE "N" TO W-TEM-CAMPOS
+           OPEN INPUT PCAMPOS.
+           IF W-FS-CAMPOS NOT = "00"
+              GO TO FIM-CARREGA-CAMPOS.
+           MOVE "S" TO W-TEM-CAMPOS
+           PERFORM LER-CAMPO THRU FIM-LER-CAMPO
+                    UNTIL W-FS-CAMPOS = "10".
+           CLOSE PCAMPOS.
+       FIM-CARREGA-CAMPOS.
+           EXIT.
+
+       LER-CAMPO.
+           READ PCAMPOS AT END
+                MOVE "10" TO W-FS-CAMPOS
+                GO TO FIM-LER-CAMPO.
+           ADD 1 TO W-QTDE-CAMPOS
+           MOVE RC-POS    TO TC-POS(W-QTDE-CAMPOS)
+           MOVE RC-LEN    TO TC-LEN(W-QTDE-CAMPOS)
+           MOVE RC-MANTER TO TC-MANTER(W-QTDE-CAMPOS).
+       FIM-LER-CAMPO.
+           EXIT.
+      *****************************************************************
+       PROCESSA1.
+           READ    ENTRADA1  AT        END
+                   GO        PROCESSOU1.
+
+           ADD     1                   TO    W-LIDOS
+
+           IF      HA-LAYOUT-CAMPOS
+                   PERFORM MONTA-POR-CAMPOS THRU FIM-MONTA-POR-CAMPOS
+           ELSE
+                   PERFORM MONTA-CORTE-CEGO THRU FIM-MONTA-CORTE-CEGO
+           END-IF
+
+           IF      NOT       MODO-SIMULACAO
+                   WRITE     REG-SAIDA.
+           ADD     1                   TO    W-GRAVADOS
+           DISPLAY (23 05) "MSG=>  GRAVADOS ... " W-GRAVADOS
+           GO      PROCESSA1.
+       PROCESSOU1.
+           EXIT.
+      *****************************************************************
+      *    MONTA-CORTE-CEGO: COMPORTAMENTO ORIGINAL - OS PRIMEIROS
+      *    W-TAM-SAIDA BYTES VIRAM A SAIDA, O RESTO E DESCARTADO E
+      *    REGISTRADO EM DESCARTE.TXT (039).
+      *****************************************************************
+       MONTA-CORTE-CEGO.
+           MOVE    SPACES              TO    REG-SAIDA
+           MOVE    REG-ENTRADA1 (1 : W-TAM-SAIDA)   TO REG-SAIDA
+
+           IF      W-TAM-ENTRADA       >     W-TAM-SAIDA
+                   MOVE SPACES         TO    REG-DESCARTE
+                   MOVE REG-ENTRADA1 (W-TAM-SAIDA + 1 :
+                        W-TAM-ENTRADA - W-TAM-SAIDA)  TO REG-DESCARTE
+                   PERFORM CONTA-NAO-BRANCO
+                            THRU FIM-CONTA-NAO-BRANCO
+                   IF W-NAO-BRANCO > 0
+                      IF NOT MODO-SIMULACAO
+                         WRITE REG-DESCARTE
+                      END-IF
+                      ADD W-NAO-BRANCO TO W-QTDE-DESCARTADOS
+                   END-IF
+           END-IF.
+       FIM-MONTA-CORTE-CEGO.
+           EXIT.
+      *****************************************************************
+      *    MONTA-POR-CAMPOS: MONTA A SAIDA SOMENTE COM OS CAMPOS
+      *    MARCADOS "MANTER" NO LAYOUT; OS DEMAIS SAO CONCATENADOS
+      *    NO REGISTRO DE DESCARTE (040).
+      *****************************************************************
+       MONTA-POR-CAMPOS.
+           MOVE SPACES TO REG-SAIDA
+           MOVE SPACES TO REG-DESCARTE
+           MOVE 1      TO W-POS-SAIDA
+           MOVE 1      TO W-POS-DESCARTE
+           MOVE 1      TO W-IND-CAMPO
+           PERFORM MONTA-CAMPO-ITEM THRU FIM-MONTA-CAMPO-ITEM
+                    UNTIL W-IND-CAMPO > W-QTDE-CAMPOS
+
+           PERFORM CONTA-NAO-BRANCO THRU FIM-CONTA-NAO-BRANCO
+           IF W-NAO-BRANCO > 0
+              IF NOT MODO-SIMULACAO
+                 WRITE REG-DESCARTE
+              END-IF
+              ADD W-NAO-BRANCO TO W-QTDE-DESCARTADOS
+           END-IF.
+       FIM-MONTA-POR-CAMPOS.
+           EXIT.
+
+       MONTA-CAMPO-ITEM.
+           IF TC-MANTER(W-IND-CAMPO) = "S"
+              STRING REG-ENTRADA1 (TC-POS(W-IND-CAMPO) :
+                                    TC-LEN(W-IND-CAMPO))
+                     DELIMITED BY SIZE
+                     INTO REG-SAIDA
+                     WITH POINTER W-POS-SAIDA
+           ELSE
+              STRING REG-ENTRADA1 (TC-POS(W-IND-CAMPO) :
+                                    TC-LEN(W-IND-CAMPO))
+                     DELIMITED BY SIZE
+                     INTO REG-DESCARTE
+                     WITH POINTER W-POS-DESCARTE
+           END-IF
+           ADD 1 TO W-IND-CAMPO.
+       FIM-MONTA-CAMPO-ITEM.
+           EXIT.
+      *****************************************************************
+      *    CONTA-NAO-BRANCO: CONTA OS BYTES NAO-BRANCO DO REGISTRO DE
+      *    DESCARTE MONTADO NESTA RODADA.
+      *****************************************************************
+       CONTA-NAO-BRANCO.
+           MOVE ZEROS TO W-NAO-BRANCO
+           MOVE 1     TO W-I
+           PERFORM CONTA-NAO-BRANCO-ITEM THRU FIM-CONTA-NAO-BRANCO-ITEM
+                    UNTIL W-I > LENGTH OF REG-DESCARTE.
+       FIM-CONTA-NAO-BRANCO.
+           EXIT.
+
+       CONTA-NAO-BRANCO-ITEM.
+           IF REG-DESCARTE (W-I : 1) NOT = SPACE
+              ADD 1 TO W-NAO-BRANCO.
+           ADD 1 TO W-I.
+       FIM-CONTA-NAO-BRANCO-ITEM.
+           EXIT.
